@@ -1,1359 +1,2580 @@
-       IDENTIFICATION  DIVISION.
-       PROGRAM-ID.     CBLUFILE.                                        
-      *REMARKS.        FILE TRANSFER BOK --->  CB.
-      ***981125應民國１００年更改ACIF-LEN INT-LEN                     
-      ***              85/10/01 :
-990525***新增外幣機關專戶異動檔案傳送                                 
-A91218***新增國庫機關專戶網路銀行業務通報業務                         
-       ENVIRONMENT     DIVISION.
-      ***
-       DATA            DIVISION.
-       WORKING-STORAGE SECTION.
-       77  WMF01-AMT-04                    PIC  S9(13)V99    VALUE +0.  
-       77  WS-BIF-BAL                      PIC  S9(13)V99    VALUE +0.  
-       77  WMF01-AMT-05                    PIC  S9(13)V99    VALUE +0.  
-       77  WMF032-AMT                      PIC  S9(13)V99    VALUE +0.  
-       77  WMF032-NONINT-TOT               PIC  S9(13)V99    VALUE +0.  
-       77  SMF032-NONINT-TOT               PIC  S9(13)V99    VALUE +0.  
-       77  WMF032-TOT                      PIC  S9(13)       VALUE +0.  
-       77  WMF032-TOTAL                    PIC  S9(13)V99    VALUE +0.  
-       77  WMF032-REBACK-AMT               PIC  S9(13)V99    VALUE +0.  
-950327 77  WMF033-DATA-CNT                 PIC  9(7)       VALUE 0.     
-950327 77  WMF031-DATA-DATE                PIC  9(5)       VALUE 0.     
-950327 77  WMF031-SECTION                  PIC  9(1)       VALUE 0.     
-       77  WMF032-FLAG                     PIC  X(03)      VALUE 'ON '. 
-       77  WMF032-FLAG1                    PIC  X(03)      VALUE 'ON '. 
-       77  WKX-DD                          PIC  9(02)      VALUE 0.     
-       77  SMF032-DD                       PIC  9(02)      VALUE 0.     
-       77  WK-CHK-DD                       PIC  9(02)      VALUE 0.     
-       77  W-LEN                           PIC  9(4).                   
-981125 01  WK-TXN-DATE.                                                 
-         10  WK-TXN-YY                     PIC 9(3).                    
-         10  WK-TXN-MM                     PIC 9(2).                    
-         10  WK-TXN-DD                     PIC 9(2).                    
-       01  WKS-END-DATE.                                                
-         10  WKS-END-YY                    PIC 9(3).                    
-         10  WKS-END-MM                    PIC 9(2).                    
-         10  WKS-END-DD                    PIC 9(2).                    
-       01  WKS-TXN-DATE.                                                
-         10  WKS-DATA-DATE                 PIC 9(5).                    
-         10  WKS-DD                        PIC 9(2).                    
-       01  WK-IFTS-DATA.
-         05  WK-SYSTEM-ID                PIC 9(01)  VALUE 0.
-         05  WK-FILE-ID                  PIC X(08)  VALUE SPACES.
-         05  WK-COMPRESS-ID              PIC X(08)  VALUE SPACES.
-       01  WK-IS-TIME                    PIC S9(06) COMP-3 VALUE +0.    
-       01  WK-032-KEY.                                                  
-          05  WK-032-KEY-YY              PIC  9(3).                     
-          05  WK-032-KEY-MM              PIC  9(2).                     
-          05  WK-032-KEY-BRANCH          PIC  X(7).                     
-          05  WK-032-KEY-DD              PIC  9(2).                     
-       01  WK-032-DATE.                                                 
-          05  WK-032-YY                  PIC  9(3).                     
-          05  WK-032-MM                  PIC  9(2).                     
-          05  WK-032-DD                  PIC  9(2).                     
-       01  TP-032-DATE                   PIC X(5) VALUE SPACE.          
-       01  WS-032-DATE.                                                 
-          05  WS-032-YY                  PIC  9(3).                     
-          05  WS-032-MM                  PIC  9(2).                     
-981125 01  INT-LENGTH               PIC S9(4) COMP VALUE +600.          
-       01  WK-LEN                        PIC S9(4) COMP VALUE +17.      
-       01  WK-AREA.
-         05  FILLER                      PIC X(10)  VALUE '//WK-PARA/'.
-         05  WK-PARA                     PIC X(10)  VALUE SPACES.
-         05  WK-MSG-CODE                 PIC X(4)   VALUE '    '.       
-         05  WK-MSG-CONTENT              PIC X(40)  VALUE SPACES.       
-         05  WK-DATA.                                                   
-           10  CTF-BIF-BAL-G             PIC   X(15).                   
-           10  CTF-BIF-BAL-T       REDEFINES  CTF-BIF-BAL-G.            
-             15  CTF-BIF-BAL-M           PIC X(01).                     
-             15  WCTF-BIF-BAL            PIC 9(12)V99.                  
-       01  FILLER                          PIC X(10) VALUE '/IDX-ARE/'. 
-       01  IDX-G.                                                       
-           05  IDX1                        PIC 9(4) COMP.               
-             88  IDX1-B5                   VALUE  18 46 52.             
-             88  IDX1-B6                   VALUE  9.                    
-           05  IDX2                        PIC 9(4) COMP.               
-           05  IDX3                        PIC 9(4) COMP.               
-           05  IDX-BYTE-BEG                PIC 9(4) COMP.               
-           05  IDX-BYTE-END                PIC 9(4) COMP.               
-       01  WK-CHIN.                                                     
-           05  WK-REC-LEN                  PIC 9(9) COMP-4.             
-           05  WK-CDC-LEN-G                PIC 9(9) COMP-4.             
-           05  WK-CDC-LEN-R                REDEFINES WK-CDC-LEN-G.      
-             10 FILLER                     PIC X(2).                    
-             10 WK-CDC-LEN                 PIC X(2).                    
-       01  FILLER                        PIC X(10)  VALUE '//TPSMF01/'. 
-       01  TPSMF01                         PIC  X(85)  VALUE SPACES.    
-       01  FILLER                        PIC X(10)  VALUE '/TPSMF032/'. 
-       01  TPSMF032                        PIC  X(58)  VALUE SPACES.    
-       01  FILLER                        PIC X(10)  VALUE '/TTSMF032/'. 
-       01  TTSMF032                        PIC  X(58)  VALUE SPACES.    
-      *                                                                 
-       01  FILLER                        PIC X(10)  VALUE '//WS-MF01/'. 
-       01  WMF01.                                                       
-         05  WMF01-KEY.                                                 
-7          10  WMF01-MAIN-BR                 PIC   9(07).               
-14         10  WMF01-SUB-BR                  PIC   9(07).               
-21         10  WMF01-DATA-DATE               PIC   9(07).               
-28         10  WMF01-STAN-NO                 PIC   9(07).               
-31         10  WMF01-ACCOUNT-YEAR            PIC   9(03).               
-33         10  WMF01-INVOICE-CODE            PIC   X(02).               
-39       05  WMF01-INVOICE-NO                PIC   X(06).               
-         05  WMF01-INVOICE-NO-R          REDEFINES WMF01-INVOICE-NO     
-                                             PIC   9(06).               
-40       05  WMF01-RCV-PAY                   PIC   X(01).               
-51       05  WMF01-ACCOUNT-CODE              PIC   9(11).               
-54       05  WMF01-ACCOUNT-ADD               PIC   X(03).               
-55       05  WMF01-AMT-MARK                  PIC   X(01).               
-69       05  WMF01-CK-AMT                    PIC   9(12)V99.            
-76       05  WMF01-ACCOUNT-ORG               PIC   9(07).               
-83       05  WMF01-CHK-ORG                   PIC   9(07).               
-85       05  WMF01-CORRECT-TYPE              PIC   X(02).               
-       01  TMF01.                                                       
-         05  TMF01-KEY.                                                 
-7          10  TMF01-MAIN-BR                 PIC   9(07).               
-14         10  TMF01-SUB-BR                  PIC   9(07).               
-21         10  TMF01-DATA-DATE               PIC   9(07).               
-28         10  TMF01-STAN-NO                 PIC   9(07).               
-31         10  TMF01-ACCOUNT-YEAR            PIC   9(03).               
-33         10  TMF01-INVOICE-CODE            PIC   X(02).               
-39       05  TMF01-INVOICE-NO                PIC   X(06).               
-40       05  TMF01-RCV-PAY                   PIC   X(01).               
-51       05  TMF01-ACCOUNT-CODE              PIC   9(11).               
-54       05  TMF01-ACCOUNT-ADD               PIC   X(03).               
-55       05  TMF01-AMT-MARK                  PIC   X(01).               
-69       05  TMF01-CK-AMT                    PIC   9(12)V99.            
-76       05  TMF01-ACCOUNT-ORG               PIC   9(07).               
-83       05  TMF01-CHK-ORG                   PIC   9(07).               
-85       05  TMF01-CORRECT-TYPE              PIC   X(02).               
-       01  RMF01-KEY.                                                   
-7        05  RMF01-MAIN-BR                 PIC   9(07).                 
-14       05  RMF01-SUB-BR                  PIC   9(07).                 
-21       05  RMF01-DATA-DATE               PIC   9(07).                 
-28       05  RMF01-STAN-NO                 PIC   9(07).                 
-31       05  RMF01-ACCOUNT-YEAR            PIC   9(03).                 
-33       05  RMF01-INVOICE-CODE            PIC   X(02).                 
-       01  FILLER                        PIC X(10)  VALUE '/CDC-MF01/'. 
-       01  CMF01                            PIC   X(85).                
-       01  CMF01-R                       REDEFINES CMF01.               
-         05  CMF01-DATA-G.                                              
-           15  CMF01-DATA                OCCURS 85 TIMES                
-                                            PIC X.                      
-       01  FILLER                        PIC X(10)  VALUE '/CDC-MF02/'. 
-       01  CMF02                            PIC   X(58).                
-       01  CMF02-R                       REDEFINES CMF02.               
-         05  CMF02-DATA-G.                                              
-           15  CMF02-DATA                OCCURS 58 TIMES                
-                                            PIC X.                      
-       01  FILLER                        PIC X(10)  VALUE '//WMF032//'. 
-       01  WMF032.                                                      
-         05  WMF032-KEY.                                                
-5          10  WMF032-DATA-DATE             PIC   9(05).                
-12         10  WMF032-BRANCH-CODE           PIC   9(07).                
-14         10  WMF032-DD                    PIC   9(02).                
-43       05  WMF032-NONINT-NO               PIC   9(07).                
-44       05  WMF032-NONINT-AMT-MARK         PIC   X(01).                
-58       05  WMF032-NONINT-AMT              PIC   9(12)V99.             
-21       05  WMF032-INT-NO                  PIC   9(07).                
-22       05  WMF032-INT-AMT-MARK            PIC   X(01).                
-36       05  WMF032-INT-AMT                 PIC   9(12)V99.             
-       01  FILLER                        PIC X(10)  VALUE '//TMF032//'. 
-       01  TMF032.                                                      
-         05  TMF032-KEY.                                                
-5          10  TMF032-DATA-DATE             PIC   9(05).                
-12         10  TMF032-BRANCH-CODE           PIC   9(07).                
-14         10  TMF032-DD                    PIC   9(02).                
-43       05  TMF032-NONINT-NO               PIC   9(07).                
-44       05  TMF032-NONINT-AMT-MARK         PIC   X(01).                
-58       05  TMF032-NONINT-AMT              PIC   9(12)V99.             
-21       05  TMF032-INT-NO                  PIC   9(07).                
-22       05  TMF032-INT-AMT-MARK            PIC   X(01).                
-36       05  TMF032-INT-AMT                 PIC   9(12)V99.             
-       01  FILLER                        PIC X(10)  VALUE '//RMF032//'. 
-       01  RMF032-KEY.                                                  
-5        05  RMF032-DATA-DATE               PIC   9(05).                
-12       05  RMF032-BRANCH-CODE             PIC   9(07).                
-14       05  RMF032-DD                      PIC   9(02).                
-      *---------------------------------------------------*             
-       01  WMF033.                                                      
-         05  WMF033-KEY.                                                
-5          10  WMF033-DATA-DATE              PIC   9(05).               
-6          10  WMF033-DATE-SECTION           PIC   9(01).               
-13         10  WMF033-BRANCH-CODE            PIC   9(07).               
-29         10  WMF033-ACCOUNT-NO             PIC   X(16).               
-37       05  WMF033-ORG                      PIC   9(8).                
-44       05  WMF033-OPEN-ACC                 PIC   9(07).               
-55       05  WMF033-APRV-NO                  PIC   9(11).               
-56       05  WMF033-CHAR-CODE                PIC   9(1).                
-57       05  WMF033-INT-CODE                 PIC   9(1).                
-58       05  WMF033-CT-CODE                  PIC   9(1).                
-59       05  WMF033-CURRENCY-CODE            PIC   9(1).                
-60       05  WMF033-TXN-CODE                 PIC   9(1).                
-140      05  WMF033-NAME                     PIC   X(80).               
-       01  FILLER                        PIC X(11)  VALUE '/CDC-MF033/'.
-       01  CMF033                           PIC   X(140).               
-       01  CMF033-R                       REDEFINES CMF033.             
-         05  CMF033-DATA-G.                                             
-           15  CMF033-DATA                OCCURS 140 TIMES              
-                                            PIC X.                      
-       01  RMF033.                                                      
-         05  RMF033-KEY.                                                
-5          10  RMF033-DATA-DATE              PIC   9(05).               
-6          10  RMF033-DATE-SECTION           PIC   9(01).               
-13         10  RMF033-BRANCH-CODE            PIC   9(07).               
-29         10  RMF033-ACCOUNT-NO             PIC   X(16).               
-37       05  RMF033-ORG                      PIC   9(8).                
-44       05  RMF033-OPEN-ACC                 PIC   9(07).               
-55       05  RMF033-APRV-NO                  PIC   9(11).               
-56       05  RMF033-CHAR-CODE                PIC   9(1).                
-57       05  RMF033-INT-CODE                 PIC   9(1).                
-58       05  RMF033-CT-CODE                  PIC   9(1).                
-59       05  RMF033-CURRENCY-CODE            PIC   9(1).                
-60       05  RMF033-TXN-CODE                 PIC   9(1).                
-140      05  RMF033-NAME                     PIC   X(80).               
-      *-------------------------------------------------------------*   
-       01  FILLER                        PIC X(10)  VALUE '//CBKMF01/'. 
-      *01  TIPMF01                                                      
-           COPY                             CBKMF01.                    
-      *-------------------------------------------------------------*   
-       01  FILLER                        PIC X(10)  VALUE '//CBKMF02/'. 
-      *01  TIPMF02                                                      
-           COPY                             CBKMF02.                    
-      *-------------------------------------------------------------*   
-       01  FILLER                        PIC X(10)  VALUE '//CBKMF31/'. 
-      *01  TIPMF031                                                     
-           COPY                             CBKMF031.                   
-      *-------------------------------------------------------------*   
-       01  FILLER                        PIC X(10)  VALUE '//CBKMF32/'. 
-      *01  TIPMF032                                                     
-           COPY                             CBKMF032.                   
-       01  FILLER                        PIC X(10)  VALUE '//CBKMF32/'. 
-950327*01  TIPMF033                                                     
-           COPY                             CBKMF033.                   
-      *-------------------------------------------------------------*   
-060524 01  FILLER                        PIC X(10)  VALUE '//CBKTPBIF'. 
-060524     COPY                             CBKTPBIF.                   
-      *-------------------------------------------------------------*   
-       01  FILLER                        PIC X(10)  VALUE '//CBKMF51/'. 
-      *01  TIPMF051                                                     
-           COPY                             CBKMF051.                   
-      *-------------------------------------------------------------*   
-       01  FILLER                        PIC X(10)  VALUE '//CBKMF52/'. 
-      *01  TIPMF052                                                     
-           COPY                             CBKMF052.                   
-       01  FILLER                          PIC X(10)  VALUE '/CBKLEN/'. 
-      *01  LEN.                                                         
-           COPY                            CBKLEN.                      
-      *-------------------------------------------------------------*   
-       01  L86P-DATA.
-         05  L86P-REP-ID                 PIC X(06)  VALUE '*OUT* '.
-         05  L86P-STAN-NO                PIC X(07).
-         05  L86P-BR-CODE                PIC X(09)  VALUE ' BRANCH: '.
-         05  L86P-TWA-BR-CODE            PIC X(03).
-         05  L86P-FILLER                 PIC X(03)  VALUE SPACES.
-         05  L86P-PRO                    PIC X(06)  VALUE ' PRO: '.
-         05  L86P-TXN-ID                 PIC X(04).
-      ***
-      ****  COPY INT CALULATE  RTN PARAMETER  ****                      
-       01  FILLER                        PIC X(10)  VALUE '/LNKINT/'.   
-981125*01  INT-GROUP COPY LNKINT.                                       
-           COPY           LNKINT7.                                      
-      ****  COPY INT MNEMONIC ITEM  ****                                
-      *01  INT-M  COPY LNKINTM.                                         
-           COPY        LNKINTM.                                         
-      **                                                                
-      ****  COPY DAT MNEMONIC ITEM  ****                                
-      * 01  DAT-M  COPY LNKDATM.                                        
-            COPY        LNKDATM.                                        
-      **                                                                
-      *---------------------------------------------------*             
-      *     PARA AREA FOR CCDCMAIN                        *             
-      *---------------------------------------------------*             
-       01  FILLER                          PIC X(10) VALUE '/CDC-ARE/'. 
-       01  CDC.                                                         
-           05  CDC-CVT-TYPE                PIC X(4).                    
-             88 CDC-C-ITS                  VALUE  'ITS '.               
-             88 CDC-C-STI                  VALUE  'STI '.               
-             88 CDC-C-VALID-TYPE           VALUE  'ITS ' 'STI '.        
-           05  CDC-IN-LEN                  PIC 9(9)  COMP-4.            
-           05  CDC-OUT-LEN                 PIC 9(9)  COMP-4.            
-           05  CDC-MAX-LEN                 PIC 9(9)  COMP-4.            
-           05  CDC-SPECIAL-SYMBOL          PIC X(12).                   
-           05  CDC-SPECIAL-SYMBOL-R        REDEFINES                    
-               CDC-SPECIAL-SYMBOL.                                      
-             10 CDC-INVALID-PLANE-NO       PIC 9(04) COMP-4.            
-             10 CDC-INVALID-SYMBOL         PIC X(04).                   
-             10 CDC-OVER-PLANE-NO          PIC 9(04) COMP-4.            
-             10 CDC-OVER-SYMBOL            PIC X(04).                   
-           05  CDC-CHINESE-FLAG            PIC X.                       
-           05  CDC-ERROR-MSG               PIC X(80).                   
-           05  CDC-ERROR-MSG-G             REDEFINES CDC-ERROR-MSG.     
-             10 CDC-ERROR-MSG-ID.                                       
-               15 CDC-ERROR-MSG-ID-H       PIC X(07).                   
-               15 CDC-ERROR-MSG-CLASS      PIC X.                       
-             10 CDC-MSG-TEXT               PIC X(72).                   
-           05  CDC-RECORD-IN-G.                                         
-             10 CDC-RECORD-IN              OCCURS 1 TO 32000 TIMES      
-                DEPENDING ON WK-REC-LEN    PIC X.                       
-                                                                        
-       01  FILLER                          PIC X(10) VALUE '/CDCP   /'. 
-       01  CDCP.                                                        
-           05  CDC-P-RTRN-CODE             PIC X(1).                    
-             88 CDC-C-CVT-NORMAL           VALUE SPACE.                 
-             88 CDC-C-CVT-TYP-ERR          VALUE '1'.                   
-             88 CDC-C-BUS-COD-ERR          VALUE '2'.                   
-             88 CDC-C-CVT-ERR              VALUE '3'.                   
-             88 CDC-C-CVT-TABLE-ERR        VALUE '4'.                   
-             88 CDC-C-CVT-FISG-DATA-ERR    VALUE '5'.                   
-             88 CDC-C-CVT-PROG-ABEND       VALUE '6'.                   
-             88 CDC-C-CVT-COMM-LEN-ERR     VALUE '7'.                   
-           05  CDC-P-CVT-TYPE              PIC X(4).                    
-           05  CDC-P-REC.                                               
-             10 CDC-P-LEN                  PIC 9(4) COMP.               
-             10 CDC-P-HEADER               PIC X(3).                    
-             10 CDC-P-BASIC-DATA.                                       
-               15 CDC-P-BASIC-DATA-1.                                   
-                 20 CDC-P-MSG-TYPE         PIC X(4).                    
-                 20 CDC-P-PROCESS-CODE     PIC X(4).                    
-                 20 CDC-P-STAN-NO          PIC X(7).                    
-                 20 CDC-P-DEST-BANK        PIC X(7).                    
-                 20 CDC-P-SOURCE-BR        PIC X(3).                    
-                 20 FILLER                 PIC X(20).                   
-               15 CDC-P-MAC-KEY1           PIC X(4).                    
-             10 CDC-P-BITMAP               PIC X(8).                    
-             10 CDC-P-DATA-G.                                           
-               15 CDC-P-DATA               OCCURS 450 TIMES             
-                                           PIC X.                       
-       01  FILLER                          PIC X(10) VALUE '/CDC-MEM/'. 
-       01  CDCM.                                                        
-           05  CDC-M-CONVERSION-TYPE.                                   
-             10 CDC-M-CVT-ITS              PIC X(04) VALUE 'ITS '.      
-             10 CDC-M-CVT-STI              PIC X(04) VALUE 'STI '.      
-           05  CDC-M-CHINESE-FLAG-TYPE.                                 
-             10 CDC-M-CHINESE-ONLY         PIC X(01) VALUE 'Y'.         
-             10 CDC-M-CHINESE-NO           PIC X(01) VALUE 'N'.         
-           05  CDC-M-ITS-SPECIAL-SYMBOL.                                
-             10 CDC-M-ITS-INVALID-PLANE-N  PIC 9(4) COMP-4 VALUE 1.     
-             10 CDC-M-ITS-INVALID-SYMBOL   PIC 9(9) COMP-4 VALUE 8567.  
-             10 CDC-M-ITS-OVER-PLANE-NO    PIC 9(4) COMP-4 VALUE 1.     
-             10 CDC-M-ITS-OVER-SYMBOL      PIC 9(9) COMP-4 VALUE 8560.  
-           05  CDC-M-STI-SPECIAL-SYMBOL.                                
-             10 CDC-M-STI-INVALID-PLANE-N  PIC 9(4) COMP-4 VALUE 1.     
-             10 CDC-M-STI-INVALID-SYMBOL   PIC 9(9) COMP-4 VALUE 17638. 
-             10 CDC-M-STI-OVER-PLANE-NO    PIC 9(4) COMP-4 VALUE 1.     
-             10 CDC-M-STI-OVER-SYMBOL      PIC 9(9) COMP-4 VALUE 17640. 
-8512M      05  CDC-M-CHI-CODE-TAB.                                      
-             10 CDC-M-CHI-0E               PIC X(1)  VALUE ''.         
-             10 CDC-M-CHI-0F               PIC X(1)  VALUE ''.         
-             10 CDC-M-CHI-21               PIC X(1)  VALUE ' '.         
-       01  CONSOLE-DATA.                                                
-8          05  OC-CTO-ERR-MSG               PIC X(8) VALUE SPACES.      
-9          05  FILLER                       PIC X(1) VALUE SPACE.       
-14         05  OC-CTO-BLANK-1               PIC X(5) VALUE 'STAN:'.     
-17         05  OC-CTO-SOURCE-BANK           PIC X(3).                   
-18         05  FILLER                       PIC X(1) VALUE SPACE.       
-25         05  OC-CTO-STAN-NO               PIC X(7).                   
-26         05  FILLER                       PIC X(1) VALUE SPACE.       
-30         05  OC-CTO-BLANK-2               PIC X(4) VALUE 'MSG:'.      
-34         05  OC-CTO-MSG-TYPE              PIC X(4).                   
-35         05  FILLER                       PIC X(1) VALUE SPACE.       
-39         05  OC-CTO-BLANK-3               PIC X(4) VALUE 'PRO:'.      
-43         05  OC-CTO-PROCESS-CODE          PIC X(4).                   
-44         05  FILLER                       PIC X(1) VALUE SPACE.       
-48         05  OC-CTO-BLANK-4               PIC X(4) VALUE 'CVT:'.      
-52         05  OC-CTO-CVT-TYPE              PIC X(4).                   
-57         05  OC-CTO-BLANK-5               PIC X(5) VALUE ' -CB-'.     
-69         05  OC-CTO-FREE                  PIC X(12) VALUE SPACES.     
-       01  SV-WORK.                                                     
-           05  SV-SOURCE-BANK               PIC X(3).                   
-           05  SV-STAN-NO                   PIC X(7).                   
-           05  SV-MSG-TYPE                  PIC X(4).                   
-           05  SV-PROCESS-CODE              PIC X(4).                   
-       01  FILLER                        PIC X(10)  VALUE '//CBKMSG//'.
-      *01  MSG.
-           COPY                          CBKMSG.
-           COPY                          CBK01.
-      ***
-       01  FILLER                        PIC X(10)  VALUE '/CBKMSGM//'.
-      *01  MSG-M.
-           COPY                          CBKMSGM.
-      ***
-       01  FILLER                        PIC X(10)  VALUE '/ISKTWAM//'.
-      *01  TWA-M.
-           COPY                          ISKTWAM.
-      ***
-       LINKAGE SECTION.
-      *01  BLLCELLS.                                                    
-      *  05  FILLER                      PIC S9(8) COMP.                
-      *  05  CWA-PTR                     PIC S9(8) COMP.                
-      *  05  TWA-PTR                     PIC S9(8) COMP.                
-      *  05  CTF-PTR                     PIC S9(8) COMP.                
-      ***
-      *01  CWA.
-           COPY                          ISKCWA.
-      ***
-      *01  TWA.
-           COPY                          ISKTWA.
-      ***
-      *01  CTF.
-           COPY                          CBKCTF1.                       
-      ***
-       PROCEDURE DIVISION.
-       0000-MAIN-PROCESS-RTN.
-           MOVE        '/0000-MAI/'               TO    WK-PARA.
-      *    EXEC CICS ADDRESS CWA (CWA-PTR) END-EXEC.                    
-           EXEC CICS ADDRESS CWA (ADDRESS OF  CWA) END-EXEC.            
-           PERFORM     1000-TXN-INIT-RTN          THRU  1000-EXIT.
-           PERFORM     3000-FILE-RETRIV-RTN       THRU  3000-EXIT.
-           PERFORM     5000-FILE-REPAIR-RTN       THRU  5000-EXIT.      
-           PERFORM     7000-MSG-OUTPUT-RTN        THRU  7000-EXIT.
-           PERFORM     8000-TXN-END-RTN           THRU  8000-EXIT.
-
-       0000-EXIT.
-           EXIT.
-      ***
-       1000-TXN-INIT-RTN.
-           MOVE        '/1000-INI/'        TO      WK-PARA.
-           PERFORM     901-TXN-INIT-RTN    THRU    901-EXIT.
-           MOVE        'CBLUFILE'          TO      TWA-MAP-PROG-NAME.   
-           MOVE        SPACES              TO      TWA-SAP-PROG-NAME.
-           MOVE        TWA-M-AP-NORMAL     TO      TWA-TXN-RETURN-CODE.
-       1000-EXIT.
-           EXIT.
-      ***
-       2000-0200-DATA-CHECK-RTN.
-           MOVE        '/2000-INP/'        TO      WK-PARA.
-      *--- CHECK OPTIONAL INPUT ITEMS ------------------------------*
-           EXEC CICS   HANDLE CONDITION                                 
-                       NOTOPEN(601-FILE-NOT-OPEN)                       
-                       NOTFND(602-NO-REC-FOUND)                         
-                       ERROR(603-OTHER-ERROR)                           
-                       ENDFILE(604-END-OF-REC)                          
-                       DUPREC(605-DUPREC-RTN)                           
-                       END-EXEC.                                        
-
-       2000-EXIT.
-           EXIT.
-      ***
-       2999-SEARCH-DATE-RTN.                                            
-           MOVE        MF032-DATA-DATE     TO      WKS-DATA-DATE.       
-           MOVE        01                  TO      WKS-DD.              
-           MOVE        WKS-TXN-DATE        TO      WKS-END-DATE.        
-      *----------------END OF MONTH---------------------------------*   
-           PERFORM     9171-LN-INT-AREA-CLEAR.                          
-           MOVE        INT-M-EXEC-LN-D     TO      INT-F-SERV-TYPE-DATE.
-           MOVE        TWA-TXN-ID-CODE     TO      INT-F-TXN-ID-CODE.   
-981125     MOVE        TWA-TXN-DAT7        TO      INT-F-TXN-DATE-R.    
-           MOVE        TWA-BR-CODE         TO      INT-F-BR-CODE.       
-           MOVE        WKS-END-YY          TO      DAT-P-SPECIAL-YY.    
-           MOVE        WKS-END-MM          TO      DAT-P-SPECIAL-MM.    
-           MOVE        01                  TO      DAT-P-SPECIAL-DD.    
-      *    EXEC CICS ENTER TRACEID(1) FROM(DAT-P-SPECIAL-DATE)          
-      *                                                     END-EXEC.   
-           MOVE        DAT-M-FUN-8         TO      DAT-P-FUN-CODE.      
-981125     EXEC        CICS                LINK    PROGRAM ('NACINT7')  
-                       COMMAREA (INT-GROUP)        LENGTH (INT-LENGTH)  
-                       END-EXEC.                                        
-           PERFORM     9164-LN-DATE-ERR-HDL-RTN.                        
-           MOVE        DAT-P-CORR-DATE     TO      WKS-END-DATE.        
-           MOVE        DAT-P-CORR-DD       TO      WKX-DD.              
-       2999-EXIT.                                                       
-           EXIT.                                                        
-060524 2300-CLS-BIF-RTN.                                                
-           MOVE        ZEROS               TO      BIF-D-KEY.           
-           EXEC CICS   READ                                             
-                       DATASET('CBTPBIF')                               
-                       INTO(TIPBIF-D)                                   
-                       RIDFLD(BIF-D-KEY)                                
-                       LENGTH(BIF-LENGTH)                               
-                       UPDATE                                           
-           END-EXEC.                                                    
-           IF         BIF-D-TRAN-01-ON                                  
-           THEN                                                         
-             MOVE      'MB38'               TO      WK-MSG-CODE         
-             MOVE      '重傳檔案需先通知央行及解除傳檔控管'           
-                                            TO      WK-MSG-CONTENT      
-             PERFORM   9999-ERR-MSG-OUT-RTN.                            
-      *    ENDIF                                                        
-           MOVE        1                    TO      BIF-D-TRAN-01.      
-           EXEC CICS   REWRITE                                          
-                       DATASET('CBTPBIF')                               
-                       FROM(TIPBIF-D)                                   
-                       LENGTH(BIF-LENGTH)                               
-           END-EXEC.                                                    
-       2300-EXIT.                                                       
-           EXIT.                                                        
-       3000-FILE-RETRIV-RTN.
-           IF          CTF-INQ-TYPE        =       1                    
-           THEN                                                         
-             PERFORM   2300-CLS-BIF-RTN    THRU    2300-EXIT
-             PERFORM   3100-MF01-RETRIV-RTN                             
-                                           THRU    3100-EXIT.           
-      *    ENDIF                                                        
-950327*    IF          CTF-INQ-TYPE        =       3                    
-      *    THEN                                                         
-      *      PERFORM   3200-MF031-RETRIV-RTN                            
-      *                                    THRU    3200-EXIT.           
-      *    ENDIF                                                        
-                                                                        
-           IF          CTF-INQ-TYPE        =       4                    
-           THEN                                                         
-             PERFORM   3400-MF032-RETRIV-RTN                            
-                                           THRU    3400-EXIT.           
-      *    ENDIF                                                        
-950327     IF          CTF-INQ-TYPE        =       7                    
-           THEN                                                         
-             PERFORM   3500-MF033-RETRIV-RTN                            
-                                           THRU    3500-EXIT            
-             PERFORM   3510-MF033-RETRIV-RTN                            
-                                           THRU    3510-EXIT.           
-      *    ENDIF                                                        
-                                                                        
-       3000-EXIT.                                                       
-           EXIT.                                                        
-       3100-MF01-RETRIV-RTN.                                            
-           EXEC CICS   HANDLE CONDITION                                 
-                       ENDFILE(3111-CHECK-DATA-RTN)                     
-                       END-EXEC.                                        
-           MOVE        ZEROS               TO       CMF01.              
-           MOVE        33                  TO       W-LEN.              
-           MOVE        SPACES              TO       CDC-RECORD-IN-G.    
-           MOVE        SPACES              TO       CDC-ERROR-MSG.      
-           MOVE        1                   TO       IDX3.               
-           PERFORM     3904-MV-DATA-RTN    THRU     3904-EXIT           
-           VARYING     IDX3 FROM  1  BY  1 UNTIL    IDX3 >  W-LEN.      
-           PERFORM     4000-CVT-ITS-RTN    THRU     4000-EXIT.          
-           PERFORM     3905-MV-DATA-RTN    THRU     3905-EXIT           
-           VARYING     IDX3 FROM  1  BY  1 UNTIL    IDX3 >  W-LEN.      
-           MOVE        CMF01               TO       RMF01-KEY.          
-                                                                        
-                                                                        
-           EXEC  CICS  STARTBR                                          
-                       DATASET('CBMF01')                                
-                       RIDFLD(RMF01-KEY)                                
-                       GTEQ                                             
-           END-EXEC.                                                    
-                                                                        
-           EXEC  CICS  READNEXT                                         
-                       DATASET('CBMF01')                                
-                       INTO(TPSMF01)                                    
-                       LENGTH(MF01-LENGTH)                              
-                       RIDFLD(RMF01-KEY)                                
-           END-EXEC.                                                    
-                                                                        
-       3100-MF01-READNEXT-RTN.                                          
-           MOVE        TPSMF01             TO       CMF01.              
-           MOVE        85                  TO       W-LEN.              
-           MOVE        SPACES              TO       CDC-RECORD-IN-G.    
-           MOVE        SPACES              TO       CDC-ERROR-MSG.      
-           MOVE        1                   TO       IDX3.               
-           PERFORM     3904-MV-DATA-RTN    THRU     3904-EXIT           
-           VARYING     IDX3 FROM  1  BY  1 UNTIL    IDX3 >  W-LEN.      
-           PERFORM     4100-CVT-STI-RTN     THRU    4100-EXIT.          
-           PERFORM     3905-MV-DATA-RTN    THRU     3905-EXIT           
-           VARYING     IDX3 FROM  1  BY  1 UNTIL    IDX3 >  W-LEN.      
-           MOVE        CMF01                TO      TIPMF01.            
-                                                                        
-           IF          MF01-INVOICE-CODE    =       '04'                
-           THEN                                                         
-             ADD       MF01-CK-AMT          TO      WMF01-AMT-04.       
-      *    ENDIF                                                        
-                                                                        
-           IF          MF01-INVOICE-CODE    =       '05'                
-           THEN                                                         
-             ADD       MF01-CK-AMT          TO      WMF01-AMT-05.       
-      *    ENDIF                                                        
-                                                                        
-           EXEC  CICS  READNEXT                                         
-                       DATASET('CBMF01')                                
-                       INTO(TPSMF01)                                    
-                       LENGTH(MF01-LENGTH)                              
-                       RIDFLD(RMF01-KEY)                                
-           END-EXEC.                                                    
-                                                                        
-           GO    TO    3100-MF01-READNEXT-RTN.                          
-       3111-CHECK-DATA-RTN.                                             
-           IF         (WMF01-AMT-04    NOT =       WMF01-AMT-05)        
-           THEN                                                         
-             MOVE     'MB55'              TO      MSG-P-OUT-CODE        
-             PERFORM  917-ERR-MSG-OUT-RTN.                              
-      *    ENDIF                                                        
-                                                                        
-       3100-EXIT.                                                       
-           EXIT.                                                        
-       3200-MF031-RETRIV-RTN.                                           
-           EXEC CICS   HANDLE CONDITION                                 
-                       ENDFILE(3200-9999-DATA-RTN)                      
-                       DUPREC(3200-9999-REW-RTN)                        
-                       NOTFND(3200-9999-WRITE-RTN)                      
-                       END-EXEC.                                        
-           MOVE        SPACES   TO  MF031-KEY.                          
-           EXEC  CICS  STARTBR                                          
-                       DATASET('CBMF031')                               
-                       RIDFLD(MF031-KEY)                                
-           END-EXEC.                                                    
-       3200-MF031-READNEXT-RTN.                                         
-                                                                        
-           EXEC  CICS  READNEXT                                         
-                       DATASET('CBMF031')                               
-                       INTO(TIPMF031)                                   
-                       LENGTH(MF031-LENGTH)                             
-                       RIDFLD(MF031-KEY)                                
-           END-EXEC.                                                    
-**********避免重作加總                                                
-           IF          MF031-BRANCH-CODE =  9999999                     
-           THEN                                                         
-                       GO    TO    3200-MF031-READNEXT-RTN.             
-      *    ENDIF                                                        
-           MOVE        MF031-DATA-DATE     TO  WMF031-DATA-DATE.        
-           MOVE        MF031-DATE-SECTION  TO  WMF031-SECTION.          
-           COMPUTE     WMF032-NONINT-TOT =  WMF032-NONINT-TOT           
-                                         +  MF031-NONINT-AMT.           
-           COMPUTE     SMF032-NONINT-TOT =  SMF032-NONINT-TOT           
-                                         +  MF031-INT-AMT.              
-                                                                        
-           GO    TO    3200-MF031-READNEXT-RTN.                         
-       3200-9999-DATA-RTN.                                              
-           EXEC  CICS  READ                                             
-                 DATASET('CBMF031')                                     
-                 INTO(TIPMF031)                                         
-                 LENGTH(MF031-LENGTH)                                   
-                 RIDFLD(MF031-KEY)                                      
-                 UPDATE                                                 
-           END-EXEC.                                                    
-           GO          TO    3200-9999-REW-RTN.                         
-       3200-9999-WRITE-RTN.                                             
-           MOVE        WMF031-DATA-DATE    TO    MF031-DATA-DATE.       
-           MOVE        WMF031-SECTION      TO    MF031-DATE-SECTION.    
-           MOVE        9999999             TO    MF031-BRANCH-CODE.     
-           MOVE        SPACES              TO    MF031-ACCOUNT-NO.      
-           MOVE        WMF032-NONINT-TOT   TO    MF031-INT-AMT.         
-           MOVE        SMF032-NONINT-TOT   TO    MF031-NONINT-AMT.      
-           EXEC  CICS  WRITE                                            
-                       DATASET('CBMF031')                               
-                       FROM(TIPMF031)                                   
-                       LENGTH(MF031-LENGTH)                             
-                       RIDFLD(MF031-KEY)                                
-           END-EXEC.                                                    
-           GO          TO      3200-EXIT.                               
-       3200-9999-REW-RTN.                                               
-           MOVE        WMF031-DATA-DATE    TO    MF031-DATA-DATE.       
-           MOVE        WMF031-SECTION      TO    MF031-DATE-SECTION.    
-           MOVE        9999999             TO    MF031-BRANCH-CODE.     
-           MOVE        SPACES              TO    MF031-ACCOUNT-NO.      
-           MOVE        WMF032-NONINT-TOT   TO    MF031-INT-AMT.         
-           MOVE        SMF032-NONINT-TOT   TO    MF031-NONINT-AMT.      
-           EXEC  CICS  REWRITE                                          
-                       DATASET('CBMF031')                               
-                       FROM(TIPMF031)                                   
-           END-EXEC.                                                    
-           EXEC        CICS    UNLOCK                                   
-                       DATASET('CBMF031')                               
-           END-EXEC.                                                    
-                                                                        
-           GO          TO      3200-EXIT.                               
-950327 3200-EXIT.                                                       
-           EXIT.                                                        
-       3400-MF032-RETRIV-RTN.                                           
-           EXEC CICS   HANDLE CONDITION                                 
-                       ENDFILE(3411-CHECK-DATA-RTN)                     
-                       END-EXEC.                                        
-      *    MOVE        ZEROS                TO     CMF02.               
-981125     MOVE        TWA-TXN-YY7          TO     WK-032-YY.           
-           MOVE        TWA-TXN-MM7          TO     WK-032-MM.           
-           MOVE        TWA-TXN-DD7          TO     WK-032-DD.           
-880106     IF          WK-032-MM            =      01                   
-   "       THEN                                                         
-   "         COMPUTE   WK-032-YY            =      WK-032-YY    -   1   
-   "         MOVE      12                   TO     WK-032-MM            
-   "       ELSE                                                         
-   "         COMPUTE   WK-032-MM            =      WK-032-MM    -   1.  
-   "       MOVE        01                   TO     WK-032-DD.           
-                                                                        
-           MOVE        WK-032-YY            TO     WK-032-KEY-YY.       
-           MOVE        WK-032-MM            TO     WK-032-KEY-MM.       
-           MOVE        WK-032-DD            TO     WK-032-KEY-DD.       
-880316**** MOVE        '0162106'            TO     WK-032-KEY-BRANCH.   
-880316     MOVE        ZEROS                TO     WK-032-KEY-BRANCH.   
-   "       MOVE        WK-032-KEY           TO     CMF02.               
-           MOVE        14                   TO     W-LEN.               
-           MOVE        SPACES               TO     CDC-RECORD-IN-G.     
-           MOVE        SPACES               TO     CDC-ERROR-MSG.       
-           MOVE        1                    TO     IDX2.                
-           PERFORM     3902-MV-DATA-RTN    THRU    3902-EXIT            
-           VARYING     IDX2 FROM  1  BY  1 UNTIL   IDX2 >  W-LEN.       
-           PERFORM     4000-CVT-ITS-RTN     THRU   4000-EXIT.           
-           PERFORM     3903-MV-DATA-RTN     THRU   3903-EXIT            
-           VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
-           MOVE        CMF02                TO     WMF032-KEY.          
-                                                                        
-           EXEC  CICS  STARTBR                                          
-                       DATASET('CBMF032')                               
-                       RIDFLD(WMF032-KEY)                               
-                       GTEQ                                             
-           END-EXEC.                                                    
-                                                                        
-           EXEC  CICS  READNEXT                                         
-                       DATASET('CBMF032')                               
-                       INTO(TPSMF032)                                   
-                       LENGTH(MF032-LENGTH)                             
-                       RIDFLD(WMF032-KEY)                               
-           END-EXEC.                                                    
-                                                                        
-       3400-READNEXT-MF032-RTN.                                         
-           MOVE        TPSMF032             TO    TTSMF032.             
-           MOVE        TPSMF032             TO    CMF02.                
-           MOVE        58                   TO    W-LEN.                
-           MOVE        SPACES               TO    CDC-RECORD-IN-G.      
-           MOVE        SPACES               TO    CDC-ERROR-MSG.        
-           MOVE        1                    TO    IDX2.                 
-           PERFORM     3902-MV-DATA-RTN     THRU  3902-EXIT             
-           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
-           PERFORM     4100-CVT-STI-RTN     THRU  4100-EXIT.            
-           PERFORM     3903-MV-DATA-RTN     THRU  3903-EXIT             
-           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
-           MOVE        CMF02                TO    TIPMF032.             
-880108*    DISPLAY     WK-032-DATE  UPON CONSOLE.                       
-  "        MOVE        TIPMF032            TO      TP-032-DATE.         
-  "   *    DISPLAY     'TP =' TP-032-DATE  UPON CONSOLE.                
-  "        MOVE        TP-032-DATE         TO      WS-032-DATE.         
-  "   *    DISPLAY     'WS =' WS-032-DATE  UPON CONSOLE.                
-                                                                        
-           IF          MF032-BRANCH-CODE    =     '9999999'             
-           THEN                                                         
-             GO   TO   3400-READNEXT-RTN.                               
-      *    ENDIF                                                        
-880108     IF          WS-032-MM    NOT    =       WK-032-MM            
-  "        THEN                                                         
-  "            GO      TO     3400-READNEXT-RTN.                        
-                                                                        
-           IF         (MF032-NONINT-AMT-MARK =    '-')                  
-           THEN                                                         
-             COMPUTE  WMF032-AMT            =     MF032-NONINT-AMT      
-                                            *     (-1)                  
-           ELSE                                                         
-             COMPUTE  WMF032-AMT            =     MF032-NONINT-AMT      
-                                            *     (1).                  
-      *    ENDIF                                                        
-                                                                        
-           IF         (WMF032-FLAG          =     'ON')                 
-                 AND  (MF032-DD        NOT  =     01)                   
-           THEN                                                         
-             MOVE     'MB56'              TO      MSG-P-OUT-CODE        
-             PERFORM  917-ERR-MSG-OUT-RTN.                              
-      *    ENDIF                                                        
-           IF         (WMF032-FLAG1         =     'ON')                 
-CCCC             AND  (MF032-DD             =     01)                   
-CCCC       THEN                                                         
-CCCC         PERFORM   2999-SEARCH-DATE-RTN THRU  2999-EXIT             
-CCCC         MOVE      02                   TO    WK-CHK-DD             
-CCCCC        MOVE      'OFF'                TO    WMF032-FLAG.          
-CCCC  *    ELSE                                                         
-CCCC  *      IF       (MF032-DD         NOT =     WK-CHK-DD)            
-CCCC  *      THEN                                                       
-CCCC  *        PERFORM 3412-SUM-MF032-RTN   THRU  3412-EXIT             
-CCCC  *                UNTIL    (MF032-DD   =     WK-CHK-DD)            
-CCCC  *        GO   TO 3400-READNEXT-RTN                                
-CCCC  *      ELSE                                                       
-CCCC  *        COMPUTE WK-CHK-DD            =     WK-CHK-DD             
-CCCC  *                                     +     1.                    
-      *    ENDIF                                                        
-                                                                        
-                                                                        
-           MOVE        MF032-DD             TO    SMF032-DD.            
-           MOVE        WMF032-AMT           TO    SMF032-NONINT-TOT.    
-           COMPUTE     WMF032-NONINT-TOT    =     WMF032-NONINT-TOT     
-                                            +     WMF032-AMT.           
-  "   *    IF          WS-032-MM    NOT    =       WK-032-MM            
-  "   *    THEN                                                         
-  "   *        GO      TO     3411-CHECK-DATA-RTN.                      
-       3400-READNEXT-RTN.                                               
-           EXEC  CICS  READNEXT                                         
-                       DATASET('CBMF032')                               
-                       INTO(TPSMF032)                                   
-                       LENGTH(MF032-LENGTH)                             
-                       RIDFLD(WMF032-KEY)                               
-           END-EXEC.                                                    
-           GO    TO    3400-READNEXT-MF032-RTN.                         
-       3411-CHECK-DATA-RTN.                                             
-           MOVE        WKX-DD              TO      WK-CHK-DD.           
-CCC   *    IF         (SMF032-DD        NOT =      WK-CHK-DD)           
-CCC   *    THEN                                                         
-CCC   *      PERFORM   3412-SUM-MF032-RTN   THRU   3412-EXIT            
-CCC   *                UNTIL    (SMF032-DD  =      WK-CHK-DD).          
-CCC   *    ENDIF                                                        
-           COMPUTE     WMF032-TOT  ROUNDED =     ((WMF032-NONINT-TOT    
-                                           /       WKX-DD)              
-                                           *       0.6)                 
-                                           /       1000.                
-                                                                        
-           COMPUTE     WMF032-TOTAL        =       WMF032-TOT           
-                                           *       1000.                
-                                                                        
-           PERFORM     3402-UPDATE-MF032-RTN                            
-                                            THRU   3402-EXIT.           
-       3400-EXIT.                                                       
-           EXIT.                                                        
-       3402-UPDATE-MF032-RTN.                                           
-           EXEC CICS   HANDLE CONDITION                                 
-                       NOTFND(3402-WRITE-MF032-RTN)                     
-                       END-EXEC.                                        
-                                                                        
-           MOVE        WKS-DATA-DATE        TO     WMF032-DATA-DATE.    
-           MOVE        '9999999'            TO     WMF032-BRANCH-CODE.  
-           MOVE        0                    TO     WMF032-DD.           
-           MOVE        WMF032-KEY           TO     CMF02.               
-           MOVE        14                   TO     W-LEN.               
-           MOVE        SPACES               TO     CDC-RECORD-IN-G.     
-           MOVE        SPACES               TO     CDC-ERROR-MSG.       
-           MOVE        1                    TO     IDX2.                
-           PERFORM     3902-MV-DATA-RTN    THRU    3902-EXIT            
-           VARYING     IDX2 FROM  1  BY  1 UNTIL   IDX2 >  W-LEN.       
-           PERFORM     4000-CVT-ITS-RTN     THRU   4000-EXIT.           
-           PERFORM     3903-MV-DATA-RTN     THRU   3903-EXIT            
-           VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
-           MOVE        CMF02                TO     RMF032-KEY.          
-                                                                        
-           EXEC CICS   READ                                             
-                       DATASET('CBMF032')                               
-                       INTO(TMF032)                                     
-                       RIDFLD(RMF032-KEY)                               
-                       LENGTH(MF032-LENGTH)                             
-                       UPDATE                                           
-           END-EXEC.                                                    
-                                                                        
-           MOVE        TMF032               TO    CMF02.                
-           MOVE        58                   TO    W-LEN.                
-           MOVE        SPACES               TO    CDC-RECORD-IN-G.      
-           MOVE        SPACES               TO    CDC-ERROR-MSG.        
-           MOVE        1                    TO    IDX2.                 
-           PERFORM     3902-MV-DATA-RTN     THRU  3902-EXIT             
-           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
-           PERFORM     4100-CVT-STI-RTN     THRU  4100-EXIT.            
-           PERFORM     3903-MV-DATA-RTN     THRU  3903-EXIT             
-           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
-           MOVE        CMF02                TO    WMF032.               
-                                                                        
-880303     MOVE      ZEROS                TO    WMF032-NONINT-NO.       
-880303     MOVE      ZEROS                TO    WMF032-INT-NO.          
-           IF          WMF032-TOTAL         <     0                     
-           THEN                                                         
-             MOVE      '-'                  TO    WMF032-NONINT-AMT-MARK
-             MOVE      WMF032-TOTAL         TO    WMF032-NONINT-AMT     
-           ELSE                                                         
-             MOVE      '0'                  TO    WMF032-NONINT-AMT-MARK
-             MOVE      WMF032-TOTAL         TO    WMF032-NONINT-AMT.    
-      *    ENDIF                                                        
-                                                                        
-           MOVE        CTF-BIF-BAL          TO    CTF-BIF-BAL-G.        
-           IF          CTF-BIF-BAL-M        =     '-'                   
-           THEN                                                         
-             COMPUTE   WS-BIF-BAL           =     WCTF-BIF-BAL          
-                                            *     (-1)                  
-           ELSE                                                         
-             COMPUTE   WS-BIF-BAL           =     WCTF-BIF-BAL          
-                                            *     (1).                  
-      *    ENDIF                                                        
-                                                                        
-           COMPUTE     WMF032-REBACK-AMT    =     WS-BIF-BAL            
-                                            -     WMF032-TOTAL.         
-                                                                        
-           IF          WMF032-REBACK-AMT    <     0                     
-           THEN                                                         
-             MOVE      '-'                  TO    WMF032-INT-AMT-MARK   
-             MOVE      WMF032-REBACK-AMT    TO    WMF032-INT-AMT        
-           ELSE                                                         
-             MOVE      '0'                  TO    WMF032-INT-AMT-MARK   
-             MOVE      WMF032-REBACK-AMT    TO    WMF032-INT-AMT.       
-      *    ENDIF                                                        
-                                                                        
-      *    DISPLAY 'MARK= '  WMF032-INT-AMT-MARK  UPON CONSOLE.         
-           MOVE        WMF032               TO    CMF02.                
-           MOVE        58                   TO    W-LEN.                
-           MOVE        SPACES               TO    CDC-RECORD-IN-G.      
-           MOVE        SPACES               TO    CDC-ERROR-MSG.        
-           MOVE        1                    TO    IDX2.                 
-           PERFORM     3902-MV-DATA-RTN     THRU  3902-EXIT             
-           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
-           PERFORM     4000-CVT-ITS-RTN     THRU  4000-EXIT.            
-           PERFORM     3903-MV-DATA-RTN     THRU  3903-EXIT             
-           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
-           MOVE        CMF02                TO    TIPMF032.             
-                                                                        
-           EXEC  CICS  REWRITE  DATASET ('CBMF032')                     
-                       FROM (TIPMF032)                                  
-                       LENGTH(MF032-LENGTH)                             
-           END-EXEC.                                                    
-                                                                        
-           GO    TO    3402-EXIT.                                       
-       3402-WRITE-MF032-RTN.                                            
-           MOVE        WKS-DATA-DATE        TO     WMF032-DATA-DATE.    
-           MOVE        '9999999'            TO     WMF032-BRANCH-CODE.  
-           MOVE        0                    TO     WMF032-DD.           
-           IF          WMF032-TOTAL         <     0                     
-           THEN                                                         
-             MOVE      '-'                  TO    WMF032-NONINT-AMT-MARK
-             MOVE      WMF032-TOTAL         TO    WMF032-NONINT-AMT     
-           ELSE                                                         
-             MOVE      '0'                  TO    WMF032-NONINT-AMT-MARK
-             MOVE      WMF032-TOTAL         TO    WMF032-NONINT-AMT.    
-      *    ENDIF                                                        
-880303       MOVE      ZEROS                TO    WMF032-NONINT-NO.     
-880303       MOVE      ZEROS                TO    WMF032-INT-NO.        
-                                                                        
-           MOVE        CTF-BIF-BAL          TO    CTF-BIF-BAL-G.        
-           IF          CTF-BIF-BAL-M        =     '-'                   
-           THEN                                                         
-             COMPUTE   WS-BIF-BAL           =     WCTF-BIF-BAL          
-                                            *     (-1)                  
-           ELSE                                                         
-             COMPUTE   WS-BIF-BAL           =     WCTF-BIF-BAL          
-                                            *     (1).                  
-      *    ENDIF                                                        
-                                                                        
-           COMPUTE     WMF032-REBACK-AMT    =      WS-BIF-BAL           
-                                            -      WMF032-TOTAL.        
-                                                                        
-           IF          WMF032-REBACK-AMT    <      0                    
-           THEN                                                         
-             MOVE      '-'                  TO     WMF032-INT-AMT-MARK  
-             COMPUTE   WMF032-INT-AMT       =      WMF032-REBACK-AMT    
-                                            *      (-1)                 
-           ELSE                                                         
-             MOVE      '0'                  TO     WMF032-INT-AMT-MARK  
-             MOVE      WMF032-REBACK-AMT    TO     WMF032-INT-AMT.      
-      *    ENDIF                                                        
-                                                                        
-      *    DISPLAY 'INT = '  WMF032-INT-AMT    UPON CONSOLE.            
-           MOVE        WMF032               TO     CMF02.               
-           MOVE        58                   TO     W-LEN.               
-           MOVE        SPACES               TO     CDC-RECORD-IN-G.     
-           MOVE        SPACES               TO     CDC-ERROR-MSG.       
-           MOVE        1                    TO     IDX2.                
-           PERFORM     3902-MV-DATA-RTN     THRU   3902-EXIT            
-           VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
-           PERFORM     4000-CVT-ITS-RTN     THRU   4000-EXIT.           
-           PERFORM     3903-MV-DATA-RTN     THRU   3903-EXIT            
-           VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
-           MOVE        CMF02                TO     TIPMF032.            
-                                                                        
-           EXEC     CICS     WRITE    DATASET('CBMF032')                
-                                      FROM(TIPMF032)                    
-                                      LENGTH(MF032-LENGTH)              
-                                      RIDFLD(MF032-KEY)                 
-           END-EXEC.                                                    
-                                                                        
-       3402-EXIT.                                                       
-           EXIT.                                                        
-      *3412-SUM-MF032-RTN.                                              
-      *    MOVE        TTSMF032             TO    WMF032.               
-**                                                                      
-      *    EXEC     CICS     WRITE    DATASET('CBMF032')                
-      *                               FROM(TIPMF032)                    
-      *                               LENGTH(MF032-LENGTH)              
-      *                               RIDFLD(MF032-KEY)                 
-      *    END-EXEC.                                                    
-**                                                                      
-      *    ADD         SMF032-NONINT-TOT    TO    WMF032-NONINT-TOT.    
-      *    COMPUTE     WK-CHK-DD            =     WK-CHK-DD             
-      *                                     +     1.                    
-      *3412-EXIT.                                                       
-      *    EXIT.                                                        
-       3500-MF033-RETRIV-RTN.                                           
-           EXEC CICS   HANDLE CONDITION                                 
-                       ENDFILE(3500-EXIT)                               
-                       ERROR(3500-EXIT)                                 
-                       END-EXEC.                                        
-           MOVE        SPACES   TO  MF033-KEY.                          
-           EXEC  CICS  STARTBR                                          
-                       DATASET('CBMF033')                               
-                       RIDFLD(MF033-KEY)                                
-           END-EXEC.                                                    
-       3500-MF033-READNEXT-RTN.                                         
-                                                                        
-           EXEC  CICS  READNEXT                                         
-                       DATASET('CBMF033')                               
-                       INTO(TIPMF033)                                   
-                       LENGTH(MF033-LENGTH)                             
-                       RIDFLD(MF033-KEY)                                
-           END-EXEC.                                                    
-            IF         MF033-BRANCH-CODE   =  9999999                   
-            THEN                                                        
-                       GO   TO    3500-MF033-READNEXT-RTN.              
-      *    ENDIF                                                        
-            ADD        1           TO   WMF033-DATA-CNT.                
-            GO         TO    3500-MF033-READNEXT-RTN.                   
-950327 3500-EXIT.                                                       
-           EXIT.                                                        
-       3510-MF033-RETRIV-RTN.                                           
-                                                                        
-           EXEC CICS   HANDLE CONDITION                                 
-                       NOTFND(3510-9999-WRITE-RTN)                      
-                       END-EXEC.                                        
-981125     MOVE        TWA-TXN-YY7         TO   WKS-END-YY.             
-           MOVE        TWA-TXN-MM7         TO   WKS-END-MM.             
-           MOVE        TWA-TXN-DD7         TO   WKS-END-DD.             
-           IF          WKS-END-DD  NOT  <  1                            
-               AND     WKS-END-DD       <  11                           
-           THEN                                                         
-                 MOVE  3               TO       WMF033-DATE-SECTION     
-                 IF    WKS-END-MM      =  01                            
-                 THEN                                                   
-                       COMPUTE   WKS-END-YY  = WKS-END-YY - 1           
-                       MOVE      12          TO WKS-END-MM              
-                 ELSE                                                   
-                       COMPUTE   WKS-END-MM  = WKS-END-MM - 1.          
-      *    ENDIF                                                        
-           IF          WKS-END-DD  NOT  <  11                           
-               AND     WKS-END-DD       <  21                           
-           THEN                                                         
-                 MOVE  1               TO       WMF033-DATE-SECTION.    
-      *    ENDIF                                                        
-           IF          WKS-END-DD  NOT  <  21                           
-               AND     WKS-END-DD       <  31                           
-           THEN                                                         
-                 MOVE  2               TO       WMF033-DATE-SECTION.    
-      *    ENDIF                                                        
-                                                                        
-           MOVE        SPACES               TO     WMF033-ACCOUNT-NO.   
-           MOVE        WKS-END-DATE         TO     WKS-TXN-DATE.        
-           MOVE        WKS-DATA-DATE        TO     WMF033-DATA-DATE.    
-           MOVE        9999999              TO     WMF033-BRANCH-CODE.  
-           MOVE        ZEROS                TO     WMF033-OPEN-ACC      
-                                                   WMF033-APRV-NO       
-                                                   WMF033-CHAR-CODE     
-                                                   WMF033-INT-CODE      
-                                                   WMF033-CT-CODE       
-                                                   WMF033-CURRENCY-CODE 
-                                                   WMF033-TXN-CODE.     
-           MOVE        SPACES               TO     WMF033-NAME.         
-           MOVE        WMF033-DATA-CNT      TO     WMF033-ORG.          
-***********MOVE        WMF033               TO     CMF033.              
-***********MOVE        140                  TO     W-LEN.               
-***********MOVE        SPACES               TO     CDC-RECORD-IN-G.     
-*********  MOVE        SPACES               TO     CDC-ERROR-MSG.       
-*********  MOVE        1                    TO     IDX2.                
-********** PERFORM     39033-MV-DATA-RTN    THRU    39033-EXIT          
-********** VARYING     IDX2 FROM  1  BY  1 UNTIL   IDX2 >  W-LEN.       
-***********PERFORM     4000-CVT-ITS-RTN     THRU   4000-EXIT.           
-*********  PERFORM     39034-MV-DATA-RTN     THRU   39034-EXIT          
-*********  VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
-********** MOVE        CMF033               TO     RMF033.              
-           EXEC  CICS  READ                                             
-                 DATASET('CBMF033')                                     
-                 INTO(WMF033)                                           
-                 LENGTH(MF033-LENGTH)                                   
-                 RIDFLD(WMF033-KEY)                                     
-                 UPDATE                                                 
-           END-EXEC.                                                    
-           GO    TO  3510-9999-REW-RTN.                                 
-       3510-9999-WRITE-RTN.                                             
-           MOVE        WMF033-DATA-CNT      TO     WMF033-ORG.          
-           EXEC  CICS  WRITE                                            
-                       DATASET('CBMF033')                               
-                       FROM(WMF033)                                     
-                       LENGTH(MF033-LENGTH)                             
-                       RIDFLD(WMF033-KEY)                               
-           END-EXEC.                                                    
-           GO          TO      3510-EXIT.                               
-       3510-9999-REW-RTN.                                               
-           MOVE        WMF033-DATA-CNT      TO     WMF033-ORG.          
-           EXEC  CICS  REWRITE                                          
-                       DATASET('CBMF033')                               
-                       FROM(WMF033)                                     
-           END-EXEC.                                                    
-           EXEC        CICS    UNLOCK                                   
-                       DATASET('CBMF033')                               
-           END-EXEC.                                                    
-                                                                        
-           GO          TO      3510-EXIT.                               
-950327 3510-EXIT.                                                       
-           EXIT.                                                        
-       3902-MV-DATA-RTN.                                                
-           MOVE        CMF02-DATA(IDX2)    TO      CDC-RECORD-IN(IDX2). 
-       3902-EXIT.                                                       
-           EXIT.                                                        
-       3903-MV-DATA-RTN.                                                
-           MOVE        CDC-RECORD-IN(IDX2) TO      CMF02-DATA(IDX2).    
-       3903-EXIT.                                                       
-           EXIT.                                                        
-       3904-MV-DATA-RTN.                                                
-           MOVE        CMF01-DATA(IDX3)    TO      CDC-RECORD-IN(IDX3). 
-       3904-EXIT.                                                       
-           EXIT.                                                        
-       3905-MV-DATA-RTN.                                                
-           MOVE        CDC-RECORD-IN(IDX3) TO      CMF01-DATA(IDX3).    
-       3905-EXIT.                                                       
-           EXIT.                                                        
-950327 39033-MV-DATA-RTN.                                               
-           MOVE        CMF033-DATA(IDX2)   TO      CDC-RECORD-IN(IDX2). 
-       39033-EXIT.                                                      
-           EXIT.                                                        
-950327 39034-MV-DATA-RTN.                                               
-           MOVE        CDC-RECORD-IN(IDX2) TO      CMF033-DATA(IDX2).   
-       39034-EXIT.                                                      
-           EXIT.                                                        
-       4000-CVT-ITS-RTN.                                                
-      *-------------------------------------------------------          
-           MOVE        '//4000-CVT//'      TO      WK-PARA.             
-           MOVE        'ITS'               TO      CDC-CVT-TYPE.        
-           MOVE        W-LEN               TO      WK-REC-LEN.          
-           MOVE        WK-REC-LEN          TO      CDC-IN-LEN.          
-           MOVE        WK-REC-LEN          TO      CDC-MAX-LEN.         
-           IF          CDC-C-ITS                                        
-           THEN                                                         
-             MOVE      CDC-M-ITS-SPECIAL-SYMBOL                         
-                                           TO      CDC-SPECIAL-SYMBOL   
-           ELSE                                                         
-             MOVE      CDC-M-STI-SPECIAL-SYMBOL                         
-                                           TO      CDC-SPECIAL-SYMBOL.  
-      *    ENDIF                                                        
-           MOVE        CDC-M-CHINESE-NO    TO      CDC-CHINESE-FLAG.    
-      *    MOVE        CDC-P-BASIC-DATA-1  TO      CDC-RECORD-IN-G.     
-           PERFORM     9000-CALL-CCDCMAIN-RTN                           
-                                           THRU    9000-EXIT.           
-      *    MOVE        CDC-RECORD-IN-G     TO      CDC-P-BASIC-DATA-1.  
-       4000-EXIT.                                                       
-           EXIT.                                                        
-       4100-CVT-STI-RTN.                                                
-      *-------------------------------------------------------          
-           MOVE        '//4000-CVT//'      TO      WK-PARA.             
-           MOVE        'STI'               TO      CDC-CVT-TYPE.        
-           MOVE        W-LEN               TO      WK-REC-LEN.          
-           MOVE        WK-REC-LEN          TO      CDC-IN-LEN.          
-           MOVE        WK-REC-LEN          TO      CDC-MAX-LEN.         
-           IF          CDC-C-ITS                                        
-           THEN                                                         
-             MOVE      CDC-M-ITS-SPECIAL-SYMBOL                         
-                                           TO      CDC-SPECIAL-SYMBOL   
-           ELSE                                                         
-             MOVE      CDC-M-STI-SPECIAL-SYMBOL                         
-                                           TO      CDC-SPECIAL-SYMBOL.  
-      *    ENDIF                                                        
-           MOVE        CDC-M-CHINESE-NO    TO      CDC-CHINESE-FLAG.    
-      *    MOVE        CDC-P-BASIC-DATA-1  TO      CDC-RECORD-IN-G.     
-           PERFORM     9000-CALL-CCDCMAIN-RTN                           
-                                           THRU    9000-EXIT.           
-      *    MOVE        CDC-RECORD-IN-G     TO      CDC-P-BASIC-DATA-1.  
-       4100-EXIT.                                                       
-           EXIT.                                                        
-       5000-FILE-REPAIR-RTN.                                            
-           MOVE        2                   TO      WK-SYSTEM-ID.        
-           MOVE        'CBCCT01'           TO      WK-COMPRESS-ID.      
-                                                                        
-           IF          CTF-INQ-TYPE        =       1                    
-           THEN                                                         
-             MOVE      'TIPMF01 '          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-                                                                        
-           IF          CTF-INQ-TYPE        =       2                    
-           THEN                                                         
-             MOVE      'TIPMF02 '          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-                                                                        
-           IF          CTF-INQ-TYPE        =       3                    
-           THEN                                                         
-************ MOVE      '       '           TO      WK-COMPRESS-ID       
-             MOVE      'TIPMF031'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-                                                                        
-           IF          CTF-INQ-TYPE        =       4                    
-           THEN                                                         
-             MOVE      'TIPMF032'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-                                                                        
-           IF          CTF-INQ-TYPE        =       5                    
-           THEN                                                         
-             MOVE      '       '           TO      WK-COMPRESS-ID       
-             MOVE      'TIPMF051'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-990525     IF          CTF-INQ-TYPE        =       0                    
-           THEN                                                         
-             MOVE      '       '           TO      WK-COMPRESS-ID       
-             MOVE      'TIPMF034'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-                                                                        
-           IF          CTF-INQ-TYPE        =       6                    
-           THEN                                                         
-             MOVE      'TIPMF052'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-990525     IF          CTF-INQ-TYPE        =       9                    
-           THEN                                                         
-             MOVE      '       '           TO      WK-COMPRESS-ID       
-             MOVE      'TIPMF035'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-950327     IF          CTF-INQ-TYPE        =       7                    
-           THEN                                                         
-             MOVE      '       '           TO      WK-COMPRESS-ID       
-             MOVE      'TIPMF033'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-                                                                        
-A91218     IF          CTF-INQ-TYPE        =       8                    
-           THEN                                                         
-             MOVE      '       '           TO      WK-COMPRESS-ID       
-             MOVE      'TIPMF20 '          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-950801*    IF          CTF-INQ-TYPE        =       8                    
-  "   *    THEN                                                         
-  "   *      MOVE      '       '           TO      WK-COMPRESS-ID       
-  "   *      MOVE      'TIPMF061'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-                                                                        
-890306*    IF          CTF-INQ-TYPE        =       8                    
-  "   *    THEN                                                         
-  "   *      MOVE      'TIPMF062'          TO      WK-FILE-ID.          
-  "   *    ENDIF                                                        
-                                                                        
-890306*    IF          CTF-INQ-TYPE        =       9                    
- "    *    THEN                                                         
- "    *      MOVE      'TIPMF063'          TO      WK-FILE-ID.          
-      *    ENDIF                                                        
-                                                                        
-            EXEC     CICS   START        TRANSID ('IFTO')               
-                                         TERMID ('CNSL')                
-                                         INTERVAL(WK-IS-TIME)           
-                                         FROM    (WK-IFTS-DATA)         
-                                         LENGTH  (WK-LEN)               
-            END-EXEC.                                                   
-
-       5000-EXIT.                                                       
-           EXIT.
-      ***
-       7000-MSG-OUTPUT-RTN.
-           MOVE        '7000-MSG'          TO      WK-PARA.
-           MOVE        'T700'              TO      MSG-P-OUT-CODE.
-           MOVE        44                  TO      MSG-P-LENGTH.
-           MOVE        MSG-M-DISPLAY       TO      MSG-P-OUT-TM-TYPE.
-           MOVE        '0000'              TO      T034-RESPONSE-CODE.  
-           MOVE        '稍後請啟動交易結果查詢'                       
-                                           TO      T034-CONTENT.        
-
-      **--- OUTPUT -------------------------------------------------**
-           PERFORM     904-MSG-OUTPUT-RTN  THRU    904-EXIT.
-           PERFORM     7001-HARDCOPY-RTN   THRU    7001-EXIT.
-
-       7000-EXIT.
-           EXIT.
-      ***
-       7001-HARDCOPY-RTN.
-           MOVE        TWA-IS-STAN-NO      TO      L86P-STAN-NO.
-           MOVE        TWA-BR-CODE         TO      L86P-TWA-BR-CODE.
-           MOVE        TWA-TXN-ID-CODE     TO      L86P-TXN-ID.
-           EXEC        CICS    START   TRANSID  ('OPCT')
-                                       INTERVAL (0)
-                                       FROM     (L86P-DATA)
-                                       LENGTH   (38)
-                                       TERMID   (CWHCTID)
-                                       END-EXEC.
-
-       7001-EXIT.
-           EXIT.
-       8000-TXN-END-RTN.
-           MOVE        '/8000-TXN/'        TO      WK-PARA.
-            EXEC CICS RETURN END-EXEC.                                  
-       8000-EXIT.
-           EXIT.
-      **------------------------------------------------------------**
-      *
-       901-TXN-INIT-RTN.                   COPY    CRK01.
-      *
-       904-MSG-OUTPUT-RTN.                 COPY    CBK04.
-      *
-       961-CHK-VSAM-RTRN-CODE-0.           COPY    CRK61.
-      *
-       965-MSG-ERR-HNDL-RTN.               COPY    CRK65.
-      *
-       9146-LN-ERR-MSG-OUT-RTN.            COPY    LNK146.
-       9146-END-EXIT.
-           EXIT.
-      *
-       9147-LN-UCP-WRITE-ERR-HDL-RTN.      COPY    LNK147.
-       9147-END-EXIT.
-           EXIT.
-      *
-       917-ERR-MSG-OUT-RTN.                COPY      PPK17.
-           EJECT
-       935-UCPWRITE-HDL-RTN.               COPY      PPK35.
-           EJECT
-       601-FILE-NOT-OPEN.
-           MOVE      'MC55'              TO      MSG-P-OUT-CODE.
-           PERFORM    917-ERR-MSG-OUT-RTN.
-       602-NO-REC-FOUND.
-           MOVE      'MC51'              TO      MSG-P-OUT-CODE.
-           PERFORM    917-ERR-MSG-OUT-RTN.
-       603-OTHER-ERROR.
-           MOVE      'MC5A'              TO      MSG-P-OUT-CODE.
-           PERFORM    917-ERR-MSG-OUT-RTN.
-       604-END-OF-REC.
-           GO   TO    5000-EXIT.                                        
-       605-DUPREC-RTN.                                                  
-           MOVE      'M5BC'              TO      MSG-P-OUT-CODE.        
-           PERFORM    917-ERR-MSG-OUT-RTN.                              
-       9164-LN-DATE-ERR-HDL-RTN.           COPY    LNK164.              
-       9164-END-EXIT.                                                   
-           EXIT.                                                        
-      *                                                                 
-       9165-INT-SUB-ERR-HDL-RTN.           COPY    LNK165.              
-       9165-END-EXIT.                                                   
-           EXIT.                                                        
-      *                                                                 
-       9171-LN-INT-AREA-CLEAR.             COPY    LNK171.              
-       9171-END-EXIT.                                                   
-           EXIT.                                                        
-       9000-CALL-CCDCMAIN-RTN.                                          
-           MOVE        '//9000-CAL//'      TO      WK-PARA.             
-           MOVE        ZEROS               TO      CDC-OUT-LEN.         
-8601M *    COMPUTE     WK-CDC-LEN-G        =       WK-REC-LEN + 109.    
-           COMPUTE     WK-CDC-LEN-G        =       CDC-MAX-LEN + 109.   
-090421**** EXEC        CICS    LINK        PROGRAM('CCDCMAIN')          
-090421     EXEC        CICS    LINK        PROGRAM('CVMCMAIN')          
-                                           COMMAREA(CDC)                
-                                           LENGTH(WK-CDC-LEN)           
-           END-EXEC.                                                    
-           IF          CDC-ERROR-MSG-CLASS =  'W'                       
-                   OR  CDC-ERROR-MSG-CLASS =  'E'                       
-           THEN                                                         
-             PERFORM     9200-DISP-CNSL-RTN  THRU    9200-EXIT.         
-      *    ENDIF                                                        
-       9000-EXIT.                                                       
-           EXIT.                                                        
-      *                                                                 
-       9200-DISP-CNSL-RTN.                                              
-           MOVE  CDC-ERROR-MSG-ID           TO   OC-CTO-ERR-MSG.        
-           MOVE  CDC-CVT-TYPE               TO   OC-CTO-CVT-TYPE.       
-           IF    CDC-C-ITS                                              
-           THEN                                                         
-             MOVE  SV-SOURCE-BANK           TO   OC-CTO-SOURCE-BANK     
-             MOVE  SV-STAN-NO               TO   OC-CTO-STAN-NO         
-             MOVE  SV-MSG-TYPE              TO   OC-CTO-MSG-TYPE        
-             MOVE  SV-PROCESS-CODE          TO   OC-CTO-PROCESS-CODE    
-           ELSE                                                         
-             MOVE  CDC-P-SOURCE-BR          TO   OC-CTO-SOURCE-BANK     
-             MOVE  CDC-P-STAN-NO            TO   OC-CTO-STAN-NO         
-             MOVE  CDC-P-MSG-TYPE           TO   OC-CTO-MSG-TYPE        
-             MOVE  CDC-P-PROCESS-CODE       TO   OC-CTO-PROCESS-CODE.   
-           EXEC CICS START TRANSID ('OPCT')                             
-                           INTERVAL(0)                                  
-                           FROM    (CONSOLE-DATA)                       
-                           LENGTH  (69)                                 
-                           TERMID   ('CNSL')                            
-                           END-EXEC.                                    
-       9200-EXIT.                                                       
-           EXIT.                                                        
-      **------------------------------------------------------------**  
-       9999-ERR-MSG-OUT-RTN.                                            
-           MOVE        'T700'              TO      MSG-P-OUT-CODE.
-           MOVE        44                  TO      MSG-P-LENGTH.
-           MOVE        MSG-M-DISPLAY       TO      MSG-P-OUT-TM-TYPE.
-           MOVE        WK-MSG-CODE         TO      T034-RESPONSE-CODE.  
-           MOVE        WK-MSG-CONTENT      TO      T034-CONTENT.        
-
-      **--- OUTPUT -------------------------------------------------**
-           PERFORM     904-MSG-OUTPUT-RTN  THRU    904-EXIT.
-      **------------------------------------------------------------**
-           PERFORM     8000-TXN-END-RTN    THRU    8000-EXIT.
-       9999-EXIT.
-           EXIT.
-       TEST-RTN.                                                        
-           EXEC CICS RETURN END-EXEC.
+       IDENTIFICATION  DIVISION.
+       PROGRAM-ID.     CBLUFILE.                                        
+      *REMARKS.        FILE TRANSFER BOK --->  CB.
+      ***981125應民國１００年更改ACIF-LEN INT-LEN                     
+      ***              85/10/01 :
+990525***新增外幣機關專戶異動檔案傳送                                 
+A91218***新增國庫機關專戶網路銀行業務通報業務                         
+       ENVIRONMENT     DIVISION.
+      ***
+       DATA            DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WMF01-AMT-04                    PIC  S9(13)V99    VALUE +0.  
+       77  WS-BIF-BAL                      PIC  S9(13)V99    VALUE +0.  
+       77  WMF01-AMT-05                    PIC  S9(13)V99    VALUE +0.  
+       77  WMF032-AMT                      PIC  S9(13)V99    VALUE +0.  
+       77  WMF032-NONINT-TOT               PIC  S9(13)V99    VALUE +0.  
+       77  SMF032-NONINT-TOT               PIC  S9(13)V99    VALUE +0.  
+       77  WMF032-TOT                      PIC  S9(13)       VALUE +0.  
+       77  WMF032-TOTAL                    PIC  S9(13)V99    VALUE +0.  
+       77  WMF032-REBACK-AMT               PIC  S9(13)V99    VALUE +0.
+260808 77  WMF032-RATE-PCT           PIC  9(01)V9(04)  VALUE 0.6000.
+260808 77  WK-RAT-KEY                      PIC  9(05)        VALUE 0.
+260808 77  WK-BIF-ABSTIME                  PIC  S9(15) COMP-3 VALUE +0.
+260808 77  WK-IFTO-START-RESP              PIC  S9(4) COMP    VALUE +0.
+260808 01  WK-BIF-TIMESTAMP.
+260808   05  WK-BIF-TS-DATE                PIC  9(08)        VALUE 0.
+260808   05  WK-BIF-TS-TIME                PIC  9(06)        VALUE 0.
+260808 01  WK-BFL-SAVE                     PIC  X(78)
+260808                                     VALUE SPACES.
+      *---------------------------------------------------------------*
+      *    260808  7000-MSG-OUTPUT-RTN回覆訊息組字區，取代固定的       *
+      *    "稍後請啟動交易結果查詢"訊息，改顯示本次實際排程的          *
+      *    WK-FILE-ID/WK-SYSTEM-ID                                    *
+      *---------------------------------------------------------------*
+260808 01  WK-T034-MSG.
+260808   05  FILLER            PIC  X(15)  VALUE '檔案已送出'.
+260808   05  WK-T034-FILE-ID             PIC  X(08).
+260808   05  FILLER                      PIC  X(07)  VALUE ' 系統'.
+260808   05  WK-T034-SYS-ID              PIC  X(01).
+260808   05  FILLER                      PIC  X(09)  VALUE SPACES.
+950327 77  WMF033-DATA-CNT                 PIC  9(7)       VALUE 0.
+260808 77  WK-033-CUR-SUB                  PIC  9(02) COMP    VALUE 0.
+260808 77  WK-033-TXN-SUB                  PIC  9(02) COMP    VALUE 0.
+260808 77  WK-033-SRCH-SUB                 PIC  9(02) COMP    VALUE 0.
+260808 01  WMF033-CNT-TBL.
+260808   05  WMF033-CNT-CUR              OCCURS  10  TIMES.
+260808     10  WMF033-CNT-TXN            OCCURS  10  TIMES
+260808                                   PIC  9(07)      VALUE 0.
+      *---------------------------------------------------------------*
+      *    260808  MF033-CURRENCY-CODE放寬為ISO三碼幣別代號後，         *
+      *    WMF033-CNT-TBL仍以1-10之原有分項索引存取；本表將常用九       *
+      *    種幣別代號對應至索引1-9，查無對應者歸入第10項(雜項幣別)      *
+      *---------------------------------------------------------------*
+260808 01  WMF033-CUR-LIST-INIT.
+260808   05  FILLER                      PIC  X(03)      VALUE 'TWD'.
+260808   05  FILLER                      PIC  X(03)      VALUE 'USD'.
+260808   05  FILLER                      PIC  X(03)      VALUE 'JPY'.
+260808   05  FILLER                      PIC  X(03)      VALUE 'EUR'.
+260808   05  FILLER                      PIC  X(03)      VALUE 'HKD'.
+260808   05  FILLER                      PIC  X(03)      VALUE 'GBP'.
+260808   05  FILLER                      PIC  X(03)      VALUE 'AUD'.
+260808   05  FILLER                      PIC  X(03)      VALUE 'CAD'.
+260808   05  FILLER                      PIC  X(03)      VALUE 'SGD'.
+260808 01  WMF033-CUR-LIST  REDEFINES    WMF033-CUR-LIST-INIT.
+260808   05  WMF033-CUR-CODE           PIC  X(03)    OCCURS  9  TIMES.
+260808 01  WK-033-BREAK-KEY.
+260808   05  FILLER                      PIC  X(01)      VALUE 'C'.
+260808   05  WK-033-BREAK-CUR            PIC  X(03).
+260808   05  FILLER                      PIC  X(01)      VALUE 'T'.
+260808   05  WK-033-BREAK-TXN            PIC  9(01).
+260808   05  FILLER                      PIC  X(10)      VALUE SPACES.
+950327 77  WMF031-DATA-DATE                PIC  9(5)       VALUE 0.
+950327 77  WMF031-SECTION                  PIC  9(1)       VALUE 0.
+260808 77  WMF034-AMT-R                    PIC  S9(13)V99    VALUE +0.
+260808 77  WMF034-AMT-P                    PIC  S9(13)V99    VALUE +0.
+260808 77  WMF02-TOT                       PIC  S9(13)V99    VALUE +0.
+260808 77  WMF051-TOT                      PIC  S9(13)V99    VALUE +0.
+260808 77  WMF052-TOT                      PIC  S9(13)V99    VALUE +0.
+260808 77  WMF20-CNT                       PIC  9(07)        VALUE 0.
+260808 77  WMF035-DATA-DATE                PIC  9(5)         VALUE 0.
+260808 77  WMF035-SECTION                  PIC  9(1)         VALUE 0.
+260808 77  WMF035-NONINT-TOT               PIC  S9(13)V99    VALUE +0.
+260808 77  WMF035-INT-TOT                  PIC  S9(13)V99    VALUE +0.
+       77  WMF032-FLAG                     PIC  X(03)      VALUE 'ON '. 
+       77  WMF032-FLAG1                    PIC  X(03)      VALUE 'ON '. 
+       77  WKX-DD                          PIC  9(02)      VALUE 0.     
+       77  SMF032-DD                       PIC  9(02)      VALUE 0.     
+       77  WK-CHK-DD                       PIC  9(02)      VALUE 0.     
+       77  W-LEN                           PIC  9(4).                   
+981125 01  WK-TXN-DATE.                                                 
+         10  WK-TXN-YY                     PIC 9(3).                    
+         10  WK-TXN-MM                     PIC 9(2).                    
+         10  WK-TXN-DD                     PIC 9(2).                    
+       01  WKS-END-DATE.                                                
+         10  WKS-END-YY                    PIC 9(3).                    
+         10  WKS-END-MM                    PIC 9(2).                    
+         10  WKS-END-DD                    PIC 9(2).                    
+       01  WKS-TXN-DATE.                                                
+         10  WKS-DATA-DATE                 PIC 9(5).                    
+         10  WKS-DD                        PIC 9(2).                    
+       01  WK-IFTS-DATA.
+         05  WK-SYSTEM-ID                PIC 9(01)  VALUE 0.
+         05  WK-FILE-ID                  PIC X(08)  VALUE SPACES.
+         05  WK-COMPRESS-ID              PIC X(08)  VALUE SPACES.
+       01  WK-IS-TIME                    PIC S9(06) COMP-3 VALUE +0.    
+       01  WK-032-KEY.                                                  
+          05  WK-032-KEY-YY              PIC  9(3).                     
+          05  WK-032-KEY-MM              PIC  9(2).                     
+          05  WK-032-KEY-BRANCH          PIC  X(7).                     
+          05  WK-032-KEY-DD              PIC  9(2).                     
+       01  WK-032-DATE.                                                 
+          05  WK-032-YY                  PIC  9(3).                     
+          05  WK-032-MM                  PIC  9(2).                     
+          05  WK-032-DD                  PIC  9(2).                     
+       01  TP-032-DATE                   PIC X(5) VALUE SPACE.          
+       01  WS-032-DATE.                                                 
+          05  WS-032-YY                  PIC  9(3).                     
+          05  WS-032-MM                  PIC  9(2).                     
+981125 01  INT-LENGTH               PIC S9(4) COMP VALUE +600.          
+       01  WK-LEN                        PIC S9(4) COMP VALUE +17.      
+       01  WK-AREA.
+         05  FILLER                      PIC X(10)  VALUE '//WK-PARA/'.
+         05  WK-PARA                     PIC X(10)  VALUE SPACES.
+         05  WK-MSG-CODE                 PIC X(4)   VALUE '    '.       
+         05  WK-MSG-CONTENT              PIC X(40)  VALUE SPACES.       
+         05  WK-DATA.                                                   
+           10  CTF-BIF-BAL-G             PIC   X(15).                   
+           10  CTF-BIF-BAL-T       REDEFINES  CTF-BIF-BAL-G.            
+             15  CTF-BIF-BAL-M           PIC X(01).                     
+             15  WCTF-BIF-BAL            PIC 9(12)V99.                  
+       01  FILLER                          PIC X(10) VALUE '/IDX-ARE/'. 
+       01  IDX-G.                                                       
+           05  IDX1                        PIC 9(4) COMP.               
+             88  IDX1-B5                   VALUE  18 46 52.             
+             88  IDX1-B6                   VALUE  9.                    
+           05  IDX2                        PIC 9(4) COMP.
+           05  IDX3                        PIC 9(4) COMP.
+260808     05  IDX4                        PIC 9(4) COMP.
+260808     05  IDX5                        PIC 9(4) COMP.
+           05  IDX-BYTE-BEG                PIC 9(4) COMP.
+           05  IDX-BYTE-END                PIC 9(4) COMP.
+       01  WK-CHIN.                                                     
+           05  WK-REC-LEN                  PIC 9(9) COMP-4.             
+           05  WK-CDC-LEN-G                PIC 9(9) COMP-4.             
+           05  WK-CDC-LEN-R                REDEFINES WK-CDC-LEN-G.      
+             10 FILLER                     PIC X(2).                    
+             10 WK-CDC-LEN                 PIC X(2).
+      *---------------------------------------------------------------*
+      *    260808  4000-CVT-ITS-RTN/4100-CVT-STI-RTN批次轉檔控制項，   *
+      *    累積多筆CBMF01/CBMF032紀錄後一次LINK CVMCMAIN，取代逐筆     *
+      *    LINK以降低月結量大時的LINK次數                              *
+      *---------------------------------------------------------------*
+260808 01  WK-CVT-BATCH-MAX                PIC 9(3) COMP  VALUE 100.
+260808 01  WK-CVT-BATCH-CNT                PIC 9(3) COMP  VALUE 0.
+260808 01  WK-CVT-BATCH-LEN                PIC 9(5) COMP  VALUE 0.
+260808 01  WK-CKP-RESUMED                  PIC X(01) VALUE 'N'.
+260808   88  WK-CKP-RESUMED-ON             VALUE 'Y'.
+260808 01  WK-CKP-SAVED-KEY                PIC X(14) VALUE SPACES.
+       01  FILLER                        PIC X(10)  VALUE '//TPSMF01/'.
+       01  TPSMF01                         PIC  X(85)  VALUE SPACES.    
+       01  FILLER                        PIC X(10)  VALUE '/TPSMF032/'. 
+       01  TPSMF032                        PIC  X(58)  VALUE SPACES.    
+       01  FILLER                        PIC X(10)  VALUE '/TTSMF032/'. 
+       01  TTSMF032                        PIC  X(58)  VALUE SPACES.    
+      *                                                                 
+       01  FILLER                        PIC X(10)  VALUE '//WS-MF01/'. 
+       01  WMF01.                                                       
+         05  WMF01-KEY.                                                 
+7          10  WMF01-MAIN-BR                 PIC   9(07).               
+14         10  WMF01-SUB-BR                  PIC   9(07).               
+21         10  WMF01-DATA-DATE               PIC   9(07).               
+28         10  WMF01-STAN-NO                 PIC   9(07).               
+31         10  WMF01-ACCOUNT-YEAR            PIC   9(03).               
+33         10  WMF01-INVOICE-CODE            PIC   X(02).               
+39       05  WMF01-INVOICE-NO                PIC   X(06).               
+         05  WMF01-INVOICE-NO-R          REDEFINES WMF01-INVOICE-NO     
+                                             PIC   9(06).               
+40       05  WMF01-RCV-PAY                   PIC   X(01).               
+51       05  WMF01-ACCOUNT-CODE              PIC   9(11).               
+54       05  WMF01-ACCOUNT-ADD               PIC   X(03).               
+55       05  WMF01-AMT-MARK                  PIC   X(01).               
+69       05  WMF01-CK-AMT                    PIC   9(12)V99.            
+76       05  WMF01-ACCOUNT-ORG               PIC   9(07).               
+83       05  WMF01-CHK-ORG                   PIC   9(07).               
+85       05  WMF01-CORRECT-TYPE              PIC   X(02).               
+       01  TMF01.                                                       
+         05  TMF01-KEY.                                                 
+7          10  TMF01-MAIN-BR                 PIC   9(07).               
+14         10  TMF01-SUB-BR                  PIC   9(07).               
+21         10  TMF01-DATA-DATE               PIC   9(07).               
+28         10  TMF01-STAN-NO                 PIC   9(07).               
+31         10  TMF01-ACCOUNT-YEAR            PIC   9(03).               
+33         10  TMF01-INVOICE-CODE            PIC   X(02).               
+39       05  TMF01-INVOICE-NO                PIC   X(06).               
+40       05  TMF01-RCV-PAY                   PIC   X(01).               
+51       05  TMF01-ACCOUNT-CODE              PIC   9(11).               
+54       05  TMF01-ACCOUNT-ADD               PIC   X(03).               
+55       05  TMF01-AMT-MARK                  PIC   X(01).               
+69       05  TMF01-CK-AMT                    PIC   9(12)V99.            
+76       05  TMF01-ACCOUNT-ORG               PIC   9(07).               
+83       05  TMF01-CHK-ORG                   PIC   9(07).               
+85       05  TMF01-CORRECT-TYPE              PIC   X(02).               
+       01  RMF01-KEY.                                                   
+7        05  RMF01-MAIN-BR                 PIC   9(07).                 
+14       05  RMF01-SUB-BR                  PIC   9(07).                 
+21       05  RMF01-DATA-DATE               PIC   9(07).                 
+28       05  RMF01-STAN-NO                 PIC   9(07).                 
+31       05  RMF01-ACCOUNT-YEAR            PIC   9(03).                 
+33       05  RMF01-INVOICE-CODE            PIC   X(02).                 
+       01  FILLER                        PIC X(10)  VALUE '/CDC-MF01/'. 
+       01  CMF01                            PIC   X(85).                
+       01  CMF01-R                       REDEFINES CMF01.               
+         05  CMF01-DATA-G.                                              
+           15  CMF01-DATA                OCCURS 85 TIMES                
+                                            PIC X.                      
+       01  FILLER                        PIC X(10)  VALUE '/CDC-MF02/'. 
+       01  CMF02                            PIC   X(58).                
+       01  CMF02-R                       REDEFINES CMF02.               
+         05  CMF02-DATA-G.                                              
+           15  CMF02-DATA                OCCURS 58 TIMES
+                                            PIC X.
+260808 01  FILLER                        PIC X(10)  VALUE '/B-MF01/'.
+260808 01  WK-MF01-BATCH-TBL.
+260808     05  WK-MF01-BATCH-REC           OCCURS 100 TIMES
+                                            PIC X(85).
+260808 01  WK-MF01-BATCH-TBL-R           REDEFINES WK-MF01-BATCH-TBL.
+260808     05  WK-MF01-BATCH-BYTE          OCCURS 8500 TIMES
+                                            PIC X.
+260808 01  FILLER                        PIC X(10)  VALUE '/B-MF032/'.
+260808 01  WK-MF032-BATCH-TBL.
+260808     05  WK-MF032-BATCH-REC          OCCURS 100 TIMES
+                                            PIC X(58).
+260808 01  WK-MF032-BATCH-TBL-R          REDEFINES WK-MF032-BATCH-TBL.
+260808     05  WK-MF032-BATCH-BYTE         OCCURS 5800 TIMES
+                                            PIC X.
+       01  FILLER                        PIC X(10)  VALUE '//WMF032//'.
+       01  WMF032.                                                      
+         05  WMF032-KEY.                                                
+5          10  WMF032-DATA-DATE             PIC   9(05).                
+12         10  WMF032-BRANCH-CODE           PIC   9(07).                
+14         10  WMF032-DD                    PIC   9(02).                
+43       05  WMF032-NONINT-NO               PIC   9(07).                
+44       05  WMF032-NONINT-AMT-MARK         PIC   X(01).                
+58       05  WMF032-NONINT-AMT              PIC   9(12)V99.             
+21       05  WMF032-INT-NO                  PIC   9(07).                
+22       05  WMF032-INT-AMT-MARK            PIC   X(01).                
+36       05  WMF032-INT-AMT                 PIC   9(12)V99.             
+       01  FILLER                        PIC X(10)  VALUE '//TMF032//'. 
+       01  TMF032.                                                      
+         05  TMF032-KEY.                                                
+5          10  TMF032-DATA-DATE             PIC   9(05).                
+12         10  TMF032-BRANCH-CODE           PIC   9(07).                
+14         10  TMF032-DD                    PIC   9(02).                
+43       05  TMF032-NONINT-NO               PIC   9(07).                
+44       05  TMF032-NONINT-AMT-MARK         PIC   X(01).                
+58       05  TMF032-NONINT-AMT              PIC   9(12)V99.             
+21       05  TMF032-INT-NO                  PIC   9(07).                
+22       05  TMF032-INT-AMT-MARK            PIC   X(01).                
+36       05  TMF032-INT-AMT                 PIC   9(12)V99.             
+       01  FILLER                        PIC X(10)  VALUE '//RMF032//'. 
+       01  RMF032-KEY.                                                  
+5        05  RMF032-DATA-DATE               PIC   9(05).                
+12       05  RMF032-BRANCH-CODE             PIC   9(07).                
+14       05  RMF032-DD                      PIC   9(02).                
+      *---------------------------------------------------*             
+       01  WMF033.                                                      
+         05  WMF033-KEY.                                                
+5          10  WMF033-DATA-DATE              PIC   9(05).               
+6          10  WMF033-DATE-SECTION           PIC   9(01).               
+13         10  WMF033-BRANCH-CODE            PIC   9(07).               
+29         10  WMF033-ACCOUNT-NO             PIC   X(16).               
+37       05  WMF033-ORG                      PIC   9(8).                
+44       05  WMF033-OPEN-ACC                 PIC   9(07).               
+55       05  WMF033-APRV-NO                  PIC   9(11).               
+56       05  WMF033-CHAR-CODE                PIC   9(1).
+57       05  WMF033-INT-CODE                 PIC   9(1).
+58       05  WMF033-CT-CODE                  PIC   9(1).
+260808   05  WMF033-CURRENCY-CODE            PIC   X(3).
+260808   05  WMF033-TXN-CODE                 PIC   9(1).
+260808   05  WMF033-NAME                     PIC   X(80).
+       01  FILLER                        PIC X(11)  VALUE '/CDC-MF033/'.
+260808 01  CMF033                           PIC   X(142).
+       01  CMF033-R                       REDEFINES CMF033.
+         05  CMF033-DATA-G.
+260808     15  CMF033-DATA                OCCURS 142 TIMES
+                                            PIC X.
+       01  RMF033.
+         05  RMF033-KEY.
+5          10  RMF033-DATA-DATE              PIC   9(05).
+6          10  RMF033-DATE-SECTION           PIC   9(01).
+13         10  RMF033-BRANCH-CODE            PIC   9(07).
+29         10  RMF033-ACCOUNT-NO             PIC   X(16).
+37       05  RMF033-ORG                      PIC   9(8).
+44       05  RMF033-OPEN-ACC                 PIC   9(07).
+55       05  RMF033-APRV-NO                  PIC   9(11).
+56       05  RMF033-CHAR-CODE                PIC   9(1).
+57       05  RMF033-INT-CODE                 PIC   9(1).
+58       05  RMF033-CT-CODE                  PIC   9(1).
+260808   05  RMF033-CURRENCY-CODE            PIC   X(3).
+260808   05  RMF033-TXN-CODE                 PIC   9(1).
+260808   05  RMF033-NAME                     PIC   X(80).
+      *-------------------------------------------------------------*   
+       01  FILLER                        PIC X(10)  VALUE '//CBKMF01/'. 
+      *01  TIPMF01                                                      
+           COPY                             CBKMF01.                    
+      *-------------------------------------------------------------*   
+       01  FILLER                        PIC X(10)  VALUE '//CBKMF02/'. 
+      *01  TIPMF02                                                      
+           COPY                             CBKMF02.                    
+      *-------------------------------------------------------------*   
+       01  FILLER                        PIC X(10)  VALUE '//CBKMF31/'. 
+      *01  TIPMF031                                                     
+           COPY                             CBKMF031.                   
+      *-------------------------------------------------------------*   
+       01  FILLER                        PIC X(10)  VALUE '//CBKMF32/'. 
+      *01  TIPMF032                                                     
+           COPY                             CBKMF032.                   
+       01  FILLER                        PIC X(10)  VALUE '//CBKMF32/'. 
+950327*01  TIPMF033                                                     
+           COPY                             CBKMF033.                   
+      *-------------------------------------------------------------*   
+060524 01  FILLER                        PIC X(10)  VALUE '//CBKTPBIF'.
+060524     COPY                             CBKTPBIF.
+      *-------------------------------------------------------------*
+260808 01  FILLER                        PIC X(10)  VALUE '//CBKTPBFL'.
+260808     COPY                             CBKTPBFL.
+      *-------------------------------------------------------------*
+260808 01  FILLER                        PIC X(10)  VALUE '//CBKTPRAT'.
+260808     COPY                             CBKTPRAT.
+      *-------------------------------------------------------------*
+260808 01  FILLER                        PIC X(10)  VALUE '//CBKTPCKP'.
+260808     COPY                             CBKTPCKP.
+      *-------------------------------------------------------------*
+       01  FILLER                        PIC X(10)  VALUE '//CBKMF51/'. 
+      *01  TIPMF051                                                     
+           COPY                             CBKMF051.                   
+      *-------------------------------------------------------------*   
+       01  FILLER                        PIC X(10)  VALUE '//CBKMF52/'. 
+      *01  TIPMF052                                                     
+           COPY                             CBKMF052.                   
+       01  FILLER                          PIC X(10)  VALUE '/CBKLEN/'.
+      *01  LEN.
+           COPY                            CBKLEN.
+      *-------------------------------------------------------------*
+260808 01  FILLER                        PIC X(10)  VALUE '//CBKMF34/'.
+260808     COPY                             CBKMF034.
+      *-------------------------------------------------------------*
+260808 01  FILLER                        PIC X(10)  VALUE '//CBKMF35/'.
+260808     COPY                             CBKMF035.
+      *-------------------------------------------------------------*
+260808 01  FILLER                        PIC X(10)  VALUE '//CBKMF20/'.
+260808     COPY                             CBKMF20.
+      *-------------------------------------------------------------*
+260808 01  FILLER                        PIC X(10)  VALUE '//CBKTPIFS'.
+260808     COPY                             CBKTPIFS.
+      *-------------------------------------------------------------*
+       01  L86P-DATA.
+         05  L86P-REP-ID                 PIC X(06)  VALUE '*OUT* '.
+         05  L86P-STAN-NO                PIC X(07).
+         05  L86P-BR-CODE                PIC X(09)  VALUE ' BRANCH: '.
+         05  L86P-TWA-BR-CODE            PIC X(03).
+         05  L86P-FILLER                 PIC X(03)  VALUE SPACES.
+         05  L86P-PRO                    PIC X(06)  VALUE ' PRO: '.
+         05  L86P-TXN-ID                 PIC X(04).
+260808   05  L86P-FILE-LIT               PIC X(07)  VALUE ' FILE: '.
+260808   05  L86P-FILE-ID                PIC X(08).
+260808   05  L86P-SYS-LIT                PIC X(06)  VALUE ' SYS: '.
+260808   05  L86P-SYSTEM-ID              PIC 9(01).
+260808   05  L86P-CMP-LIT                PIC X(07)  VALUE ' CMPR: '.
+260808   05  L86P-COMPRESS-ID            PIC X(08).
+      ***
+      *-------------------------------------------------------------*
+      *    260808  MB55軋差明細表示列(分行/傳票號碼/傳票類別/金額)    *
+      *-------------------------------------------------------------*
+260808 01  L87P-DATA.
+260808   05  L87P-REP-ID                 PIC X(06)  VALUE '*VAR* '.
+260808   05  L87P-BR-LIT                 PIC X(09)  VALUE ' BRANCH: '.
+260808   05  L87P-MAIN-BR                PIC 9(07).
+260808   05  L87P-STAN-LIT               PIC X(07)  VALUE ' STAN: '.
+260808   05  L87P-STAN-NO                PIC 9(07).
+260808   05  L87P-INV-LIT                PIC X(06)  VALUE ' INV: '.
+260808   05  L87P-INVOICE-CODE           PIC X(02).
+260808   05  L87P-AMT-LIT                PIC X(06)  VALUE ' AMT: '.
+260808   05  L87P-CK-AMT                 PIC 9(12)V99.
+      ***
+      *-------------------------------------------------------------*
+      *    260808  MB57軋差明細表示列(分行/傳票號碼/收付方/金額)      *
+      *-------------------------------------------------------------*
+260808 01  L88P-DATA.
+260808   05  L88P-REP-ID                 PIC X(06)  VALUE '*VAR* '.
+260808   05  L88P-BR-LIT                 PIC X(09)  VALUE ' BRANCH: '.
+260808   05  L88P-MAIN-BR                PIC 9(07).
+260808   05  L88P-STAN-LIT               PIC X(07)  VALUE ' STAN: '.
+260808   05  L88P-STAN-NO                PIC 9(07).
+260808   05  L88P-RP-LIT                 PIC X(06)  VALUE ' R/P: '.
+260808   05  L88P-RCV-PAY                PIC X(01).
+260808   05  L88P-AMT-LIT                PIC X(06)  VALUE ' AMT: '.
+260808   05  L88P-CK-AMT                 PIC 9(12)V99.
+      ***
+      ****  COPY INT CALULATE  RTN PARAMETER  ****                      
+       01  FILLER                        PIC X(10)  VALUE '/LNKINT/'.   
+981125*01  INT-GROUP COPY LNKINT.                                       
+           COPY           LNKINT7.                                      
+      ****  COPY INT MNEMONIC ITEM  ****                                
+      *01  INT-M  COPY LNKINTM.                                         
+           COPY        LNKINTM.                                         
+      **                                                                
+      ****  COPY DAT MNEMONIC ITEM  ****                                
+      * 01  DAT-M  COPY LNKDATM.                                        
+            COPY        LNKDATM.                                        
+      **                                                                
+      *---------------------------------------------------*             
+      *     PARA AREA FOR CCDCMAIN                        *             
+      *---------------------------------------------------*             
+       01  FILLER                          PIC X(10) VALUE '/CDC-ARE/'. 
+       01  CDC.                                                         
+           05  CDC-CVT-TYPE                PIC X(4).                    
+             88 CDC-C-ITS                  VALUE  'ITS '.               
+             88 CDC-C-STI                  VALUE  'STI '.               
+             88 CDC-C-VALID-TYPE           VALUE  'ITS ' 'STI '.        
+           05  CDC-IN-LEN                  PIC 9(9)  COMP-4.            
+           05  CDC-OUT-LEN                 PIC 9(9)  COMP-4.            
+           05  CDC-MAX-LEN                 PIC 9(9)  COMP-4.            
+           05  CDC-SPECIAL-SYMBOL          PIC X(12).                   
+           05  CDC-SPECIAL-SYMBOL-R        REDEFINES                    
+               CDC-SPECIAL-SYMBOL.                                      
+             10 CDC-INVALID-PLANE-NO       PIC 9(04) COMP-4.            
+             10 CDC-INVALID-SYMBOL         PIC X(04).                   
+             10 CDC-OVER-PLANE-NO          PIC 9(04) COMP-4.            
+             10 CDC-OVER-SYMBOL            PIC X(04).                   
+           05  CDC-CHINESE-FLAG            PIC X.                       
+           05  CDC-ERROR-MSG               PIC X(80).                   
+           05  CDC-ERROR-MSG-G             REDEFINES CDC-ERROR-MSG.     
+             10 CDC-ERROR-MSG-ID.                                       
+               15 CDC-ERROR-MSG-ID-H       PIC X(07).                   
+               15 CDC-ERROR-MSG-CLASS      PIC X.                       
+             10 CDC-MSG-TEXT               PIC X(72).                   
+           05  CDC-RECORD-IN-G.                                         
+             10 CDC-RECORD-IN              OCCURS 1 TO 32000 TIMES      
+                DEPENDING ON WK-REC-LEN    PIC X.                       
+                                                                        
+       01  FILLER                          PIC X(10) VALUE '/CDCP   /'. 
+       01  CDCP.                                                        
+           05  CDC-P-RTRN-CODE             PIC X(1).                    
+             88 CDC-C-CVT-NORMAL           VALUE SPACE.                 
+             88 CDC-C-CVT-TYP-ERR          VALUE '1'.                   
+             88 CDC-C-BUS-COD-ERR          VALUE '2'.                   
+             88 CDC-C-CVT-ERR              VALUE '3'.                   
+             88 CDC-C-CVT-TABLE-ERR        VALUE '4'.                   
+             88 CDC-C-CVT-FISG-DATA-ERR    VALUE '5'.                   
+             88 CDC-C-CVT-PROG-ABEND       VALUE '6'.                   
+             88 CDC-C-CVT-COMM-LEN-ERR     VALUE '7'.                   
+           05  CDC-P-CVT-TYPE              PIC X(4).                    
+           05  CDC-P-REC.                                               
+             10 CDC-P-LEN                  PIC 9(4) COMP.               
+             10 CDC-P-HEADER               PIC X(3).                    
+             10 CDC-P-BASIC-DATA.                                       
+               15 CDC-P-BASIC-DATA-1.                                   
+                 20 CDC-P-MSG-TYPE         PIC X(4).                    
+                 20 CDC-P-PROCESS-CODE     PIC X(4).                    
+                 20 CDC-P-STAN-NO          PIC X(7).                    
+                 20 CDC-P-DEST-BANK        PIC X(7).                    
+                 20 CDC-P-SOURCE-BR        PIC X(3).                    
+                 20 FILLER                 PIC X(20).                   
+               15 CDC-P-MAC-KEY1           PIC X(4).                    
+             10 CDC-P-BITMAP               PIC X(8).                    
+             10 CDC-P-DATA-G.                                           
+               15 CDC-P-DATA               OCCURS 450 TIMES             
+                                           PIC X.                       
+       01  FILLER                          PIC X(10) VALUE '/CDC-MEM/'. 
+       01  CDCM.                                                        
+           05  CDC-M-CONVERSION-TYPE.                                   
+             10 CDC-M-CVT-ITS              PIC X(04) VALUE 'ITS '.      
+             10 CDC-M-CVT-STI              PIC X(04) VALUE 'STI '.      
+           05  CDC-M-CHINESE-FLAG-TYPE.                                 
+             10 CDC-M-CHINESE-ONLY         PIC X(01) VALUE 'Y'.         
+             10 CDC-M-CHINESE-NO           PIC X(01) VALUE 'N'.         
+           05  CDC-M-ITS-SPECIAL-SYMBOL.                                
+             10 CDC-M-ITS-INVALID-PLANE-N  PIC 9(4) COMP-4 VALUE 1.     
+             10 CDC-M-ITS-INVALID-SYMBOL   PIC 9(9) COMP-4 VALUE 8567.  
+             10 CDC-M-ITS-OVER-PLANE-NO    PIC 9(4) COMP-4 VALUE 1.     
+             10 CDC-M-ITS-OVER-SYMBOL      PIC 9(9) COMP-4 VALUE 8560.  
+           05  CDC-M-STI-SPECIAL-SYMBOL.                                
+             10 CDC-M-STI-INVALID-PLANE-N  PIC 9(4) COMP-4 VALUE 1.     
+             10 CDC-M-STI-INVALID-SYMBOL   PIC 9(9) COMP-4 VALUE 17638. 
+             10 CDC-M-STI-OVER-PLANE-NO    PIC 9(4) COMP-4 VALUE 1.     
+             10 CDC-M-STI-OVER-SYMBOL      PIC 9(9) COMP-4 VALUE 17640. 
+8512M      05  CDC-M-CHI-CODE-TAB.                                      
+             10 CDC-M-CHI-0E               PIC X(1)  VALUE ''.         
+             10 CDC-M-CHI-0F               PIC X(1)  VALUE ''.         
+             10 CDC-M-CHI-21               PIC X(1)  VALUE ' '.         
+       01  CONSOLE-DATA.                                                
+8          05  OC-CTO-ERR-MSG               PIC X(8) VALUE SPACES.      
+9          05  FILLER                       PIC X(1) VALUE SPACE.       
+14         05  OC-CTO-BLANK-1               PIC X(5) VALUE 'STAN:'.     
+17         05  OC-CTO-SOURCE-BANK           PIC X(3).                   
+18         05  FILLER                       PIC X(1) VALUE SPACE.       
+25         05  OC-CTO-STAN-NO               PIC X(7).                   
+26         05  FILLER                       PIC X(1) VALUE SPACE.       
+30         05  OC-CTO-BLANK-2               PIC X(4) VALUE 'MSG:'.      
+34         05  OC-CTO-MSG-TYPE              PIC X(4).                   
+35         05  FILLER                       PIC X(1) VALUE SPACE.       
+39         05  OC-CTO-BLANK-3               PIC X(4) VALUE 'PRO:'.      
+43         05  OC-CTO-PROCESS-CODE          PIC X(4).                   
+44         05  FILLER                       PIC X(1) VALUE SPACE.       
+48         05  OC-CTO-BLANK-4               PIC X(4) VALUE 'CVT:'.      
+52         05  OC-CTO-CVT-TYPE              PIC X(4).                   
+57         05  OC-CTO-BLANK-5               PIC X(5) VALUE ' -CB-'.     
+69         05  OC-CTO-FREE                  PIC X(12) VALUE SPACES.     
+       01  SV-WORK.                                                     
+           05  SV-SOURCE-BANK               PIC X(3).                   
+           05  SV-STAN-NO                   PIC X(7).                   
+           05  SV-MSG-TYPE                  PIC X(4).                   
+           05  SV-PROCESS-CODE              PIC X(4).                   
+       01  FILLER                        PIC X(10)  VALUE '//CBKMSG//'.
+      *01  MSG.
+           COPY                          CBKMSG.
+           COPY                          CBK01.
+      ***
+       01  FILLER                        PIC X(10)  VALUE '/CBKMSGM//'.
+      *01  MSG-M.
+           COPY                          CBKMSGM.
+      ***
+       01  FILLER                        PIC X(10)  VALUE '/ISKTWAM//'.
+      *01  TWA-M.
+           COPY                          ISKTWAM.
+      ***
+       LINKAGE SECTION.
+      *01  BLLCELLS.                                                    
+      *  05  FILLER                      PIC S9(8) COMP.                
+      *  05  CWA-PTR                     PIC S9(8) COMP.                
+      *  05  TWA-PTR                     PIC S9(8) COMP.                
+      *  05  CTF-PTR                     PIC S9(8) COMP.                
+      ***
+      *01  CWA.
+           COPY                          ISKCWA.
+      ***
+      *01  TWA.
+           COPY                          ISKTWA.
+      ***
+      *01  CTF.
+           COPY                          CBKCTF1.                       
+      ***
+       PROCEDURE DIVISION.
+       0000-MAIN-PROCESS-RTN.
+           MOVE        '/0000-MAI/'               TO    WK-PARA.
+      *    EXEC CICS ADDRESS CWA (CWA-PTR) END-EXEC.                    
+           EXEC CICS ADDRESS CWA (ADDRESS OF  CWA) END-EXEC.            
+           PERFORM     1000-TXN-INIT-RTN          THRU  1000-EXIT.
+      *---------------------------------------------------------------*
+      *    260808  CTF-MAINT-MODE係新增於CTF COMMAREA尾端之欄位，舊版 *
+      *    呼叫端可能傳入較短之COMMAREA，此時該位置為未初始化/超出   *
+      *    範圍之儲存體，不可逕行測試CTF-MAINT-ON，須先以EIBCALEN    *
+      *    確認呼叫端確有傳入涵蓋CTF-MAINT-MODE(第17位元組)之長度，  *
+      *    否則視同未要求維護交易，明確補設為'N'                     *
+      *---------------------------------------------------------------*
+260808     IF          EIBCALEN            <       17
+260808     THEN
+260808       MOVE      'N'                 TO      CTF-MAINT-MODE.
+      *    ENDIF
+260808     IF          CTF-MAINT-ON
+260808     THEN
+260808       PERFORM   2400-BIF-MAINT-RTN         THRU  2400-EXIT
+260808     ELSE
+             PERFORM     3000-FILE-RETRIV-RTN       THRU  3000-EXIT
+             PERFORM     5000-FILE-REPAIR-RTN       THRU  5000-EXIT
+260808       PERFORM     7000-MSG-OUTPUT-RTN        THRU  7000-EXIT.
+      *    ENDIF
+           PERFORM     8000-TXN-END-RTN           THRU  8000-EXIT.
+
+       0000-EXIT.
+           EXIT.
+      ***
+       1000-TXN-INIT-RTN.
+           MOVE        '/1000-INI/'        TO      WK-PARA.
+           PERFORM     901-TXN-INIT-RTN    THRU    901-EXIT.
+           MOVE        'CBLUFILE'          TO      TWA-MAP-PROG-NAME.   
+           MOVE        SPACES              TO      TWA-SAP-PROG-NAME.
+           MOVE        TWA-M-AP-NORMAL     TO      TWA-TXN-RETURN-CODE.
+       1000-EXIT.
+           EXIT.
+      ***
+       2000-0200-DATA-CHECK-RTN.
+           MOVE        '/2000-INP/'        TO      WK-PARA.
+      *--- CHECK OPTIONAL INPUT ITEMS ------------------------------*
+           EXEC CICS   HANDLE CONDITION                                 
+                       NOTOPEN(601-FILE-NOT-OPEN)                       
+                       NOTFND(602-NO-REC-FOUND)                         
+                       ERROR(603-OTHER-ERROR)                           
+                       ENDFILE(604-END-OF-REC)                          
+                       DUPREC(605-DUPREC-RTN)                           
+                       END-EXEC.                                        
+
+       2000-EXIT.
+           EXIT.
+      ***
+       2999-SEARCH-DATE-RTN.                                            
+           MOVE        MF032-DATA-DATE     TO      WKS-DATA-DATE.       
+           MOVE        01                  TO      WKS-DD.              
+           MOVE        WKS-TXN-DATE        TO      WKS-END-DATE.        
+      *----------------END OF MONTH---------------------------------*   
+           PERFORM     9171-LN-INT-AREA-CLEAR.                          
+           MOVE        INT-M-EXEC-LN-D     TO      INT-F-SERV-TYPE-DATE.
+           MOVE        TWA-TXN-ID-CODE     TO      INT-F-TXN-ID-CODE.   
+981125     MOVE        TWA-TXN-DAT7        TO      INT-F-TXN-DATE-R.    
+           MOVE        TWA-BR-CODE         TO      INT-F-BR-CODE.       
+           MOVE        WKS-END-YY          TO      DAT-P-SPECIAL-YY.    
+           MOVE        WKS-END-MM          TO      DAT-P-SPECIAL-MM.    
+           MOVE        01                  TO      DAT-P-SPECIAL-DD.    
+      *    EXEC CICS ENTER TRACEID(1) FROM(DAT-P-SPECIAL-DATE)          
+      *                                                     END-EXEC.   
+           MOVE        DAT-M-FUN-8         TO      DAT-P-FUN-CODE.      
+981125     EXEC        CICS                LINK    PROGRAM ('NACINT7')  
+                       COMMAREA (INT-GROUP)        LENGTH (INT-LENGTH)  
+                       END-EXEC.                                        
+           PERFORM     9164-LN-DATE-ERR-HDL-RTN.                        
+           MOVE        DAT-P-CORR-DATE     TO      WKS-END-DATE.        
+           MOVE        DAT-P-CORR-DD       TO      WKX-DD.              
+       2999-EXIT.                                                       
+           EXIT.                                                        
+060524 2300-CLS-BIF-RTN.                                                
+           MOVE        ZEROS               TO      BIF-D-KEY.           
+           EXEC CICS   READ                                             
+                       DATASET('CBTPBIF')                               
+                       INTO(TIPBIF-D)                                   
+                       RIDFLD(BIF-D-KEY)                                
+                       LENGTH(BIF-LENGTH)                               
+                       UPDATE                                           
+           END-EXEC.                                                    
+           IF         BIF-D-TRAN-01-ON
+           THEN
+             MOVE      'MB38'               TO      WK-MSG-CODE
+             MOVE
+               '重傳檔案需先通知央行及解除傳檔控管'
+                                            TO      WK-MSG-CONTENT
+             PERFORM   9999-ERR-MSG-OUT-RTN.
+      *    ENDIF
+           MOVE        1                    TO      BIF-D-TRAN-01.
+260808     MOVE        EIBOPID              TO      BIF-D-SET-OPID.
+260808     PERFORM     9180-GET-TIMESTAMP-RTN THRU  9180-EXIT.
+260808     MOVE        WK-BIF-TIMESTAMP     TO      BIF-D-SET-TIME.
+           EXEC CICS   REWRITE
+                       DATASET('CBTPBIF')
+                       FROM(TIPBIF-D)
+                       LENGTH(BIF-LENGTH)
+           END-EXEC.
+260808     MOVE        'S'                  TO      BFL-ACTION.
+260808     MOVE        SPACES               TO      BFL-REASON.
+260808     PERFORM     2310-WRITE-BIF-AUDIT-RTN THRU 2310-EXIT.
+       2300-EXIT.
+           EXIT.
+260808 2310-WRITE-BIF-AUDIT-RTN.
+      *-------------------------------------------------------------*
+      *    260808  寫入傳檔控管旗標異動稽核紀錄 (SET/RESET皆記錄)     *
+      *    呼叫前BFL-ACTION/BFL-OPERATOR-ID/BFL-REASON須已設妥，     *
+      *    BIF-D-KEY/BIF-D-SET-OPID/BIF-D-SET-TIME則取自TIPBIF-D。   *
+      *    鍵值另併入BFL-TASKN(EIBTASKN)，避免同一秒內連續SET/       *
+      *    RESET造成鍵值重複；萬一仍發生DUPREC則改寫回同一筆         *
+      *    (2311-DUP-RTN)，稽核紀錄一律不因鍵值衝突而中斷交易         *
+      *-------------------------------------------------------------*
+           MOVE        BIF-D-KEY            TO      BFL-D-KEY.
+           MOVE        BIF-D-SET-TIME       TO      BFL-TIMESTAMP.
+           MOVE        EIBTASKN             TO      BFL-TASKN.
+           MOVE        BIF-D-SET-OPID       TO      BFL-OPERATOR-ID.
+           MOVE        TIPBFL               TO      WK-BFL-SAVE.
+           EXEC CICS   HANDLE CONDITION
+                       DUPREC(2311-DUP-RTN)
+                       END-EXEC.
+           EXEC CICS   WRITE
+                       DATASET('CBTPBFL')
+                       FROM(TIPBFL)
+                       RIDFLD(BFL-KEY)
+                       LENGTH(BFL-LENGTH)
+           END-EXEC.
+           GO          TO      2310-EXIT.
+260808 2311-DUP-RTN.
+260808     EXEC  CICS  READ
+260808                 DATASET('CBTPBFL')
+260808                 INTO(TIPBFL)
+260808                 LENGTH(BFL-LENGTH)
+260808                 RIDFLD(BFL-KEY)
+260808                 UPDATE
+260808     END-EXEC.
+260808     MOVE        WK-BFL-SAVE          TO      TIPBFL.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBTPBFL')
+260808                 FROM(TIPBFL)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBTPBFL')
+260808     END-EXEC.
+260808     GO          TO      2310-EXIT.
+       2310-EXIT.
+           EXIT.
+260808 2400-BIF-MAINT-RTN.
+      *-------------------------------------------------------------*
+      *    260808  傳檔控管旗標維護交易:CTF-MAINT-ON='Y'時由          *
+      *    0000-MAIN-PROCESS-RTN轉入。CTF-MAINT-ACTION='I'僅查詢      *
+      *    目前旗標狀態及設定人員/時間;='R'則解除旗標，並連同         *
+      *    CTF-RESET-REASON寫入CBTPBFL稽核紀錄留存，不再僅能靠程式    *
+      *    改版才能解除。經辦身分一律取EIBOPID(CICS簽入之操作員代     *
+      *    號)，同2300-CLS-BIF-RTN的作法，不採信呼叫端COMMAREA所傳    *
+      *    之CTF-OPERATOR-ID——該欄位未經驗證，僅供留存解除原因之     *
+      *    參考用途                                                  *
+      *-------------------------------------------------------------*
+           MOVE        '/2400-BIF/'         TO      WK-PARA.
+           MOVE        ZEROS                TO      BIF-D-KEY.
+           EXEC CICS   HANDLE CONDITION
+                       NOTFND(2400-NOTFND-RTN)
+                       END-EXEC.
+           EXEC CICS   READ
+                       DATASET('CBTPBIF')
+                       INTO(TIPBIF-D)
+                       RIDFLD(BIF-D-KEY)
+                       LENGTH(BIF-LENGTH)
+                       UPDATE
+           END-EXEC.
+           IF          CTF-MAINT-RESET
+           THEN
+             GO TO     2400-RESET-RTN.
+      *    ENDIF
+           EXEC CICS   UNLOCK
+                       DATASET('CBTPBIF')
+           END-EXEC.
+           GO TO       2400-RESPOND-RTN.
+       2400-RESET-RTN.
+           IF          BIF-D-TRAN-01-OFF
+           THEN
+             MOVE      'MB39'               TO      WK-MSG-CODE
+             MOVE
+               '傳檔控管旗標目前未設定，無需解除'
+                                            TO      WK-MSG-CONTENT
+             PERFORM   9999-ERR-MSG-OUT-RTN.
+      *    ENDIF
+           MOVE        0                    TO      BIF-D-TRAN-01.
+260808     MOVE        EIBOPID              TO      BIF-D-SET-OPID.
+           PERFORM     9180-GET-TIMESTAMP-RTN THRU  9180-EXIT.
+           MOVE        WK-BIF-TIMESTAMP     TO      BIF-D-SET-TIME.
+           EXEC CICS   REWRITE
+                       DATASET('CBTPBIF')
+                       FROM(TIPBIF-D)
+                       LENGTH(BIF-LENGTH)
+           END-EXEC.
+           MOVE        'R'                  TO      BFL-ACTION.
+           MOVE        CTF-RESET-REASON     TO      BFL-REASON.
+           PERFORM     2310-WRITE-BIF-AUDIT-RTN THRU 2310-EXIT.
+       2400-RESPOND-RTN.
+           MOVE        BIF-D-TRAN-01        TO      CTF-BIF-STATE.
+           MOVE        BIF-D-SET-OPID       TO      CTF-BIF-SET-OPID.
+           MOVE        BIF-D-SET-TIME       TO      CTF-BIF-SET-TIME.
+           GO TO       2400-EXIT.
+       2400-NOTFND-RTN.
+           MOVE        'MB3A'               TO      WK-MSG-CODE.
+           MOVE        '查無傳檔控管檔資料'
+                                            TO      WK-MSG-CONTENT.
+           PERFORM     9999-ERR-MSG-OUT-RTN.
+       2400-EXIT.
+           EXIT.
+       3000-FILE-RETRIV-RTN.
+           IF          CTF-INQ-TYPE        =       1                    
+           THEN                                                         
+             PERFORM   2300-CLS-BIF-RTN    THRU    2300-EXIT
+             PERFORM   3100-MF01-RETRIV-RTN                             
+                                           THRU    3100-EXIT.           
+      *    ENDIF                                                        
+260808     IF          CTF-INQ-TYPE        =       3
+           THEN
+             PERFORM   3200-MF031-RETRIV-RTN
+                                           THRU    3200-EXIT.
+      *    ENDIF
+                                                                        
+           IF          CTF-INQ-TYPE        =       4                    
+           THEN                                                         
+             PERFORM   3400-MF032-RETRIV-RTN                            
+                                           THRU    3400-EXIT.           
+      *    ENDIF                                                        
+950327     IF          CTF-INQ-TYPE        =       7
+           THEN
+             PERFORM   3500-MF033-RETRIV-RTN
+                                           THRU    3500-EXIT
+             PERFORM   3510-MF033-RETRIV-RTN
+                                           THRU    3510-EXIT.
+      *    ENDIF
+260808     IF          CTF-INQ-TYPE        =       0
+           THEN
+             PERFORM   3600-MF034-RETRIV-RTN
+                                           THRU    3600-EXIT.
+      *    ENDIF
+260808     IF          CTF-INQ-TYPE        =       2
+           THEN
+             PERFORM   3620-MF02-RETRIV-RTN
+                                           THRU    3620-EXIT.
+      *    ENDIF
+260808     IF          CTF-INQ-TYPE        =       5
+           THEN
+             PERFORM   3640-MF051-RETRIV-RTN
+                                           THRU    3640-EXIT.
+      *    ENDIF
+260808     IF          CTF-INQ-TYPE        =       6
+           THEN
+             PERFORM   3660-MF052-RETRIV-RTN
+                                           THRU    3660-EXIT.
+      *    ENDIF
+260808     IF          CTF-INQ-TYPE        =       8
+           THEN
+             PERFORM   3680-MF20-RETRIV-RTN
+                                           THRU    3680-EXIT
+             PERFORM   3690-MF20-RETRIV-RTN
+                                           THRU    3690-EXIT.
+      *    ENDIF
+260808     IF          CTF-INQ-TYPE        =       9
+           THEN
+             PERFORM   3700-MF035-RETRIV-RTN
+                                           THRU    3700-EXIT.
+      *    ENDIF
+                                                                        
+       3000-EXIT.                                                       
+           EXIT.                                                        
+       3100-MF01-RETRIV-RTN.
+           EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3110-MF01-BATCH-EOF-RTN)
+                       END-EXEC.
+           MOVE        ZEROS               TO       CMF01.              
+           MOVE        33                  TO       W-LEN.              
+           MOVE        SPACES              TO       CDC-RECORD-IN-G.    
+           MOVE        SPACES              TO       CDC-ERROR-MSG.      
+           MOVE        1                   TO       IDX3.               
+           PERFORM     3904-MV-DATA-RTN    THRU     3904-EXIT           
+           VARYING     IDX3 FROM  1  BY  1 UNTIL    IDX3 >  W-LEN.      
+           PERFORM     4000-CVT-ITS-RTN    THRU     4000-EXIT.          
+           PERFORM     3905-MV-DATA-RTN    THRU     3905-EXIT           
+           VARYING     IDX3 FROM  1  BY  1 UNTIL    IDX3 >  W-LEN.      
+           MOVE        CMF01               TO       RMF01-KEY.          
+                                                                        
+                                                                        
+           EXEC  CICS  STARTBR                                          
+                       DATASET('CBMF01')                                
+                       RIDFLD(RMF01-KEY)                                
+                       GTEQ                                             
+           END-EXEC.                                                    
+                                                                        
+           EXEC  CICS  READNEXT                                         
+                       DATASET('CBMF01')                                
+                       INTO(TPSMF01)                                    
+                       LENGTH(MF01-LENGTH)                              
+                       RIDFLD(RMF01-KEY)                                
+           END-EXEC.                                                    
+                                                                        
+       3100-MF01-READNEXT-RTN.
+           MOVE        TPSMF01             TO       CMF01.
+260808     ADD         1                   TO       WK-CVT-BATCH-CNT.
+260808     MOVE        CMF01               TO       WK-MF01-BATCH-REC
+260808                                              (WK-CVT-BATCH-CNT).
+260808     IF          WK-CVT-BATCH-CNT    >=       WK-CVT-BATCH-MAX
+260808     THEN
+260808       PERFORM   3106-MF01-BATCH-FLUSH-RTN
+260808                                     THRU     3106-EXIT.
+      *    ENDIF
+
+           EXEC  CICS  READNEXT
+                       DATASET('CBMF01')
+                       INTO(TPSMF01)
+                       LENGTH(MF01-LENGTH)
+                       RIDFLD(RMF01-KEY)
+           END-EXEC.
+
+           GO    TO    3100-MF01-READNEXT-RTN.
+      *---------------------------------------------------------------*
+      *    260808  累積滿WK-CVT-BATCH-MAX筆或掃描到檔尾時才清算批次，  *
+      *    將整批記錄一次送4100-CVT-STI-RTN轉檔，再逐筆還原處理，     *
+      *    取代逐筆LINK CVMCMAIN的作法                                *
+      *---------------------------------------------------------------*
+260808 3106-MF01-BATCH-FLUSH-RTN.
+260808     IF          WK-CVT-BATCH-CNT    =        0
+260808     THEN
+260808       GO        TO       3106-EXIT.
+      *    ENDIF
+260808     COMPUTE     WK-CVT-BATCH-LEN    =        WK-CVT-BATCH-CNT
+260808                                     *        85.
+260808     MOVE        SPACES              TO       CDC-RECORD-IN-G.
+260808     MOVE        SPACES              TO       CDC-ERROR-MSG.
+260808     MOVE        1                   TO       IDX4.
+260808     PERFORM     3107-MF01-MVIN-RTN  THRU     3107-EXIT
+260808     VARYING  IDX4 FROM 1 BY 1 UNTIL IDX4 > WK-CVT-BATCH-LEN.
+260808     MOVE        WK-CVT-BATCH-LEN    TO       W-LEN.
+260808     PERFORM     4100-CVT-STI-RTN    THRU     4100-EXIT.
+260808     MOVE        1                   TO       IDX4.
+260808     PERFORM     3108-MF01-MVOUT-RTN THRU     3108-EXIT
+260808     VARYING  IDX4 FROM 1 BY 1 UNTIL IDX4 > WK-CVT-BATCH-LEN.
+260808     MOVE        1                   TO       IDX5.
+260808     PERFORM     3109-MF01-PROC-RTN  THRU     3109-EXIT
+260808     VARYING  IDX5 FROM 1 BY 1 UNTIL IDX5 > WK-CVT-BATCH-CNT.
+260808     MOVE        0                   TO       WK-CVT-BATCH-CNT.
+260808 3106-EXIT.
+260808     EXIT.
+260808 3107-MF01-MVIN-RTN.
+260808     MOVE        WK-MF01-BATCH-BYTE(IDX4)
+260808                                     TO       CDC-RECORD-IN(IDX4).
+260808 3107-EXIT.
+260808     EXIT.
+260808 3108-MF01-MVOUT-RTN.
+260808     MOVE  CDC-RECORD-IN(IDX4) TO  WK-MF01-BATCH-BYTE(IDX4).
+260808 3108-EXIT.
+260808     EXIT.
+260808 3109-MF01-PROC-RTN.
+260808     MOVE        WK-MF01-BATCH-REC(IDX5)
+260808                                     TO       CMF01.
+260808     MOVE        CMF01               TO       TIPMF01.
+
+           IF          MF01-INVOICE-CODE    =       '04'
+           THEN
+             ADD       MF01-CK-AMT          TO      WMF01-AMT-04.
+      *    ENDIF
+
+           IF          MF01-INVOICE-CODE    =       '05'
+           THEN
+             ADD       MF01-CK-AMT          TO      WMF01-AMT-05.
+      *    ENDIF
+260808 3109-EXIT.
+260808     EXIT.
+260808 3110-MF01-BATCH-EOF-RTN.
+260808     EXEC        CICS    ENDBR
+260808                 DATASET('CBMF01')
+260808     END-EXEC.
+260808     PERFORM     3106-MF01-BATCH-FLUSH-RTN THRU 3106-EXIT.
+260808     GO          TO       3111-CHECK-DATA-RTN.
+       3111-CHECK-DATA-RTN.
+           IF         (WMF01-AMT-04    NOT =       WMF01-AMT-05)
+           THEN
+             MOVE     'MB55'              TO      MSG-P-OUT-CODE
+260808       PERFORM  3112-MF01-VAR-LIST-RTN THRU  3112-EXIT
+             PERFORM  917-ERR-MSG-OUT-RTN.
+      *    ENDIF
+
+       3100-EXIT.
+           EXIT.
+260808 3112-MF01-VAR-LIST-RTN.
+      *-------------------------------------------------------------*
+      *    260808  MB55軋差不平時，重新掃描CBMF01，將傳票類別='04'  *
+      *    或'05'的個別記錄(分行、傳票號碼、傳票類別、票款金額)     *
+      *    以3113-WRITE-VAR-RTN逐筆START給硬拷貝終端機，供人工      *
+      *    查核差異明細，不再僅靠總額不平的訊息碼。3110-MF01-       *
+      *    BATCH-EOF-RTN已對CBMF01做ENDBR，故本段落可另行重新       *
+      *    STARTBR，不會撞上尚未關閉的瀏覽                          *
+      *-------------------------------------------------------------*
+           MOVE        ZEROS               TO      RMF01-KEY.
+           EXEC CICS   HANDLE CONDITION
+                       ENDFILE(3112-EXIT)
+                       END-EXEC.
+           EXEC  CICS  STARTBR
+                       DATASET('CBMF01')
+                       RIDFLD(RMF01-KEY)
+                       GTEQ
+           END-EXEC.
+       3112-READNEXT-RTN.
+           EXEC  CICS  READNEXT
+                       DATASET('CBMF01')
+                       INTO(TIPMF01)
+                       LENGTH(MF01-LENGTH)
+                       RIDFLD(RMF01-KEY)
+           END-EXEC.
+           IF         (MF01-INVOICE-CODE    =       '04')
+                 OR   (MF01-INVOICE-CODE    =       '05')
+           THEN
+             PERFORM   3113-WRITE-VAR-RTN  THRU     3113-EXIT.
+      *    ENDIF
+           GO TO       3112-READNEXT-RTN.
+       3112-EXIT.
+           EXIT.
+260808 3113-WRITE-VAR-RTN.
+           MOVE        MF01-MAIN-BR        TO      L87P-MAIN-BR.
+           MOVE        MF01-STAN-NO        TO      L87P-STAN-NO.
+           MOVE        MF01-INVOICE-CODE   TO      L87P-INVOICE-CODE.
+           MOVE        MF01-CK-AMT         TO      L87P-CK-AMT.
+           EXEC        CICS    START   TRANSID  ('OPCT')
+                                       INTERVAL (0)
+                                       FROM     (L87P-DATA)
+                                       LENGTH   (64)
+                                       TERMID   (CWHCTID)
+                                       END-EXEC.
+       3113-EXIT.
+           EXIT.
+       3200-MF031-RETRIV-RTN.
+           EXEC CICS   HANDLE CONDITION                                 
+                       ENDFILE(3200-9999-DATA-RTN)                      
+                       DUPREC(3200-9999-REW-RTN)                        
+                       NOTFND(3200-9999-WRITE-RTN)                      
+                       END-EXEC.                                        
+           MOVE        SPACES   TO  MF031-KEY.                          
+           EXEC  CICS  STARTBR                                          
+                       DATASET('CBMF031')                               
+                       RIDFLD(MF031-KEY)                                
+           END-EXEC.                                                    
+       3200-MF031-READNEXT-RTN.                                         
+                                                                        
+           EXEC  CICS  READNEXT                                         
+                       DATASET('CBMF031')                               
+                       INTO(TIPMF031)                                   
+                       LENGTH(MF031-LENGTH)                             
+                       RIDFLD(MF031-KEY)                                
+           END-EXEC.                                                    
+**********避免重作加總                                                
+           IF          MF031-BRANCH-CODE =  9999999                     
+           THEN                                                         
+                       GO    TO    3200-MF031-READNEXT-RTN.             
+      *    ENDIF                                                        
+           MOVE        MF031-DATA-DATE     TO  WMF031-DATA-DATE.        
+           MOVE        MF031-DATE-SECTION  TO  WMF031-SECTION.          
+           COMPUTE     WMF032-NONINT-TOT =  WMF032-NONINT-TOT           
+                                         +  MF031-NONINT-AMT.           
+           COMPUTE     SMF032-NONINT-TOT =  SMF032-NONINT-TOT           
+                                         +  MF031-INT-AMT.              
+                                                                        
+           GO    TO    3200-MF031-READNEXT-RTN.                         
+       3200-9999-DATA-RTN.                                              
+           EXEC  CICS  READ                                             
+                 DATASET('CBMF031')                                     
+                 INTO(TIPMF031)                                         
+                 LENGTH(MF031-LENGTH)                                   
+                 RIDFLD(MF031-KEY)                                      
+                 UPDATE                                                 
+           END-EXEC.                                                    
+           GO          TO    3200-9999-REW-RTN.                         
+       3200-9999-WRITE-RTN.                                             
+           MOVE        WMF031-DATA-DATE    TO    MF031-DATA-DATE.       
+           MOVE        WMF031-SECTION      TO    MF031-DATE-SECTION.    
+           MOVE        9999999             TO    MF031-BRANCH-CODE.     
+           MOVE        SPACES              TO    MF031-ACCOUNT-NO.      
+           MOVE        WMF032-NONINT-TOT   TO    MF031-INT-AMT.         
+           MOVE        SMF032-NONINT-TOT   TO    MF031-NONINT-AMT.      
+           EXEC  CICS  WRITE                                            
+                       DATASET('CBMF031')                               
+                       FROM(TIPMF031)                                   
+                       LENGTH(MF031-LENGTH)                             
+                       RIDFLD(MF031-KEY)                                
+           END-EXEC.                                                    
+           GO          TO      3200-EXIT.                               
+       3200-9999-REW-RTN.                                               
+           MOVE        WMF031-DATA-DATE    TO    MF031-DATA-DATE.       
+           MOVE        WMF031-SECTION      TO    MF031-DATE-SECTION.    
+           MOVE        9999999             TO    MF031-BRANCH-CODE.     
+           MOVE        SPACES              TO    MF031-ACCOUNT-NO.      
+           MOVE        WMF032-NONINT-TOT   TO    MF031-INT-AMT.         
+           MOVE        SMF032-NONINT-TOT   TO    MF031-NONINT-AMT.      
+           EXEC  CICS  REWRITE                                          
+                       DATASET('CBMF031')                               
+                       FROM(TIPMF031)                                   
+           END-EXEC.                                                    
+           EXEC        CICS    UNLOCK                                   
+                       DATASET('CBMF031')                               
+           END-EXEC.                                                    
+                                                                        
+           GO          TO      3200-EXIT.                               
+950327 3200-EXIT.                                                       
+           EXIT.                                                        
+       3400-MF032-RETRIV-RTN.
+           EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3418-MF032-BATCH-EOF-RTN)
+                       END-EXEC.
+      *    MOVE        ZEROS                TO     CMF02.               
+981125     MOVE        TWA-TXN-YY7          TO     WK-032-YY.           
+           MOVE        TWA-TXN-MM7          TO     WK-032-MM.           
+           MOVE        TWA-TXN-DD7          TO     WK-032-DD.           
+880106     IF          WK-032-MM            =      01                   
+   "       THEN                                                         
+   "         COMPUTE   WK-032-YY            =      WK-032-YY    -   1   
+   "         MOVE      12                   TO     WK-032-MM            
+   "       ELSE                                                         
+   "         COMPUTE   WK-032-MM            =      WK-032-MM    -   1.  
+   "       MOVE        01                   TO     WK-032-DD.           
+                                                                        
+           MOVE        WK-032-YY            TO     WK-032-KEY-YY.       
+           MOVE        WK-032-MM            TO     WK-032-KEY-MM.       
+           MOVE        WK-032-DD            TO     WK-032-KEY-DD.       
+880316**** MOVE        '0162106'            TO     WK-032-KEY-BRANCH.   
+880316     MOVE        ZEROS                TO     WK-032-KEY-BRANCH.   
+   "       MOVE        WK-032-KEY           TO     CMF02.               
+           MOVE        14                   TO     W-LEN.               
+           MOVE        SPACES               TO     CDC-RECORD-IN-G.     
+           MOVE        SPACES               TO     CDC-ERROR-MSG.       
+           MOVE        1                    TO     IDX2.                
+           PERFORM     3902-MV-DATA-RTN    THRU    3902-EXIT            
+           VARYING     IDX2 FROM  1  BY  1 UNTIL   IDX2 >  W-LEN.       
+           PERFORM     4000-CVT-ITS-RTN     THRU   4000-EXIT.           
+           PERFORM     3903-MV-DATA-RTN     THRU   3903-EXIT            
+           VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
+           MOVE        CMF02                TO     WMF032-KEY.
+260808     MOVE        'N'                  TO     WK-CKP-RESUMED.
+260808     PERFORM     3403-CKP-READ-RTN   THRU    3403-EXIT.
+
+           EXEC  CICS  STARTBR
+                       DATASET('CBMF032')
+                       RIDFLD(WMF032-KEY)
+                       GTEQ
+           END-EXEC.
+
+           EXEC  CICS  READNEXT
+                       DATASET('CBMF032')
+                       INTO(TPSMF032)
+                       LENGTH(MF032-LENGTH)
+                       RIDFLD(WMF032-KEY)
+           END-EXEC.
+      *---------------------------------------------------------------*
+      *    260808  CKP-LAST-KEY為前次中斷前最後一批已完整處理(累計金  *
+      *    額已計入CKP-NONINT-TOT)之紀錄。GTEQ通常會再讀到同一筆，故  *
+      *    重新啟動時應多讀一次略過它，避免該筆重複計入總額 —— 但先  *
+      *    比對READNEXT實際讀到的鍵值是否確為CKP-LAST-KEY，若該筆已  *
+      *    在兩次執行之間被刪除、GTEQ改落在下一筆較大鍵值，則不可略  *
+      *    過(該筆從未計入CKP-NONINT-TOT)，避免無聲漏算                *
+      *---------------------------------------------------------------*
+260808     IF          WK-CKP-RESUMED-ON
+260808         AND     WMF032-KEY          =       WK-CKP-SAVED-KEY
+260808     THEN
+260808       EXEC  CICS  READNEXT
+260808                   DATASET('CBMF032')
+260808                   INTO(TPSMF032)
+260808                   LENGTH(MF032-LENGTH)
+260808                   RIDFLD(WMF032-KEY)
+260808       END-EXEC.
+      *    ENDIF
+
+       3400-READNEXT-MF032-RTN.
+           MOVE        TPSMF032             TO    TTSMF032.
+260808     ADD         1                    TO    WK-CVT-BATCH-CNT.
+260808     MOVE        TPSMF032             TO    WK-MF032-BATCH-REC
+260808                                            (WK-CVT-BATCH-CNT).
+260808     IF          WK-CVT-BATCH-CNT     >=    WK-CVT-BATCH-MAX
+260808     THEN
+260808       PERFORM   3414-MF032-BATCH-FLUSH-RTN
+260808                                      THRU  3414-EXIT.
+      *    ENDIF
+
+       3400-READNEXT-RTN.
+           EXEC  CICS  READNEXT
+                       DATASET('CBMF032')
+                       INTO(TPSMF032)
+                       LENGTH(MF032-LENGTH)
+                       RIDFLD(WMF032-KEY)
+           END-EXEC.
+           GO    TO    3400-READNEXT-MF032-RTN.
+      *---------------------------------------------------------------*
+      *    260808  累積滿WK-CVT-BATCH-MAX筆或掃描到檔尾時才清算批次，  *
+      *    將整批記錄一次送4100-CVT-STI-RTN轉檔，再逐筆還原處理，     *
+      *    取代逐筆LINK CVMCMAIN的作法                                *
+      *---------------------------------------------------------------*
+260808 3414-MF032-BATCH-FLUSH-RTN.
+260808     IF          WK-CVT-BATCH-CNT     =     0
+260808     THEN
+260808       GO        TO     3414-EXIT.
+      *    ENDIF
+260808     COMPUTE     WK-CVT-BATCH-LEN     =     WK-CVT-BATCH-CNT
+260808                                      *     58.
+260808     MOVE        SPACES               TO    CDC-RECORD-IN-G.
+260808     MOVE        SPACES               TO    CDC-ERROR-MSG.
+260808     MOVE        1                    TO    IDX4.
+260808     PERFORM     3415-MF032-MVIN-RTN  THRU  3415-EXIT
+260808     VARYING  IDX4 FROM 1 BY 1 UNTIL IDX4 > WK-CVT-BATCH-LEN.
+260808     MOVE        WK-CVT-BATCH-LEN     TO    W-LEN.
+260808     PERFORM     4100-CVT-STI-RTN     THRU  4100-EXIT.
+260808     MOVE        1                    TO    IDX4.
+260808     PERFORM     3416-MF032-MVOUT-RTN THRU  3416-EXIT
+260808     VARYING  IDX4 FROM 1 BY 1 UNTIL IDX4 > WK-CVT-BATCH-LEN.
+260808     MOVE        1                    TO    IDX5.
+260808     PERFORM     3417-MF032-PROC-RTN  THRU  3417-EXIT
+260808     VARYING  IDX5 FROM 1 BY 1 UNTIL IDX5 > WK-CVT-BATCH-CNT.
+260808     PERFORM     3404-CKP-SAVE-RTN   THRU    3404-EXIT.
+260808     MOVE        0                    TO    WK-CVT-BATCH-CNT.
+260808 3414-EXIT.
+260808     EXIT.
+260808 3415-MF032-MVIN-RTN.
+260808     MOVE        WK-MF032-BATCH-BYTE(IDX4)
+260808                                      TO    CDC-RECORD-IN(IDX4).
+260808 3415-EXIT.
+260808     EXIT.
+260808 3416-MF032-MVOUT-RTN.
+260808     MOVE  CDC-RECORD-IN(IDX4) TO  WK-MF032-BATCH-BYTE(IDX4).
+260808 3416-EXIT.
+260808     EXIT.
+260808 3417-MF032-PROC-RTN.
+260808     MOVE        WK-MF032-BATCH-REC(IDX5)
+260808                                      TO    CMF02.
+           MOVE        CMF02                TO    TIPMF032.
+880108*    DISPLAY     WK-032-DATE  UPON CONSOLE.
+  "        MOVE        TIPMF032            TO      TP-032-DATE.
+  "   *    DISPLAY     'TP =' TP-032-DATE  UPON CONSOLE.
+  "        MOVE        TP-032-DATE         TO      WS-032-DATE.
+  "   *    DISPLAY     'WS =' WS-032-DATE  UPON CONSOLE.
+
+           IF          MF032-BRANCH-CODE    =     '9999999'
+           THEN
+             GO   TO   3417-EXIT.
+      *    ENDIF
+880108     IF          WS-032-MM    NOT    =       WK-032-MM
+  "        THEN
+  "            GO      TO     3417-EXIT.
+
+260808     MOVE        CMF02                TO    WMF032-KEY.
+
+           IF         (MF032-NONINT-AMT-MARK =    '-')
+           THEN
+             COMPUTE  WMF032-AMT            =     MF032-NONINT-AMT
+                                            *     (-1)
+           ELSE
+             COMPUTE  WMF032-AMT            =     MF032-NONINT-AMT
+                                            *     (1).
+      *    ENDIF
+
+           IF         (WMF032-FLAG          =     'ON')
+                 AND  (MF032-DD        NOT  =     01)
+           THEN
+             MOVE     'MB56'              TO      MSG-P-OUT-CODE
+             PERFORM  917-ERR-MSG-OUT-RTN.
+      *    ENDIF
+           IF         (WMF032-FLAG1         =     'ON')
+CCCC             AND  (MF032-DD             =     01)
+CCCC       THEN
+CCCC         PERFORM   2999-SEARCH-DATE-RTN THRU  2999-EXIT
+CCCC         MOVE      02                   TO    WK-CHK-DD
+CCCCC        MOVE      'OFF'                TO    WMF032-FLAG.
+CCCC  *    ELSE
+CCCC  *      IF       (MF032-DD         NOT =     WK-CHK-DD)
+CCCC  *      THEN
+CCCC  *        PERFORM 3412-SUM-MF032-RTN   THRU  3412-EXIT
+CCCC  *                UNTIL    (MF032-DD   =     WK-CHK-DD)
+CCCC  *        GO   TO 3417-EXIT
+CCCC  *      ELSE
+CCCC  *        COMPUTE WK-CHK-DD            =     WK-CHK-DD
+CCCC  *                                     +     1.
+      *    ENDIF
+
+
+           MOVE        MF032-DD             TO    SMF032-DD.
+           MOVE        WMF032-AMT           TO    SMF032-NONINT-TOT.
+           COMPUTE     WMF032-NONINT-TOT    =     WMF032-NONINT-TOT
+                                            +     WMF032-AMT.
+  "   *    IF          WS-032-MM    NOT    =       WK-032-MM
+  "   *    THEN
+  "   *        GO      TO     3417-EXIT.
+260808 3417-EXIT.
+260808     EXIT.
+260808 3418-MF032-BATCH-EOF-RTN.
+260808     PERFORM     3414-MF032-BATCH-FLUSH-RTN THRU 3414-EXIT.
+260808     GO          TO    3411-CHECK-DATA-RTN.
+       3411-CHECK-DATA-RTN.
+           MOVE        WKX-DD              TO      WK-CHK-DD.
+CCC   *    IF         (SMF032-DD        NOT =      WK-CHK-DD)
+CCC   *    THEN
+CCC   *      PERFORM   3412-SUM-MF032-RTN   THRU   3412-EXIT
+CCC   *                UNTIL    (SMF032-DD  =      WK-CHK-DD).
+CCC   *    ENDIF
+260808     PERFORM     3401-GET-RATE-RTN   THRU    3401-EXIT.
+           COMPUTE     WMF032-TOT  ROUNDED =     ((WMF032-NONINT-TOT
+                                           /       WKX-DD)
+260808                                    *       WMF032-RATE-PCT)
+                                           /       1000.
+
+           COMPUTE     WMF032-TOTAL        =       WMF032-TOT
+                                           *       1000.
+
+           PERFORM     3402-UPDATE-MF032-RTN
+                                            THRU   3402-EXIT.
+260808     PERFORM     3405-CKP-CLEAR-RTN  THRU    3405-EXIT.
+       3400-EXIT.
+           EXIT.
+260808 3401-GET-RATE-RTN.
+      *-------------------------------------------------------------*
+      *    260808  LOOK UP THE AGENCY-ACCOUNT DEPOSIT INTEREST RATE  *
+      *    EFFECTIVE ON OR BEFORE WMF032-DATA-DATE FROM CBTPRAT, SO  *
+      *    OPERATIONS CAN MAINTAIN THE RATE WITHOUT A PROGRAM CHANGE.*
+      *    WMF032-DATA-DATE (PART OF WMF032-KEY) IS KEPT CURRENT BY  *
+      *    EVERY READNEXT ON CBMF032 VIA THE RIDFLD SIDE EFFECT -    *
+      *    WKS-DATA-DATE IS NOT USABLE HERE, AS IT IS ONLY EVER SET  *
+      *    BY THE DISABLED 2999-SEARCH-DATE-RTN PATH.                *
+      *    FALLS BACK TO THE LONG-STANDING 0.6% TREASURY RATE IF NO  *
+      *    PARAMETER RECORD HAS BEEN LOADED YET.                     *
+      *-------------------------------------------------------------*
+           MOVE        0.6000              TO      WMF032-RATE-PCT.
+           EXEC CICS   HANDLE CONDITION
+                       NOTFND(3401-EXIT)
+                       END-EXEC.
+           COMPUTE     WK-RAT-KEY          =       99999
+                                           -       WMF032-DATA-DATE.
+           MOVE        WK-RAT-KEY          TO      RAT-REV-KEY.
+           EXEC  CICS  STARTBR
+                       DATASET('CBTPRAT')
+                       RIDFLD(RAT-KEY)
+                       GTEQ
+           END-EXEC.
+           EXEC  CICS  READNEXT
+                       DATASET('CBTPRAT')
+                       INTO(TIPRAT)
+                       LENGTH(RAT-LENGTH)
+                       RIDFLD(RAT-KEY)
+           END-EXEC.
+           MOVE        RAT-PCT             TO      WMF032-RATE-PCT.
+           EXEC        CICS    ENDBR
+                       DATASET('CBTPRAT')
+           END-EXEC.
+       3401-EXIT.
+           EXIT.
+       3402-UPDATE-MF032-RTN.
+      *---------------------------------------------------------------*
+      *    260808  本段落自行重新掛載HANDLE CONDITION DUPREC，指向     *
+      *    3402-DUP-RTN，避免沿用3404-CKP-SAVE-RTN(CBTPCKP檢核點)      *
+      *    先前掛載之DUPREC(3404-REW-RTN)——若在此誤用該掛載，會拿     *
+      *    CBMF032的重複鍵改寫到不相干的CBTPCKP資料集                 *
+      *---------------------------------------------------------------*
+           EXEC CICS   HANDLE CONDITION
+                       DUPREC(3402-DUP-RTN)
+                       NOTFND(3402-WRITE-MF032-RTN)
+                       END-EXEC.
+                                                                        
+           MOVE        WKS-DATA-DATE        TO     WMF032-DATA-DATE.    
+           MOVE        '9999999'            TO     WMF032-BRANCH-CODE.  
+           MOVE        0                    TO     WMF032-DD.           
+           MOVE        WMF032-KEY           TO     CMF02.               
+           MOVE        14                   TO     W-LEN.               
+           MOVE        SPACES               TO     CDC-RECORD-IN-G.     
+           MOVE        SPACES               TO     CDC-ERROR-MSG.       
+           MOVE        1                    TO     IDX2.                
+           PERFORM     3902-MV-DATA-RTN    THRU    3902-EXIT            
+           VARYING     IDX2 FROM  1  BY  1 UNTIL   IDX2 >  W-LEN.       
+           PERFORM     4000-CVT-ITS-RTN     THRU   4000-EXIT.           
+           PERFORM     3903-MV-DATA-RTN     THRU   3903-EXIT            
+           VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
+           MOVE        CMF02                TO     RMF032-KEY.          
+                                                                        
+           EXEC CICS   READ                                             
+                       DATASET('CBMF032')                               
+                       INTO(TMF032)                                     
+                       RIDFLD(RMF032-KEY)                               
+                       LENGTH(MF032-LENGTH)                             
+                       UPDATE                                           
+           END-EXEC.                                                    
+                                                                        
+           MOVE        TMF032               TO    CMF02.                
+           MOVE        58                   TO    W-LEN.                
+           MOVE        SPACES               TO    CDC-RECORD-IN-G.      
+           MOVE        SPACES               TO    CDC-ERROR-MSG.        
+           MOVE        1                    TO    IDX2.                 
+           PERFORM     3902-MV-DATA-RTN     THRU  3902-EXIT             
+           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
+           PERFORM     4100-CVT-STI-RTN     THRU  4100-EXIT.            
+           PERFORM     3903-MV-DATA-RTN     THRU  3903-EXIT             
+           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
+           MOVE        CMF02                TO    WMF032.               
+                                                                        
+880303     MOVE      ZEROS                TO    WMF032-NONINT-NO.       
+880303     MOVE      ZEROS                TO    WMF032-INT-NO.          
+           IF          WMF032-TOTAL         <     0                     
+           THEN                                                         
+             MOVE      '-'                  TO    WMF032-NONINT-AMT-MARK
+             MOVE      WMF032-TOTAL         TO    WMF032-NONINT-AMT     
+           ELSE                                                         
+             MOVE      '0'                  TO    WMF032-NONINT-AMT-MARK
+             MOVE      WMF032-TOTAL         TO    WMF032-NONINT-AMT.    
+      *    ENDIF                                                        
+                                                                        
+           MOVE        CTF-BIF-BAL          TO    CTF-BIF-BAL-G.        
+           IF          CTF-BIF-BAL-M        =     '-'                   
+           THEN                                                         
+             COMPUTE   WS-BIF-BAL           =     WCTF-BIF-BAL          
+                                            *     (-1)                  
+           ELSE                                                         
+             COMPUTE   WS-BIF-BAL           =     WCTF-BIF-BAL          
+                                            *     (1).                  
+      *    ENDIF                                                        
+                                                                        
+           COMPUTE     WMF032-REBACK-AMT    =     WS-BIF-BAL            
+                                            -     WMF032-TOTAL.         
+                                                                        
+           IF          WMF032-REBACK-AMT    <     0                     
+           THEN                                                         
+             MOVE      '-'                  TO    WMF032-INT-AMT-MARK   
+             MOVE      WMF032-REBACK-AMT    TO    WMF032-INT-AMT        
+           ELSE                                                         
+             MOVE      '0'                  TO    WMF032-INT-AMT-MARK   
+             MOVE      WMF032-REBACK-AMT    TO    WMF032-INT-AMT.       
+      *    ENDIF                                                        
+                                                                        
+      *    DISPLAY 'MARK= '  WMF032-INT-AMT-MARK  UPON CONSOLE.         
+           MOVE        WMF032               TO    CMF02.                
+           MOVE        58                   TO    W-LEN.                
+           MOVE        SPACES               TO    CDC-RECORD-IN-G.      
+           MOVE        SPACES               TO    CDC-ERROR-MSG.        
+           MOVE        1                    TO    IDX2.                 
+           PERFORM     3902-MV-DATA-RTN     THRU  3902-EXIT             
+           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
+           PERFORM     4000-CVT-ITS-RTN     THRU  4000-EXIT.            
+           PERFORM     3903-MV-DATA-RTN     THRU  3903-EXIT             
+           VARYING     IDX2 FROM  1  BY  1  UNTIL IDX2 >  W-LEN.        
+           MOVE        CMF02                TO    TIPMF032.             
+                                                                        
+           EXEC  CICS  REWRITE  DATASET ('CBMF032')                     
+                       FROM (TIPMF032)                                  
+                       LENGTH(MF032-LENGTH)                             
+           END-EXEC.                                                    
+                                                                        
+           GO    TO    3402-EXIT.                                       
+       3402-WRITE-MF032-RTN.                                            
+           MOVE        WKS-DATA-DATE        TO     WMF032-DATA-DATE.    
+           MOVE        '9999999'            TO     WMF032-BRANCH-CODE.  
+           MOVE        0                    TO     WMF032-DD.           
+           IF          WMF032-TOTAL         <     0                     
+           THEN                                                         
+             MOVE      '-'                  TO    WMF032-NONINT-AMT-MARK
+             MOVE      WMF032-TOTAL         TO    WMF032-NONINT-AMT     
+           ELSE                                                         
+             MOVE      '0'                  TO    WMF032-NONINT-AMT-MARK
+             MOVE      WMF032-TOTAL         TO    WMF032-NONINT-AMT.    
+      *    ENDIF                                                        
+880303       MOVE      ZEROS                TO    WMF032-NONINT-NO.     
+880303       MOVE      ZEROS                TO    WMF032-INT-NO.        
+                                                                        
+           MOVE        CTF-BIF-BAL          TO    CTF-BIF-BAL-G.        
+           IF          CTF-BIF-BAL-M        =     '-'                   
+           THEN                                                         
+             COMPUTE   WS-BIF-BAL           =     WCTF-BIF-BAL          
+                                            *     (-1)                  
+           ELSE                                                         
+             COMPUTE   WS-BIF-BAL           =     WCTF-BIF-BAL          
+                                            *     (1).                  
+      *    ENDIF                                                        
+                                                                        
+           COMPUTE     WMF032-REBACK-AMT    =      WS-BIF-BAL           
+                                            -      WMF032-TOTAL.        
+                                                                        
+           IF          WMF032-REBACK-AMT    <      0                    
+           THEN                                                         
+             MOVE      '-'                  TO     WMF032-INT-AMT-MARK  
+             COMPUTE   WMF032-INT-AMT       =      WMF032-REBACK-AMT    
+                                            *      (-1)                 
+           ELSE                                                         
+             MOVE      '0'                  TO     WMF032-INT-AMT-MARK  
+             MOVE      WMF032-REBACK-AMT    TO     WMF032-INT-AMT.      
+      *    ENDIF                                                        
+                                                                        
+      *    DISPLAY 'INT = '  WMF032-INT-AMT    UPON CONSOLE.            
+           MOVE        WMF032               TO     CMF02.               
+           MOVE        58                   TO     W-LEN.               
+           MOVE        SPACES               TO     CDC-RECORD-IN-G.     
+           MOVE        SPACES               TO     CDC-ERROR-MSG.       
+           MOVE        1                    TO     IDX2.                
+           PERFORM     3902-MV-DATA-RTN     THRU   3902-EXIT            
+           VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
+           PERFORM     4000-CVT-ITS-RTN     THRU   4000-EXIT.           
+           PERFORM     3903-MV-DATA-RTN     THRU   3903-EXIT            
+           VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.       
+           MOVE        CMF02                TO     TIPMF032.            
+                                                                        
+           EXEC     CICS     WRITE    DATASET('CBMF032')
+                                      FROM(TIPMF032)
+                                      LENGTH(MF032-LENGTH)
+                                      RIDFLD(MF032-KEY)
+           END-EXEC.
+
+           GO          TO      3402-EXIT.
+260808 3402-DUP-RTN.
+260808     EXEC  CICS  READ
+260808                 DATASET('CBMF032')
+260808                 INTO(TMF032)
+260808                 LENGTH(MF032-LENGTH)
+260808                 RIDFLD(MF032-KEY)
+260808                 UPDATE
+260808     END-EXEC.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBMF032')
+260808                 FROM(TIPMF032)
+260808                 LENGTH(MF032-LENGTH)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBMF032')
+260808     END-EXEC.
+       3402-EXIT.
+           EXIT.
+      *-------------------------------------------------------------*
+      *    260808  CBMF032彙總檢核點：若CBTPCKP檢核點紀錄顯示上次     *
+      *    掃描中斷(CKP-ACTIVE-ON)，則由中斷點之鍵值/累計金額繼續     *
+      *    執行，而不必整檔重新掃描                                   *
+      *-------------------------------------------------------------*
+260808 3403-CKP-READ-RTN.
+260808     MOVE        ZEROS               TO      CKP-KEY.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 NOTFND(3403-EXIT)
+260808                 END-EXEC.
+260808     EXEC  CICS  READ
+260808                 DATASET('CBTPCKP')
+260808                 INTO(TIPCKP)
+260808                 LENGTH(CKP-LENGTH)
+260808                 RIDFLD(CKP-KEY)
+260808     END-EXEC.
+260808     IF          CKP-ACTIVE-ON
+260808     THEN
+260808       MOVE      CKP-LAST-KEY        TO      WMF032-KEY
+260808       MOVE      CKP-LAST-KEY        TO      WK-CKP-SAVED-KEY
+260808       MOVE      CKP-NONINT-TOT      TO      WMF032-NONINT-TOT
+260808       MOVE      CKP-WKX-DD          TO      WKX-DD
+260808       MOVE      'Y'                 TO      WK-CKP-RESUMED.
+      *    ENDIF
+260808 3403-EXIT.
+260808     EXIT.
+      *-------------------------------------------------------------*
+      *    260808  每清算一批(3414-MF032-BATCH-FLUSH-RTN)後，將該批  *
+      *    最後一筆已處理完成之鍵值及累計金額寫入CBTPCKP，作為重新   *
+      *    啟動點(以批為單位，而非逐筆存檔)                          *
+      *-------------------------------------------------------------*
+260808 3404-CKP-SAVE-RTN.
+260808     MOVE        ZEROS               TO      CKP-KEY.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 DUPREC(3404-REW-RTN)
+260808                 NOTFND(3404-WRITE-RTN)
+260808                 END-EXEC.
+260808     EXEC  CICS  READ
+260808                 DATASET('CBTPCKP')
+260808                 INTO(TIPCKP)
+260808                 LENGTH(CKP-LENGTH)
+260808                 RIDFLD(CKP-KEY)
+260808                 UPDATE
+260808     END-EXEC.
+260808     GO          TO      3404-REW-RTN.
+260808 3404-WRITE-RTN.
+260808     MOVE        ZEROS               TO      CKP-KEY.
+260808     MOVE        'Y'                 TO      CKP-ACTIVE.
+260808     MOVE        WMF032-KEY          TO      CKP-LAST-KEY.
+260808     MOVE        WMF032-NONINT-TOT   TO      CKP-NONINT-TOT.
+260808     MOVE        WKX-DD              TO      CKP-WKX-DD.
+260808     EXEC  CICS  WRITE
+260808                 DATASET('CBTPCKP')
+260808                 FROM(TIPCKP)
+260808                 LENGTH(CKP-LENGTH)
+260808                 RIDFLD(CKP-KEY)
+260808     END-EXEC.
+260808     GO          TO      3404-EXIT.
+260808 3404-REW-RTN.
+260808     MOVE        'Y'                 TO      CKP-ACTIVE.
+260808     MOVE        WMF032-KEY          TO      CKP-LAST-KEY.
+260808     MOVE        WMF032-NONINT-TOT   TO      CKP-NONINT-TOT.
+260808     MOVE        WKX-DD              TO      CKP-WKX-DD.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBTPCKP')
+260808                 FROM(TIPCKP)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBTPCKP')
+260808     END-EXEC.
+260808     GO          TO      3404-EXIT.
+260808 3404-EXIT.
+260808     EXIT.
+      *-------------------------------------------------------------*
+      *    260808  掃描及彙總均已正常完成，將檢核點紀錄標示為        *
+      *    非進行中，避免下次執行誤判為中斷重啟                      *
+      *-------------------------------------------------------------*
+260808 3405-CKP-CLEAR-RTN.
+260808     MOVE        ZEROS               TO      CKP-KEY.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 NOTFND(3405-EXIT)
+260808                 END-EXEC.
+260808     EXEC  CICS  READ
+260808                 DATASET('CBTPCKP')
+260808                 INTO(TIPCKP)
+260808                 LENGTH(CKP-LENGTH)
+260808                 RIDFLD(CKP-KEY)
+260808                 UPDATE
+260808     END-EXEC.
+260808     MOVE        'N'                 TO      CKP-ACTIVE.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBTPCKP')
+260808                 FROM(TIPCKP)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBTPCKP')
+260808     END-EXEC.
+260808 3405-EXIT.
+260808     EXIT.
+      *3412-SUM-MF032-RTN.
+      *    MOVE        TTSMF032             TO    WMF032.               
+**                                                                      
+      *    EXEC     CICS     WRITE    DATASET('CBMF032')                
+      *                               FROM(TIPMF032)                    
+      *                               LENGTH(MF032-LENGTH)              
+      *                               RIDFLD(MF032-KEY)                 
+      *    END-EXEC.                                                    
+**                                                                      
+      *    ADD         SMF032-NONINT-TOT    TO    WMF032-NONINT-TOT.    
+      *    COMPUTE     WK-CHK-DD            =     WK-CHK-DD             
+      *                                     +     1.                    
+      *3412-EXIT.                                                       
+      *    EXIT.                                                        
+       3500-MF033-RETRIV-RTN.                                           
+           EXEC CICS   HANDLE CONDITION                                 
+                       ENDFILE(3500-EXIT)                               
+                       ERROR(3500-EXIT)                                 
+                       END-EXEC.                                        
+           MOVE        SPACES   TO  MF033-KEY.                          
+           EXEC  CICS  STARTBR                                          
+                       DATASET('CBMF033')                               
+                       RIDFLD(MF033-KEY)                                
+           END-EXEC.                                                    
+       3500-MF033-READNEXT-RTN.                                         
+                                                                        
+           EXEC  CICS  READNEXT                                         
+                       DATASET('CBMF033')                               
+                       INTO(TIPMF033)                                   
+                       LENGTH(MF033-LENGTH)                             
+                       RIDFLD(MF033-KEY)                                
+           END-EXEC.                                                    
+            IF         MF033-BRANCH-CODE   =  9999999                   
+            THEN                                                        
+                       GO   TO    3500-MF033-READNEXT-RTN.              
+      *    ENDIF                                                        
+            ADD        1           TO   WMF033-DATA-CNT.
+260808      PERFORM     3501-CUR-LOOKUP-RTN THRU   3501-EXIT.
+260808      COMPUTE     WK-033-TXN-SUB    =   MF033-TXN-CODE      + 1.
+260808      ADD         1     TO   WMF033-CNT-TXN(WK-033-CUR-SUB,
+260808                                             WK-033-TXN-SUB).
+            GO         TO    3500-MF033-READNEXT-RTN.
+950327 3500-EXIT.
+           EXIT.
+      *---------------------------------------------------------------*
+      *    260808  MF033-CURRENCY-CODE已放寬為ISO三碼幣別代號，本段    *
+      *    以MF033-CURRENCY-CODE比對WMF033-CUR-CODE(1-9)常用幣別表，   *
+      *    找到者取其索引，查無對應幣別者歸入索引10(雜項幣別)          *
+      *---------------------------------------------------------------*
+260808 3501-CUR-LOOKUP-RTN.
+260808     MOVE        10                   TO      WK-033-CUR-SUB.
+260808     PERFORM     3502-CUR-SRCH-RTN    THRU    3502-EXIT
+260808                 VARYING  WK-033-SRCH-SUB  FROM  1  BY  1
+260808                 UNTIL    WK-033-SRCH-SUB  >  9.
+260808 3501-EXIT.
+260808     EXIT.
+260808 3502-CUR-SRCH-RTN.
+260808     IF          MF033-CURRENCY-CODE  =  WMF033-CUR-CODE
+260808                                          (WK-033-SRCH-SUB)
+260808     THEN
+260808                 MOVE    WK-033-SRCH-SUB      TO   WK-033-CUR-SUB.
+      *    ENDIF
+260808 3502-EXIT.
+260808     EXIT.
+       3510-MF033-RETRIV-RTN.
+                                                                        
+           EXEC CICS   HANDLE CONDITION
+260808                 DUPREC(3511-9999-REW-RTN)
+260808                 NOTFND(3511-9999-WRITE-RTN)
+                       END-EXEC.
+981125     MOVE        TWA-TXN-YY7         TO   WKS-END-YY.
+           MOVE        TWA-TXN-MM7         TO   WKS-END-MM.             
+           MOVE        TWA-TXN-DD7         TO   WKS-END-DD.             
+           IF          WKS-END-DD  NOT  <  1                            
+               AND     WKS-END-DD       <  11                           
+           THEN                                                         
+                 MOVE  3               TO       WMF033-DATE-SECTION     
+                 IF    WKS-END-MM      =  01                            
+                 THEN                                                   
+                       COMPUTE   WKS-END-YY  = WKS-END-YY - 1           
+                       MOVE      12          TO WKS-END-MM              
+                 ELSE                                                   
+                       COMPUTE   WKS-END-MM  = WKS-END-MM - 1.          
+      *    ENDIF                                                        
+           IF          WKS-END-DD  NOT  <  11                           
+               AND     WKS-END-DD       <  21                           
+           THEN                                                         
+                 MOVE  1               TO       WMF033-DATE-SECTION.    
+      *    ENDIF                                                        
+           IF          WKS-END-DD  NOT  <  21                           
+               AND     WKS-END-DD       <  31                           
+           THEN                                                         
+                 MOVE  2               TO       WMF033-DATE-SECTION.    
+      *    ENDIF                                                        
+                                                                        
+           MOVE        WKS-END-DATE         TO     WKS-TXN-DATE.
+           MOVE        WKS-DATA-DATE        TO     WMF033-DATA-DATE.
+           MOVE        9999999              TO     WMF033-BRANCH-CODE.
+           MOVE        ZEROS                TO     WMF033-OPEN-ACC
+                                                   WMF033-APRV-NO
+                                                   WMF033-CHAR-CODE
+                                                   WMF033-INT-CODE
+                                                   WMF033-CT-CODE
+                                                   WMF033-CURRENCY-CODE
+                                                   WMF033-TXN-CODE.
+           MOVE        SPACES               TO     WMF033-NAME.
+***********MOVE        WMF033               TO     CMF033.
+***********MOVE        140                  TO     W-LEN.
+***********MOVE        SPACES               TO     CDC-RECORD-IN-G.
+*********  MOVE        SPACES               TO     CDC-ERROR-MSG.
+*********  MOVE        1                    TO     IDX2.
+********** PERFORM     39033-MV-DATA-RTN    THRU    39033-EXIT
+********** VARYING     IDX2 FROM  1  BY  1 UNTIL   IDX2 >  W-LEN.
+***********PERFORM     4000-CVT-ITS-RTN     THRU   4000-EXIT.
+*********  PERFORM     39034-MV-DATA-RTN     THRU   39034-EXIT
+*********  VARYING     IDX2 FROM  1  BY  1  UNTIL  IDX2 >  W-LEN.
+********** MOVE        CMF033               TO     RMF033.
+      *---------------------------------------------------------------*
+      *    260808  幣別/交易代號分項彙總，取代單一WMF033-DATA-CNT加總  *
+      *    WMF033-CNT-TBL(幣別+1,交易代號+1)>0才寫一筆彙總紀錄，       *
+      *    分項鍵值組入WMF033-ACCOUNT-NO ('C'+幣別+'T'+交易代號)       *
+      *---------------------------------------------------------------*
+260808     PERFORM     3511-MF033-BRKDWN-RTN THRU    3511-EXIT
+260808                 VARYING  WK-033-CUR-SUB  FROM  1  BY  1
+260808                 UNTIL    WK-033-CUR-SUB  >  10
+260808                 AFTER    WK-033-TXN-SUB  FROM  1  BY  1
+260808                 UNTIL    WK-033-TXN-SUB  >  10.
+           GO          TO      3510-EXIT.
+950327 3510-EXIT.
+           EXIT.
+260808 3511-MF033-BRKDWN-RTN.
+260808     IF          WMF033-CNT-TXN(WK-033-CUR-SUB WK-033-TXN-SUB)
+260808                                     =      0
+260808     THEN
+260808                 GO      TO      3511-EXIT.
+      *    ENDIF
+260808     IF          WK-033-CUR-SUB       <      10
+260808     THEN
+260808                 MOVE    WMF033-CUR-CODE(WK-033-CUR-SUB)
+260808                                     TO     WK-033-BREAK-CUR
+260808     ELSE
+260808                 MOVE    'OTH'          TO     WK-033-BREAK-CUR.
+      *    ENDIF
+260808     COMPUTE     WK-033-BREAK-TXN    =      WK-033-TXN-SUB - 1.
+260808     MOVE        WK-033-BREAK-KEY     TO    WMF033-ACCOUNT-NO.
+260808     EXEC  CICS  READ
+260808                 DATASET('CBMF033')
+260808                 INTO(WMF033)
+260808                 LENGTH(MF033-LENGTH)
+260808                 RIDFLD(WMF033-KEY)
+260808                 UPDATE
+260808     END-EXEC.
+260808     GO    TO  3511-9999-REW-RTN.
+260808 3511-9999-WRITE-RTN.
+260808     MOVE        WMF033-CNT-TXN(WK-033-CUR-SUB WK-033-TXN-SUB)
+260808                                     TO     WMF033-ORG.
+260808     EXEC  CICS  WRITE
+260808                 DATASET('CBMF033')
+260808                 FROM(WMF033)
+260808                 LENGTH(MF033-LENGTH)
+260808                 RIDFLD(WMF033-KEY)
+260808     END-EXEC.
+260808     GO          TO      3511-EXIT.
+260808 3511-9999-REW-RTN.
+260808     MOVE        WMF033-CNT-TXN(WK-033-CUR-SUB WK-033-TXN-SUB)
+260808                                     TO     WMF033-ORG.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBMF033')
+260808                 FROM(WMF033)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBMF033')
+260808     END-EXEC.
+260808     GO          TO      3511-EXIT.
+260808 3511-EXIT.
+260808     EXIT.
+      *-------------------------------------------------------------*
+      *    260808  CTF-INQ-TYPE=0：外幣機關專戶異動檔(CBMF034)軋總  *
+      *    收(R)/付(P)兩方金額分別累計，比對是否平衡，不平時以      *
+      *    MB57輸出訊息碼並逐筆列印差異明細(同3111/3112/3113作法)    *
+      *-------------------------------------------------------------*
+260808 3600-MF034-RETRIV-RTN.
+260808     MOVE        ZEROS               TO      WMF034-AMT-R
+260808                                             WMF034-AMT-P.
+260808     MOVE        SPACES              TO      MF034-KEY.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3601-CHECK-DATA-RTN)
+260808                 END-EXEC.
+260808     EXEC  CICS  STARTBR
+260808                 DATASET('CBMF034')
+260808                 RIDFLD(MF034-KEY)
+260808                 GTEQ
+260808     END-EXEC.
+260808 3600-READNEXT-RTN.
+260808     EXEC  CICS  READNEXT
+260808                 DATASET('CBMF034')
+260808                 INTO(TIPMF034)
+260808                 LENGTH(MF034-LENGTH)
+260808                 RIDFLD(MF034-KEY)
+260808     END-EXEC.
+260808     IF          MF034-RCV
+260808     THEN
+260808       ADD       MF034-CK-AMT        TO      WMF034-AMT-R
+260808     ELSE
+260808       ADD       MF034-CK-AMT        TO      WMF034-AMT-P.
+      *    ENDIF
+260808     GO          TO      3600-READNEXT-RTN.
+260808 3601-CHECK-DATA-RTN.
+260808     EXEC        CICS    ENDBR
+260808                 DATASET('CBMF034')
+260808     END-EXEC.
+260808     IF         (WMF034-AMT-R   NOT =       WMF034-AMT-P)
+260808     THEN
+260808       MOVE     'MB57'              TO      MSG-P-OUT-CODE
+260808       PERFORM  3602-MF034-VAR-LIST-RTN THRU 3602-EXIT
+260808       PERFORM  917-ERR-MSG-OUT-RTN.
+      *    ENDIF
+260808 3600-EXIT.
+260808     EXIT.
+260808 3602-MF034-VAR-LIST-RTN.
+      *-------------------------------------------------------------*
+      *    260808  收付方不平時，重新掃描CBMF034，逐筆列印分行、      *
+      *    傳票號碼、收付方、票款金額，供人工查核差異明細。           *
+      *    3601-CHECK-DATA-RTN已對CBMF034做ENDBR，故本段落可另行     *
+      *    重新STARTBR，不會撞上尚未關閉的瀏覽                       *
+      *-------------------------------------------------------------*
+260808     MOVE        SPACES              TO      MF034-KEY.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3602-EXIT)
+260808                 END-EXEC.
+260808     EXEC  CICS  STARTBR
+260808                 DATASET('CBMF034')
+260808                 RIDFLD(MF034-KEY)
+260808                 GTEQ
+260808     END-EXEC.
+260808 3602-READNEXT-RTN.
+260808     EXEC  CICS  READNEXT
+260808                 DATASET('CBMF034')
+260808                 INTO(TIPMF034)
+260808                 LENGTH(MF034-LENGTH)
+260808                 RIDFLD(MF034-KEY)
+260808     END-EXEC.
+260808     PERFORM     3603-WRITE-VAR-RTN  THRU     3603-EXIT.
+260808     GO TO       3602-READNEXT-RTN.
+260808 3602-EXIT.
+260808     EXIT.
+260808 3603-WRITE-VAR-RTN.
+260808     MOVE        MF034-MAIN-BR       TO      L88P-MAIN-BR.
+260808     MOVE        MF034-STAN-NO       TO      L88P-STAN-NO.
+260808     MOVE        MF034-RCV-PAY       TO      L88P-RCV-PAY.
+260808     MOVE        MF034-CK-AMT        TO      L88P-CK-AMT.
+260808     EXEC        CICS    START   TRANSID  ('OPCT')
+260808                                 INTERVAL (0)
+260808                                 FROM     (L88P-DATA)
+260808                                 LENGTH   (63)
+260808                                 TERMID   (CWHCTID)
+260808                                 END-EXEC.
+260808 3603-EXIT.
+260808     EXIT.
+      *-------------------------------------------------------------*
+      *    260808  CTF-INQ-TYPE=2：機關專戶異動檔(CBMF02)軋總        *
+      *    依MF02-AMT-MARK正負累計總額，寫回BRANCH-CODE=9999999      *
+      *    之彙總紀錄(同3200-MF031-RETRIV-RTN作法)                   *
+      *-------------------------------------------------------------*
+260808 3620-MF02-RETRIV-RTN.
+260808     MOVE        ZEROS               TO      WMF02-TOT.
+260808     MOVE        SPACES              TO      MF02-KEY.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3621-9999-DATA-RTN)
+260808                 DUPREC(3621-9999-REW-RTN)
+260808                 NOTFND(3621-9999-WRITE-RTN)
+260808                 END-EXEC.
+260808     EXEC  CICS  STARTBR
+260808                 DATASET('CBMF02')
+260808                 RIDFLD(MF02-KEY)
+260808     END-EXEC.
+260808 3620-READNEXT-RTN.
+260808     EXEC  CICS  READNEXT
+260808                 DATASET('CBMF02')
+260808                 INTO(TIPMF02)
+260808                 LENGTH(MF02-LENGTH)
+260808                 RIDFLD(MF02-KEY)
+260808     END-EXEC.
+260808     IF          MF02-BRANCH-CODE   =  9999999
+260808     THEN
+260808                 GO   TO    3620-READNEXT-RTN.
+      *    ENDIF
+260808     IF         (MF02-AMT-MARK     =      '-')
+260808     THEN
+260808       COMPUTE   WMF02-TOT           =      WMF02-TOT
+260808                                    -       MF02-AMT
+260808     ELSE
+260808       COMPUTE   WMF02-TOT           =      WMF02-TOT
+260808                                    +       MF02-AMT.
+      *    ENDIF
+260808     GO          TO      3620-READNEXT-RTN.
+260808 3621-9999-DATA-RTN.
+260808     EXEC  CICS  READ
+260808           DATASET('CBMF02')
+260808           INTO(TIPMF02)
+260808           LENGTH(MF02-LENGTH)
+260808           RIDFLD(MF02-KEY)
+260808           UPDATE
+260808     END-EXEC.
+260808     GO          TO    3621-9999-REW-RTN.
+260808 3621-9999-WRITE-RTN.
+260808     MOVE        9999999             TO    MF02-BRANCH-CODE.
+260808     MOVE        SPACES              TO    MF02-ACCOUNT-NO.
+260808     IF          WMF02-TOT           <      0
+260808     THEN
+260808       MOVE      '-'                 TO    MF02-AMT-MARK
+260808       COMPUTE   MF02-AMT            =      WMF02-TOT  *  -1
+260808     ELSE
+260808       MOVE      '+'                 TO    MF02-AMT-MARK
+260808       MOVE      WMF02-TOT           TO    MF02-AMT.
+260808     MOVE        99                  TO    MF02-TXN-CODE.
+260808     EXEC  CICS  WRITE
+260808                 DATASET('CBMF02')
+260808                 FROM(TIPMF02)
+260808                 LENGTH(MF02-LENGTH)
+260808                 RIDFLD(MF02-KEY)
+260808     END-EXEC.
+260808     GO          TO      3620-EXIT.
+260808 3621-9999-REW-RTN.
+260808     IF          WMF02-TOT           <      0
+260808     THEN
+260808       MOVE      '-'                 TO    MF02-AMT-MARK
+260808       COMPUTE   MF02-AMT            =      WMF02-TOT  *  -1
+260808     ELSE
+260808       MOVE      '+'                 TO    MF02-AMT-MARK
+260808       MOVE      WMF02-TOT           TO    MF02-AMT.
+260808     MOVE        99                  TO    MF02-TXN-CODE.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBMF02')
+260808                 FROM(TIPMF02)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBMF02')
+260808     END-EXEC.
+260808     GO          TO      3620-EXIT.
+260808 3620-EXIT.
+260808     EXIT.
+      *-------------------------------------------------------------*
+      *    260808  CTF-INQ-TYPE=5：機關專戶異動檔(CBMF051)軋總       *
+      *    依MF051-AMT-MARK正負累計總額，寫回BRANCH-CODE=9999999/    *
+      *    DD=99之彙總紀錄(同3200-MF031-RETRIV-RTN作法)              *
+      *-------------------------------------------------------------*
+260808 3640-MF051-RETRIV-RTN.
+260808     MOVE        ZEROS               TO      WMF051-TOT.
+260808     MOVE        SPACES              TO      MF051-KEY.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3641-9999-DATA-RTN)
+260808                 DUPREC(3641-9999-REW-RTN)
+260808                 NOTFND(3641-9999-WRITE-RTN)
+260808                 END-EXEC.
+260808     EXEC  CICS  STARTBR
+260808                 DATASET('CBMF051')
+260808                 RIDFLD(MF051-KEY)
+260808     END-EXEC.
+260808 3640-READNEXT-RTN.
+260808     EXEC  CICS  READNEXT
+260808                 DATASET('CBMF051')
+260808                 INTO(TIPMF051)
+260808                 LENGTH(MF051-LENGTH)
+260808                 RIDFLD(MF051-KEY)
+260808     END-EXEC.
+260808     IF          MF051-BRANCH-CODE  =  9999999
+260808     THEN
+260808                 GO   TO    3640-READNEXT-RTN.
+      *    ENDIF
+260808     IF         (MF051-AMT-MARK    =      '-')
+260808     THEN
+260808       COMPUTE   WMF051-TOT          =      WMF051-TOT
+260808                                    -       MF051-AMT
+260808     ELSE
+260808       COMPUTE   WMF051-TOT          =      WMF051-TOT
+260808                                    +       MF051-AMT.
+      *    ENDIF
+260808     GO          TO      3640-READNEXT-RTN.
+260808 3641-9999-DATA-RTN.
+260808     EXEC  CICS  READ
+260808           DATASET('CBMF051')
+260808           INTO(TIPMF051)
+260808           LENGTH(MF051-LENGTH)
+260808           RIDFLD(MF051-KEY)
+260808           UPDATE
+260808     END-EXEC.
+260808     GO          TO    3641-9999-REW-RTN.
+260808 3641-9999-WRITE-RTN.
+260808     MOVE        9999999             TO    MF051-BRANCH-CODE.
+260808     MOVE        99                  TO    MF051-DD.
+260808     IF          WMF051-TOT          <      0
+260808     THEN
+260808       MOVE      '-'                 TO    MF051-AMT-MARK
+260808       COMPUTE   MF051-AMT           =      WMF051-TOT  *  -1
+260808     ELSE
+260808       MOVE      '+'                 TO    MF051-AMT-MARK
+260808       MOVE      WMF051-TOT          TO    MF051-AMT.
+260808     EXEC  CICS  WRITE
+260808                 DATASET('CBMF051')
+260808                 FROM(TIPMF051)
+260808                 LENGTH(MF051-LENGTH)
+260808                 RIDFLD(MF051-KEY)
+260808     END-EXEC.
+260808     GO          TO      3640-EXIT.
+260808 3641-9999-REW-RTN.
+260808     IF          WMF051-TOT          <      0
+260808     THEN
+260808       MOVE      '-'                 TO    MF051-AMT-MARK
+260808       COMPUTE   MF051-AMT           =      WMF051-TOT  *  -1
+260808     ELSE
+260808       MOVE      '+'                 TO    MF051-AMT-MARK
+260808       MOVE      WMF051-TOT          TO    MF051-AMT.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBMF051')
+260808                 FROM(TIPMF051)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBMF051')
+260808     END-EXEC.
+260808     GO          TO      3640-EXIT.
+260808 3640-EXIT.
+260808     EXIT.
+      *-------------------------------------------------------------*
+      *    260808  CTF-INQ-TYPE=6：機關專戶異動檔(CBMF052)軋總       *
+      *    同3640-MF051-RETRIV-RTN作法                               *
+      *-------------------------------------------------------------*
+260808 3660-MF052-RETRIV-RTN.
+260808     MOVE        ZEROS               TO      WMF052-TOT.
+260808     MOVE        SPACES              TO      MF052-KEY.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3661-9999-DATA-RTN)
+260808                 DUPREC(3661-9999-REW-RTN)
+260808                 NOTFND(3661-9999-WRITE-RTN)
+260808                 END-EXEC.
+260808     EXEC  CICS  STARTBR
+260808                 DATASET('CBMF052')
+260808                 RIDFLD(MF052-KEY)
+260808     END-EXEC.
+260808 3660-READNEXT-RTN.
+260808     EXEC  CICS  READNEXT
+260808                 DATASET('CBMF052')
+260808                 INTO(TIPMF052)
+260808                 LENGTH(MF052-LENGTH)
+260808                 RIDFLD(MF052-KEY)
+260808     END-EXEC.
+260808     IF          MF052-BRANCH-CODE  =  9999999
+260808     THEN
+260808                 GO   TO    3660-READNEXT-RTN.
+      *    ENDIF
+260808     IF         (MF052-AMT-MARK    =      '-')
+260808     THEN
+260808       COMPUTE   WMF052-TOT          =      WMF052-TOT
+260808                                    -       MF052-AMT
+260808     ELSE
+260808       COMPUTE   WMF052-TOT          =      WMF052-TOT
+260808                                    +       MF052-AMT.
+      *    ENDIF
+260808     GO          TO      3660-READNEXT-RTN.
+260808 3661-9999-DATA-RTN.
+260808     EXEC  CICS  READ
+260808           DATASET('CBMF052')
+260808           INTO(TIPMF052)
+260808           LENGTH(MF052-LENGTH)
+260808           RIDFLD(MF052-KEY)
+260808           UPDATE
+260808     END-EXEC.
+260808     GO          TO    3661-9999-REW-RTN.
+260808 3661-9999-WRITE-RTN.
+260808     MOVE        9999999             TO    MF052-BRANCH-CODE.
+260808     MOVE        99                  TO    MF052-DD.
+260808     IF          WMF052-TOT          <      0
+260808     THEN
+260808       MOVE      '-'                 TO    MF052-AMT-MARK
+260808       COMPUTE   MF052-AMT           =      WMF052-TOT  *  -1
+260808     ELSE
+260808       MOVE      '+'                 TO    MF052-AMT-MARK
+260808       MOVE      WMF052-TOT          TO    MF052-AMT.
+260808     EXEC  CICS  WRITE
+260808                 DATASET('CBMF052')
+260808                 FROM(TIPMF052)
+260808                 LENGTH(MF052-LENGTH)
+260808                 RIDFLD(MF052-KEY)
+260808     END-EXEC.
+260808     GO          TO      3660-EXIT.
+260808 3661-9999-REW-RTN.
+260808     IF          WMF052-TOT          <      0
+260808     THEN
+260808       MOVE      '-'                 TO    MF052-AMT-MARK
+260808       COMPUTE   MF052-AMT           =      WMF052-TOT  *  -1
+260808     ELSE
+260808       MOVE      '+'                 TO    MF052-AMT-MARK
+260808       MOVE      WMF052-TOT          TO    MF052-AMT.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBMF052')
+260808                 FROM(TIPMF052)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBMF052')
+260808     END-EXEC.
+260808     GO          TO      3660-EXIT.
+260808 3660-EXIT.
+260808     EXIT.
+      *-------------------------------------------------------------*
+      *    260808  CTF-INQ-TYPE=8：國庫機關專戶網路銀行業務通報檔    *
+      *    (CBMF20)軋總筆數，同3500/3510-MF033-RETRIV-RTN作法        *
+      *-------------------------------------------------------------*
+260808 3680-MF20-RETRIV-RTN.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3680-EXIT)
+260808                 ERROR(3680-EXIT)
+260808                 END-EXEC.
+260808     MOVE        SPACES   TO  MF20-KEY.
+260808     EXEC  CICS  STARTBR
+260808                 DATASET('CBMF20')
+260808                 RIDFLD(MF20-KEY)
+260808     END-EXEC.
+260808 3680-READNEXT-RTN.
+260808     EXEC  CICS  READNEXT
+260808                 DATASET('CBMF20')
+260808                 INTO(TIPMF20)
+260808                 LENGTH(MF20-LENGTH)
+260808                 RIDFLD(MF20-KEY)
+260808     END-EXEC.
+260808     IF          MF20-BRANCH-CODE   =  9999999
+260808     THEN
+260808                 GO   TO    3680-READNEXT-RTN.
+      *    ENDIF
+260808     ADD         1           TO   WMF20-CNT.
+260808     GO          TO    3680-READNEXT-RTN.
+260808 3680-EXIT.
+260808     EXIT.
+260808 3690-MF20-RETRIV-RTN.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 DUPREC(3691-9999-REW-RTN)
+260808                 NOTFND(3691-9999-WRITE-RTN)
+260808                 END-EXEC.
+260808     MOVE        WKS-DATA-DATE        TO     MF20-DATA-DATE.
+260808     MOVE        9999999              TO     MF20-BRANCH-CODE.
+260808     MOVE        SPACES               TO     MF20-ACCOUNT-NO.
+260808     EXEC  CICS  READ
+260808           DATASET('CBMF20')
+260808           INTO(TIPMF20)
+260808           LENGTH(MF20-LENGTH)
+260808           RIDFLD(MF20-KEY)
+260808           UPDATE
+260808     END-EXEC.
+260808     GO    TO  3691-9999-REW-RTN.
+260808 3691-9999-WRITE-RTN.
+260808     MOVE        9999999              TO     MF20-BRANCH-CODE.
+260808     MOVE        SPACES               TO     MF20-ACCOUNT-NO.
+260808     MOVE        SPACES               TO     MF20-NOTIFY-TYPE.
+260808     MOVE        WMF20-CNT            TO     MF20-ORG.
+260808     EXEC  CICS  WRITE
+260808                 DATASET('CBMF20')
+260808                 FROM(TIPMF20)
+260808                 LENGTH(MF20-LENGTH)
+260808                 RIDFLD(MF20-KEY)
+260808     END-EXEC.
+260808     GO          TO      3690-EXIT.
+260808 3691-9999-REW-RTN.
+260808     MOVE        WMF20-CNT            TO     MF20-ORG.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBMF20')
+260808                 FROM(TIPMF20)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBMF20')
+260808     END-EXEC.
+260808     GO          TO      3690-EXIT.
+260808 3690-EXIT.
+260808     EXIT.
+      *-------------------------------------------------------------*
+      *    260808  CTF-INQ-TYPE=9：外幣機關專戶利息彙總檔(CBMF035)   *
+      *    軋總，同3200-MF031-RETRIV-RTN作法                         *
+      *-------------------------------------------------------------*
+260808 3700-MF035-RETRIV-RTN.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 ENDFILE(3701-9999-DATA-RTN)
+260808                 DUPREC(3701-9999-REW-RTN)
+260808                 NOTFND(3701-9999-WRITE-RTN)
+260808                 END-EXEC.
+260808     MOVE        SPACES   TO  MF035-KEY.
+260808     EXEC  CICS  STARTBR
+260808                 DATASET('CBMF035')
+260808                 RIDFLD(MF035-KEY)
+260808     END-EXEC.
+260808 3700-READNEXT-RTN.
+260808     EXEC  CICS  READNEXT
+260808                 DATASET('CBMF035')
+260808                 INTO(TIPMF035)
+260808                 LENGTH(MF035-LENGTH)
+260808                 RIDFLD(MF035-KEY)
+260808     END-EXEC.
+260808     IF          MF035-BRANCH-CODE  =  9999999
+260808     THEN
+260808                 GO    TO    3700-READNEXT-RTN.
+      *    ENDIF
+260808     MOVE        MF035-DATA-DATE     TO  WMF035-DATA-DATE.
+260808     MOVE        MF035-DATE-SECTION  TO  WMF035-SECTION.
+260808     COMPUTE     WMF035-NONINT-TOT =  WMF035-NONINT-TOT
+260808                                   +  MF035-NONINT-AMT.
+260808     COMPUTE     WMF035-INT-TOT    =  WMF035-INT-TOT
+260808                                   +  MF035-INT-AMT.
+260808     GO    TO    3700-READNEXT-RTN.
+260808 3701-9999-DATA-RTN.
+260808     EXEC  CICS  READ
+260808           DATASET('CBMF035')
+260808           INTO(TIPMF035)
+260808           LENGTH(MF035-LENGTH)
+260808           RIDFLD(MF035-KEY)
+260808           UPDATE
+260808     END-EXEC.
+260808     GO          TO    3701-9999-REW-RTN.
+260808 3701-9999-WRITE-RTN.
+260808     MOVE        WMF035-DATA-DATE    TO    MF035-DATA-DATE.
+260808     MOVE        WMF035-SECTION      TO    MF035-DATE-SECTION.
+260808     MOVE        9999999             TO    MF035-BRANCH-CODE.
+260808     MOVE        SPACES              TO    MF035-ACCOUNT-NO.
+260808     MOVE        WMF035-INT-TOT      TO    MF035-INT-AMT.
+260808     MOVE        WMF035-NONINT-TOT   TO    MF035-NONINT-AMT.
+260808     EXEC  CICS  WRITE
+260808                 DATASET('CBMF035')
+260808                 FROM(TIPMF035)
+260808                 LENGTH(MF035-LENGTH)
+260808                 RIDFLD(MF035-KEY)
+260808     END-EXEC.
+260808     GO          TO      3700-EXIT.
+260808 3701-9999-REW-RTN.
+260808     MOVE        WMF035-DATA-DATE    TO    MF035-DATA-DATE.
+260808     MOVE        WMF035-SECTION      TO    MF035-DATE-SECTION.
+260808     MOVE        9999999             TO    MF035-BRANCH-CODE.
+260808     MOVE        SPACES              TO    MF035-ACCOUNT-NO.
+260808     MOVE        WMF035-INT-TOT      TO    MF035-INT-AMT.
+260808     MOVE        WMF035-NONINT-TOT   TO    MF035-NONINT-AMT.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBMF035')
+260808                 FROM(TIPMF035)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBMF035')
+260808     END-EXEC.
+260808     GO          TO      3700-EXIT.
+260808 3700-EXIT.
+260808     EXIT.
+       3902-MV-DATA-RTN.
+           MOVE        CMF02-DATA(IDX2)    TO      CDC-RECORD-IN(IDX2). 
+       3902-EXIT.                                                       
+           EXIT.                                                        
+       3903-MV-DATA-RTN.                                                
+           MOVE        CDC-RECORD-IN(IDX2) TO      CMF02-DATA(IDX2).    
+       3903-EXIT.                                                       
+           EXIT.                                                        
+       3904-MV-DATA-RTN.                                                
+           MOVE        CMF01-DATA(IDX3)    TO      CDC-RECORD-IN(IDX3). 
+       3904-EXIT.                                                       
+           EXIT.                                                        
+       3905-MV-DATA-RTN.                                                
+           MOVE        CDC-RECORD-IN(IDX3) TO      CMF01-DATA(IDX3).    
+       3905-EXIT.                                                       
+           EXIT.                                                        
+950327 39033-MV-DATA-RTN.                                               
+           MOVE        CMF033-DATA(IDX2)   TO      CDC-RECORD-IN(IDX2). 
+       39033-EXIT.                                                      
+           EXIT.                                                        
+950327 39034-MV-DATA-RTN.                                               
+           MOVE        CDC-RECORD-IN(IDX2) TO      CMF033-DATA(IDX2).   
+       39034-EXIT.                                                      
+           EXIT.                                                        
+       4000-CVT-ITS-RTN.                                                
+      *-------------------------------------------------------          
+           MOVE        '//4000-CVT//'      TO      WK-PARA.             
+           MOVE        'ITS'               TO      CDC-CVT-TYPE.        
+           MOVE        W-LEN               TO      WK-REC-LEN.          
+           MOVE        WK-REC-LEN          TO      CDC-IN-LEN.          
+           MOVE        WK-REC-LEN          TO      CDC-MAX-LEN.         
+           IF          CDC-C-ITS                                        
+           THEN                                                         
+             MOVE      CDC-M-ITS-SPECIAL-SYMBOL                         
+                                           TO      CDC-SPECIAL-SYMBOL   
+           ELSE                                                         
+             MOVE      CDC-M-STI-SPECIAL-SYMBOL                         
+                                           TO      CDC-SPECIAL-SYMBOL.  
+      *    ENDIF                                                        
+           MOVE        CDC-M-CHINESE-NO    TO      CDC-CHINESE-FLAG.    
+      *    MOVE        CDC-P-BASIC-DATA-1  TO      CDC-RECORD-IN-G.     
+           PERFORM     9000-CALL-CCDCMAIN-RTN                           
+                                           THRU    9000-EXIT.           
+      *    MOVE        CDC-RECORD-IN-G     TO      CDC-P-BASIC-DATA-1.  
+       4000-EXIT.                                                       
+           EXIT.                                                        
+       4100-CVT-STI-RTN.                                                
+      *-------------------------------------------------------          
+           MOVE        '//4000-CVT//'      TO      WK-PARA.             
+           MOVE        'STI'               TO      CDC-CVT-TYPE.        
+           MOVE        W-LEN               TO      WK-REC-LEN.          
+           MOVE        WK-REC-LEN          TO      CDC-IN-LEN.          
+           MOVE        WK-REC-LEN          TO      CDC-MAX-LEN.         
+           IF          CDC-C-ITS                                        
+           THEN                                                         
+             MOVE      CDC-M-ITS-SPECIAL-SYMBOL                         
+                                           TO      CDC-SPECIAL-SYMBOL   
+           ELSE                                                         
+             MOVE      CDC-M-STI-SPECIAL-SYMBOL                         
+                                           TO      CDC-SPECIAL-SYMBOL.  
+      *    ENDIF                                                        
+           MOVE        CDC-M-CHINESE-NO    TO      CDC-CHINESE-FLAG.    
+      *    MOVE        CDC-P-BASIC-DATA-1  TO      CDC-RECORD-IN-G.     
+           PERFORM     9000-CALL-CCDCMAIN-RTN                           
+                                           THRU    9000-EXIT.           
+      *    MOVE        CDC-RECORD-IN-G     TO      CDC-P-BASIC-DATA-1.  
+       4100-EXIT.                                                       
+           EXIT.                                                        
+       5000-FILE-REPAIR-RTN.                                            
+           MOVE        2                   TO      WK-SYSTEM-ID.        
+           MOVE        'CBCCT01'           TO      WK-COMPRESS-ID.      
+                                                                        
+           IF          CTF-INQ-TYPE        =       1                    
+           THEN                                                         
+             MOVE      'TIPMF01 '          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+                                                                        
+           IF          CTF-INQ-TYPE        =       2                    
+           THEN                                                         
+             MOVE      'TIPMF02 '          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+                                                                        
+           IF          CTF-INQ-TYPE        =       3                    
+           THEN                                                         
+************ MOVE      '       '           TO      WK-COMPRESS-ID       
+             MOVE      'TIPMF031'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+                                                                        
+           IF          CTF-INQ-TYPE        =       4                    
+           THEN                                                         
+             MOVE      'TIPMF032'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+                                                                        
+           IF          CTF-INQ-TYPE        =       5                    
+           THEN                                                         
+             MOVE      '       '           TO      WK-COMPRESS-ID       
+             MOVE      'TIPMF051'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+990525     IF          CTF-INQ-TYPE        =       0                    
+           THEN                                                         
+             MOVE      '       '           TO      WK-COMPRESS-ID       
+             MOVE      'TIPMF034'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+                                                                        
+           IF          CTF-INQ-TYPE        =       6                    
+           THEN                                                         
+             MOVE      'TIPMF052'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+990525     IF          CTF-INQ-TYPE        =       9                    
+           THEN                                                         
+             MOVE      '       '           TO      WK-COMPRESS-ID       
+             MOVE      'TIPMF035'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+950327     IF          CTF-INQ-TYPE        =       7                    
+           THEN                                                         
+             MOVE      '       '           TO      WK-COMPRESS-ID       
+             MOVE      'TIPMF033'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+                                                                        
+A91218     IF          CTF-INQ-TYPE        =       8                    
+           THEN                                                         
+             MOVE      '       '           TO      WK-COMPRESS-ID       
+             MOVE      'TIPMF20 '          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+950801*    IF          CTF-INQ-TYPE        =       8                    
+  "   *    THEN                                                         
+  "   *      MOVE      '       '           TO      WK-COMPRESS-ID       
+  "   *      MOVE      'TIPMF061'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+                                                                        
+890306*    IF          CTF-INQ-TYPE        =       8                    
+  "   *    THEN                                                         
+  "   *      MOVE      'TIPMF062'          TO      WK-FILE-ID.          
+  "   *    ENDIF                                                        
+                                                                        
+890306*    IF          CTF-INQ-TYPE        =       9                    
+ "    *    THEN                                                         
+ "    *      MOVE      'TIPMF063'          TO      WK-FILE-ID.          
+      *    ENDIF                                                        
+                                                                        
+            EXEC     CICS   START        TRANSID ('IFTO')
+                                         TERMID ('CNSL')
+                                         INTERVAL(WK-IS-TIME)
+                                         FROM    (WK-IFTS-DATA)
+                                         LENGTH  (WK-LEN)
+            END-EXEC.
+
+260808     MOVE        EIBRESP             TO      WK-IFTO-START-RESP.
+260808     PERFORM     5001-IFS-SAVE-RTN   THRU    5001-EXIT.
+
+       5000-EXIT.
+           EXIT.
+      *-------------------------------------------------------------*
+      *    260808  記錄本次WK-FILE-ID實際排程結果(系統代號/壓縮檔     *
+      *    代號/排程時間/START回應碼)，供7000-MSG-OUTPUT-RTN          *
+      *    回覆及後續同一檔案的排程結果查詢使用                       *
+      *-------------------------------------------------------------*
+260808 5001-IFS-SAVE-RTN.
+260808     MOVE        WK-FILE-ID          TO      IFS-FILE-ID.
+260808     EXEC CICS   HANDLE CONDITION
+260808                 DUPREC(5001-REW-RTN)
+260808                 NOTFND(5001-WRITE-RTN)
+260808                 END-EXEC.
+260808     EXEC  CICS  READ
+260808                 DATASET('CBTPIFS')
+260808                 INTO(TIPIFS)
+260808                 LENGTH(IFS-LENGTH)
+260808                 RIDFLD(IFS-FILE-ID)
+260808                 UPDATE
+260808     END-EXEC.
+260808     GO          TO      5001-REW-RTN.
+260808 5001-WRITE-RTN.
+260808     MOVE        WK-FILE-ID          TO      IFS-FILE-ID.
+260808     PERFORM     9180-GET-TIMESTAMP-RTN THRU  9180-EXIT.
+260808     MOVE        WK-SYSTEM-ID        TO      IFS-SYSTEM-ID.
+260808     MOVE        WK-COMPRESS-ID      TO      IFS-COMPRESS-ID.
+260808     MOVE        WK-BIF-TS-DATE      TO      IFS-QUEUED-DATE.
+260808     MOVE        WK-BIF-TS-TIME      TO      IFS-QUEUED-HHMMSS.
+260808     MOVE        WK-IFTO-START-RESP   TO      IFS-START-RESP.
+260808     EXEC  CICS  WRITE
+260808                 DATASET('CBTPIFS')
+260808                 FROM(TIPIFS)
+260808                 LENGTH(IFS-LENGTH)
+260808                 RIDFLD(IFS-FILE-ID)
+260808     END-EXEC.
+260808     GO          TO      5001-EXIT.
+260808 5001-REW-RTN.
+260808     PERFORM     9180-GET-TIMESTAMP-RTN THRU  9180-EXIT.
+260808     MOVE        WK-SYSTEM-ID        TO      IFS-SYSTEM-ID.
+260808     MOVE        WK-COMPRESS-ID      TO      IFS-COMPRESS-ID.
+260808     MOVE        WK-BIF-TS-DATE      TO      IFS-QUEUED-DATE.
+260808     MOVE        WK-BIF-TS-TIME      TO      IFS-QUEUED-HHMMSS.
+260808     MOVE        WK-IFTO-START-RESP   TO      IFS-START-RESP.
+260808     EXEC  CICS  REWRITE
+260808                 DATASET('CBTPIFS')
+260808                 FROM(TIPIFS)
+260808     END-EXEC.
+260808     EXEC        CICS    UNLOCK
+260808                 DATASET('CBTPIFS')
+260808     END-EXEC.
+260808     GO          TO      5001-EXIT.
+260808 5001-EXIT.
+260808     EXIT.
+      ***
+       7000-MSG-OUTPUT-RTN.
+           MOVE        '7000-MSG'          TO      WK-PARA.
+           MOVE        'T700'              TO      MSG-P-OUT-CODE.
+           MOVE        44                  TO      MSG-P-LENGTH.
+           MOVE        MSG-M-DISPLAY       TO      MSG-P-OUT-TM-TYPE.
+           MOVE        '0000'              TO      T034-RESPONSE-CODE.
+260808     MOVE        WK-FILE-ID          TO      WK-T034-FILE-ID.
+260808     MOVE        WK-SYSTEM-ID        TO      WK-T034-SYS-ID.
+260808     MOVE        WK-T034-MSG         TO      T034-CONTENT.
+
+      **--- OUTPUT -------------------------------------------------**
+           PERFORM     904-MSG-OUTPUT-RTN  THRU    904-EXIT.
+           PERFORM     7001-HARDCOPY-RTN   THRU    7001-EXIT.
+
+       7000-EXIT.
+           EXIT.
+      ***
+       7001-HARDCOPY-RTN.
+           MOVE        TWA-IS-STAN-NO      TO      L86P-STAN-NO.
+           MOVE        TWA-BR-CODE         TO      L86P-TWA-BR-CODE.
+           MOVE        TWA-TXN-ID-CODE     TO      L86P-TXN-ID.
+260808     MOVE        WK-FILE-ID          TO      L86P-FILE-ID.
+260808     MOVE        WK-SYSTEM-ID        TO      L86P-SYSTEM-ID.
+260808     MOVE        WK-COMPRESS-ID      TO      L86P-COMPRESS-ID.
+           EXEC        CICS    START   TRANSID  ('OPCT')
+                                       INTERVAL (0)
+                                       FROM     (L86P-DATA)
+                                       LENGTH   (75)
+                                       TERMID   (CWHCTID)
+                                       END-EXEC.
+
+       7001-EXIT.
+           EXIT.
+       8000-TXN-END-RTN.
+           MOVE        '/8000-TXN/'        TO      WK-PARA.
+            EXEC CICS RETURN END-EXEC.                                  
+       8000-EXIT.
+           EXIT.
+      **------------------------------------------------------------**
+      *
+       901-TXN-INIT-RTN.                   COPY    CRK01.
+      *
+       904-MSG-OUTPUT-RTN.                 COPY    CBK04.
+      *
+       961-CHK-VSAM-RTRN-CODE-0.           COPY    CRK61.
+      *
+       965-MSG-ERR-HNDL-RTN.               COPY    CRK65.
+      *
+       9146-LN-ERR-MSG-OUT-RTN.            COPY    LNK146.
+       9146-END-EXIT.
+           EXIT.
+      *
+       9147-LN-UCP-WRITE-ERR-HDL-RTN.      COPY    LNK147.
+       9147-END-EXIT.
+           EXIT.
+      *
+       917-ERR-MSG-OUT-RTN.                COPY      PPK17.
+           EJECT
+       935-UCPWRITE-HDL-RTN.               COPY      PPK35.
+           EJECT
+       601-FILE-NOT-OPEN.
+           MOVE      'MC55'              TO      MSG-P-OUT-CODE.
+           PERFORM    917-ERR-MSG-OUT-RTN.
+       602-NO-REC-FOUND.
+           MOVE      'MC51'              TO      MSG-P-OUT-CODE.
+           PERFORM    917-ERR-MSG-OUT-RTN.
+       603-OTHER-ERROR.
+           MOVE      'MC5A'              TO      MSG-P-OUT-CODE.
+           PERFORM    917-ERR-MSG-OUT-RTN.
+       604-END-OF-REC.
+           GO   TO    5000-EXIT.                                        
+       605-DUPREC-RTN.                                                  
+           MOVE      'M5BC'              TO      MSG-P-OUT-CODE.        
+           PERFORM    917-ERR-MSG-OUT-RTN.                              
+       9164-LN-DATE-ERR-HDL-RTN.           COPY    LNK164.              
+       9164-END-EXIT.                                                   
+           EXIT.                                                        
+      *                                                                 
+       9165-INT-SUB-ERR-HDL-RTN.           COPY    LNK165.              
+       9165-END-EXIT.                                                   
+           EXIT.                                                        
+      *                                                                 
+       9171-LN-INT-AREA-CLEAR.             COPY    LNK171.              
+       9171-END-EXIT.                                                   
+           EXIT.                                                        
+       9000-CALL-CCDCMAIN-RTN.                                          
+           MOVE        '//9000-CAL//'      TO      WK-PARA.             
+           MOVE        ZEROS               TO      CDC-OUT-LEN.         
+8601M *    COMPUTE     WK-CDC-LEN-G        =       WK-REC-LEN + 109.    
+           COMPUTE     WK-CDC-LEN-G        =       CDC-MAX-LEN + 109.   
+090421**** EXEC        CICS    LINK        PROGRAM('CCDCMAIN')          
+090421     EXEC        CICS    LINK        PROGRAM('CVMCMAIN')          
+                                           COMMAREA(CDC)                
+                                           LENGTH(WK-CDC-LEN)           
+           END-EXEC.                                                    
+           IF          CDC-ERROR-MSG-CLASS =  'W'                       
+                   OR  CDC-ERROR-MSG-CLASS =  'E'                       
+           THEN                                                         
+             PERFORM     9200-DISP-CNSL-RTN  THRU    9200-EXIT.         
+      *    ENDIF                                                        
+       9000-EXIT.                                                       
+           EXIT.                                                        
+      *                                                                 
+       9200-DISP-CNSL-RTN.                                              
+           MOVE  CDC-ERROR-MSG-ID           TO   OC-CTO-ERR-MSG.        
+           MOVE  CDC-CVT-TYPE               TO   OC-CTO-CVT-TYPE.       
+           IF    CDC-C-ITS                                              
+           THEN                                                         
+             MOVE  SV-SOURCE-BANK           TO   OC-CTO-SOURCE-BANK     
+             MOVE  SV-STAN-NO               TO   OC-CTO-STAN-NO         
+             MOVE  SV-MSG-TYPE              TO   OC-CTO-MSG-TYPE        
+             MOVE  SV-PROCESS-CODE          TO   OC-CTO-PROCESS-CODE    
+           ELSE                                                         
+             MOVE  CDC-P-SOURCE-BR          TO   OC-CTO-SOURCE-BANK     
+             MOVE  CDC-P-STAN-NO            TO   OC-CTO-STAN-NO         
+             MOVE  CDC-P-MSG-TYPE           TO   OC-CTO-MSG-TYPE        
+             MOVE  CDC-P-PROCESS-CODE       TO   OC-CTO-PROCESS-CODE.   
+           EXEC CICS START TRANSID ('OPCT')                             
+                           INTERVAL(0)                                  
+                           FROM    (CONSOLE-DATA)                       
+                           LENGTH  (69)                                 
+                           TERMID   ('CNSL')                            
+                           END-EXEC.                                    
+       9200-EXIT.
+           EXIT.
+      **------------------------------------------------------------**
+260808 9180-GET-TIMESTAMP-RTN.
+      *-------------------------------------------------------------*
+      *    260808  取目前系統時間，組成WK-BIF-TIMESTAMP(YYYYMMDDHHMMSS)*
+      *    供CBTPBIF/CBTPBFL旗標異動/稽核紀錄之時間戳記使用           *
+      *-------------------------------------------------------------*
+           EXEC CICS   ASKTIME
+                       ABSTIME(WK-BIF-ABSTIME)
+           END-EXEC.
+           EXEC CICS   FORMATTIME
+                       ABSTIME(WK-BIF-ABSTIME)
+                       YYYYMMDD(WK-BIF-TS-DATE)
+                       TIME(WK-BIF-TS-TIME)
+           END-EXEC.
+       9180-EXIT.
+           EXIT.
+      **------------------------------------------------------------**
+       9999-ERR-MSG-OUT-RTN.
+           MOVE        'T700'              TO      MSG-P-OUT-CODE.
+           MOVE        44                  TO      MSG-P-LENGTH.
+           MOVE        MSG-M-DISPLAY       TO      MSG-P-OUT-TM-TYPE.
+           MOVE        WK-MSG-CODE         TO      T034-RESPONSE-CODE.  
+           MOVE        WK-MSG-CONTENT      TO      T034-CONTENT.        
+
+      **--- OUTPUT -------------------------------------------------**
+           PERFORM     904-MSG-OUTPUT-RTN  THRU    904-EXIT.
+      **------------------------------------------------------------**
+           PERFORM     8000-TXN-END-RTN    THRU    8000-EXIT.
+       9999-EXIT.
+           EXIT.
+       TEST-RTN.                                                        
+           EXEC CICS RETURN END-EXEC.
